@@ -1,46 +1,149 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 WS-TABLE.
-           05 WS-NUM PIC 9(4) OCCURS 10 TIMES INDEXED BY IND.
-       01 R PIC 9(2).
-       01 Q PIC 9(2).
-       01 I PIC 9(2).
-       01 A PIC 9(2).
-       01 TOTAL PIC 9(2) VALUE 0.
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           PERFORM A-PARA VARYING I FROM 1 BY 1 UNTIL I > 10
-           DISPLAY 'SUM OF PRIME NUMBERS' TOTAL
-           STOP RUN.
-       A-PARA.
-           SET IND TO 1
-           ACCEPT WS-NUM(IND)
-           PERFORM PRIME-PARA
-           SET IND UP BY 1.
-       PRIME-PARA.
-           IF WS-NUM(IND) = 2
-               PERFORM SUM-PARA
-           END-IF
-           MOVE 2 TO A
-           PERFORM UNTIL A >= WS-NUM(IND)
-           DIVIDE WS-NUM(IND) BY A GIVING Q REMAINDER R
-           IF R IS EQUAL TO 0
-               MOVE WS-NUM(IND) TO A
-           END-IF
-           ADD 1 TO A
-           IF A = WS-NUM(IND)
-               PERFORM SUM-PARA
-           END-IF
-           END-PERFORM.
-       SUM-PARA.
-           COMPUTE TOTAL = TOTAL + WS-NUM(IND).
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification History:
+      *   - Fixed the placeholder PROGRAM-ID (was YOUR-PROGRAM-NAME).
+      *   - Added a floor/ceiling range mode as an alternative to
+      *     typing 10 numbers, and a CSV file (SUMFILE) listing every
+      *     prime found with its running total, instead of only the
+      *     final DISPLAY.
+      *   - Also report the count of primes found and the largest
+      *     prime seen, and append a one-line run summary (input
+      *     count, prime count, sum) to a running SUMLOG file so
+      *     prime-density stats can be tracked across many runs.
+      *   - PRIME-PARA/RANGE-PARA now CALL the shared PRIMECHK
+      *     subprogram instead of each running its own inline
+      *     trial-division loop.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUMPRIME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUMFILE
+           ASSIGN TO WS-CSV-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CSV-STAT.
+           SELECT SUMLOG
+           ASSIGN TO WS-LOG-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LOG-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SUMFILE.
+       01 CSV-REC PIC X(40).
+       FD SUMLOG.
+       01 LOG-REC PIC X(40).
+       WORKING-STORAGE SECTION.
+       01 WS-TABLE.
+           05 WS-NUM PIC 9(4) OCCURS 10 TIMES INDEXED BY IND.
+       01 I PIC 9(2).
+       01 TOTAL PIC 9(6) VALUE 0.
+       01 WS-PCOUNT PIC 9(4) VALUE 0.
+       01 WS-PMAX   PIC 9(4) VALUE 0.
+       01 WS-INCOUNT PIC 9(4) VALUE 0.
+       01 WS-PC-FLAG PIC X.
+       01 WS-PC-NUM  PIC 9(8).
+       77 WS-CSV-STAT PIC 99.
+       77 WS-CSV-DSN  PIC X(100) VALUE 'sumofprime.csv'.
+       77 WS-ENV-NAME PIC X(20)  VALUE 'SUMPRIME_DSN'.
+       77 WS-LOG-STAT PIC 99.
+       77 WS-LOG-DSN  PIC X(100) VALUE 'sumofprime.log'.
+       77 WS-LOG-ENV  PIC X(20)  VALUE 'SUMPRIME_LOG_DSN'.
+       77 WS-MODE     PIC 9.
+       77 WS-FLOOR    PIC 9(4).
+       77 WS-CEIL     PIC 9(4).
+       77 WS-RN       PIC 9(4).
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM INIT-PARA
+           DISPLAY '1. ENTER 10 NUMBERS  2. SUM PRIMES IN A RANGE'
+           ACCEPT WS-MODE
+           OPEN OUTPUT SUMFILE
+           IF WS-MODE = 2
+               DISPLAY 'ENTER FLOOR VALUE'
+               ACCEPT WS-FLOOR
+               DISPLAY 'ENTER CEILING VALUE'
+               ACCEPT WS-CEIL
+               COMPUTE WS-INCOUNT = WS-CEIL - WS-FLOOR + 1
+               PERFORM RANGE-PARA VARYING WS-RN FROM WS-FLOOR BY 1
+                   UNTIL WS-RN > WS-CEIL
+           ELSE
+               MOVE 10 TO WS-INCOUNT
+               PERFORM A-PARA VARYING I FROM 1 BY 1 UNTIL I > 10
+           END-IF
+           MOVE SPACES TO CSV-REC
+           STRING 'TOTAL,' DELIMITED BY SIZE
+               TOTAL DELIMITED BY SIZE
+               INTO CSV-REC
+           WRITE CSV-REC
+           CLOSE SUMFILE
+           PERFORM LOG-PARA
+           DISPLAY 'SUM OF PRIME NUMBERS' TOTAL
+           DISPLAY 'COUNT OF PRIMES FOUND: ' WS-PCOUNT
+           DISPLAY 'LARGEST PRIME FOUND:   ' WS-PMAX
+           STOP RUN.
+       INIT-PARA.
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-CSV-DSN FROM ENVIRONMENT-VALUE
+           IF WS-CSV-DSN = SPACES
+               MOVE 'sumofprime.csv' TO WS-CSV-DSN
+           END-IF
+           DISPLAY WS-LOG-ENV UPON ENVIRONMENT-NAME
+           ACCEPT WS-LOG-DSN FROM ENVIRONMENT-VALUE
+           IF WS-LOG-DSN = SPACES
+               MOVE 'sumofprime.log' TO WS-LOG-DSN
+           END-IF.
+       A-PARA.
+           SET IND TO 1
+           ACCEPT WS-NUM(IND)
+           MOVE WS-NUM(IND) TO WS-PC-NUM
+           CALL 'PRIMECHK' USING WS-PC-NUM WS-PC-FLAG
+           IF WS-PC-FLAG = 'Y'
+               PERFORM SUM-PARA
+           END-IF
+           SET IND UP BY 1.
+       SUM-PARA.
+           COMPUTE TOTAL = TOTAL + WS-NUM(IND)
+           ADD 1 TO WS-PCOUNT
+           IF WS-NUM(IND) > WS-PMAX
+               MOVE WS-NUM(IND) TO WS-PMAX
+           END-IF
+           MOVE SPACES TO CSV-REC
+           STRING WS-NUM(IND) DELIMITED BY SIZE ','
+               TOTAL DELIMITED BY SIZE
+               INTO CSV-REC
+           WRITE CSV-REC.
+       RANGE-PARA.
+           MOVE WS-RN TO WS-PC-NUM
+           CALL 'PRIMECHK' USING WS-PC-NUM WS-PC-FLAG
+           IF WS-PC-FLAG = 'Y'
+               PERFORM RSUM-PARA
+           END-IF.
+       RSUM-PARA.
+           COMPUTE TOTAL = TOTAL + WS-RN
+           ADD 1 TO WS-PCOUNT
+           IF WS-RN > WS-PMAX
+               MOVE WS-RN TO WS-PMAX
+           END-IF
+           MOVE SPACES TO CSV-REC
+           STRING WS-RN DELIMITED BY SIZE ','
+               TOTAL DELIMITED BY SIZE
+               INTO CSV-REC
+           WRITE CSV-REC.
+       LOG-PARA.
+           OPEN EXTEND SUMLOG
+           IF WS-LOG-STAT = 05 OR WS-LOG-STAT = 35
+               CLOSE SUMLOG
+               OPEN OUTPUT SUMLOG
+           END-IF
+           MOVE SPACES TO LOG-REC
+           STRING WS-INCOUNT DELIMITED BY SIZE ','
+               WS-PCOUNT DELIMITED BY SIZE ','
+               TOTAL DELIMITED BY SIZE
+               INTO LOG-REC
+           WRITE LOG-REC
+           CLOSE SUMLOG.
+       END PROGRAM SUMPRIME.
