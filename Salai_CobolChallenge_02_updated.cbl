@@ -1,31 +1,60 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DUPLICATES.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 WS-TEXT PIC X(20) VALUE '123423'.
-       01 WS-CNT PIC 99 VALUE 0.
-       01 WS-TABLE.
-       05 WS-CHAR-DIGITS PIC X(67) VALUE
-       'abcdefghijklmnopqrstuvwxyzABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789'.
-       05 WS-CHAR-DIG REDEFINES WS-CHAR-DIGITS OCCURS 62 TIMES INDEXED
-       BY IND PIC X.
-       05 I PIC 99 VALUE 1.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM UNTIL I>62
-           MOVE 0 TO WS-CNT
-           INSPECT WS-TEXT TALLYING WS-CNT FOR ALL WS-CHAR-DIG(I)
-           IF WS-CNT>1
-              DISPLAY WS-CHAR-DIG(I)
-           END-IF
-           ADD 1 TO I
-           END-PERFORM.
-            STOP RUN.
-       END PROGRAM DUPLICATES.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification History:
+      *   - Rewritten as a file-driven batch: WS-TEXT is now read one
+      *     record at a time from a TEXTFILE instead of being a single
+      *     hardcoded value, and every record is scanned against the
+      *     full WS-CHAR-DIG table of 62 letters/digits.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DUPLICATES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEXTFILE
+           ASSIGN TO WS-TEXTFILE-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TEXTFILE.
+       01 TEXT-REC PIC X(20).
+       WORKING-STORAGE SECTION.
+       COPY DUPTAB.
+       01 WS-STAT PIC 99.
+       01 WS-TEXTFILE-DSN PIC X(100) VALUE 'DUPLICATES.txt'.
+       01 WS-ENV-NAME     PIC X(20)  VALUE 'DUPLICATES_DSN'.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INIT-PARA
+           OPEN INPUT TEXTFILE
+           IF WS-STAT = 00
+               PERFORM READ-PARA THRU READ-EXIT
+               CLOSE TEXTFILE
+           ELSE
+               DISPLAY 'TEXTFILE OPEN FAILED, FILE STATUS - ' WS-STAT
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+       INIT-PARA.
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-TEXTFILE-DSN FROM ENVIRONMENT-VALUE
+           IF WS-TEXTFILE-DSN = SPACES
+               MOVE 'DUPLICATES.txt' TO WS-TEXTFILE-DSN
+           END-IF.
+       READ-PARA.
+           PERFORM UNTIL WS-STAT NOT = 00
+               READ TEXTFILE
+               END-READ
+               IF WS-STAT NOT = 10
+                   MOVE TEXT-REC TO WS-TEXT
+                   PERFORM SCAN-PARA
+               END-IF
+           END-PERFORM.
+       READ-EXIT.
+           EXIT.
+       COPY DUPSCAN.
+       END PROGRAM DUPLICATES.
