@@ -1,34 +1,62 @@
-               IDENTIFICATION DIVISION.
-       PROGRAM-ID. NEW-DUP.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 WS-TEXT PIC 9(10) VALUE 3537563678.
-       01 WS-CNT PIC 99 VALUE 0.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            INSPECT WS-TEXT TALLYING WS-CNT FOR ALL '3'.
-            IF WS-CNT > 1
-                DISPLAY '3'
-            END-IF.
-            SET WS-CNT TO 0.
-            INSPECT WS-TEXT TALLYING WS-CNT FOR ALL '5'.
-            IF WS-CNT > 1
-                DISPLAY '5'
-            END-IF.
-            SET WS-CNT TO 0.
-            INSPECT WS-TEXT TALLYING WS-CNT FOR ALL '6'.
-            IF WS-CNT > 1
-                DISPLAY '6'
-            END-IF.
-            SET WS-CNT TO 0.
-            INSPECT WS-TEXT TALLYING WS-CNT FOR ALL '7'.
-            IF WS-CNT > 1
-                DISPLAY '7'
-            END-IF.
-            SET WS-CNT TO 0.
-            INSPECT WS-TEXT TALLYING WS-CNT FOR ALL '8'.
-            IF WS-CNT > 1
-                DISPLAY '8'
-            END-IF.
-            STOP RUN.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification History:
+      *   - Rewritten as a file-driven batch: WS-TEXT is now read one
+      *     record at a time from an IDFILE instead of being a single
+      *     hardcoded value, and every record is scanned against the
+      *     full WS-CHAR-DIG table of 62 letters/digits (the original
+      *     5 hardcoded digit checks) instead of just '3','5','6','7',
+      *     '8'.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NEW-DUP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDFILE
+           ASSIGN TO WS-IDFILE-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD IDFILE.
+       01 ID-REC PIC X(20).
+       WORKING-STORAGE SECTION.
+       COPY DUPTAB.
+       01 WS-STAT PIC 99.
+       01 WS-IDFILE-DSN PIC X(100) VALUE 'NEWDUP.txt'.
+       01 WS-ENV-NAME   PIC X(20)  VALUE 'NEW_DUP_DSN'.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INIT-PARA
+           OPEN INPUT IDFILE
+           IF WS-STAT = 00
+               PERFORM READ-PARA THRU READ-EXIT
+               CLOSE IDFILE
+           ELSE
+               DISPLAY 'IDFILE OPEN FAILED, FILE STATUS - ' WS-STAT
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+       INIT-PARA.
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-IDFILE-DSN FROM ENVIRONMENT-VALUE
+           IF WS-IDFILE-DSN = SPACES
+               MOVE 'NEWDUP.txt' TO WS-IDFILE-DSN
+           END-IF.
+       READ-PARA.
+           PERFORM UNTIL WS-STAT NOT = 00
+               READ IDFILE
+               END-READ
+               IF WS-STAT NOT = 10
+                   MOVE ID-REC TO WS-TEXT
+                   PERFORM SCAN-PARA
+               END-IF
+           END-PERFORM.
+       READ-EXIT.
+           EXIT.
+       COPY DUPSCAN.
+       END PROGRAM NEW-DUP.
