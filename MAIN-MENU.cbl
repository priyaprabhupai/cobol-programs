@@ -0,0 +1,106 @@
+      ******************************************************************
+      * Program : MAIN-MENU
+      * Purpose : Numbered front-end that CALLs the other utilities in
+      *           this shop's toolset, so an operator running the
+      *           daily batch of checks doesn't need a cheat-sheet of
+      *           which source file and PROGRAM-ID goes with which
+      *           task.
+      * Modification History:
+      *   - Written as a dispatcher over the existing standalone
+      *     utility programs. Every utility here still ends its own
+      *     run with STOP RUN (as it always has) rather than GOBACK,
+      *     and STOP RUN inside a CALLed subprogram ends the whole
+      *     run unit, not just the subprogram - so this menu runs
+      *     exactly one selection per invocation and then the job
+      *     ends inside whichever utility was picked. Re-run MAIN-MENU
+      *     to pick the next one. Converting every utility's STOP RUN
+      *     to GOBACK so several could be chosen in one session would
+      *     touch the exit logic of every program in the suite, which
+      *     is out of scope for a front-end menu.
+      *   - Added entry for DASHBOARD, the new end-of-day operations
+      *     summary program.
+      *   - Added entry for EMPMAST, the new indexed employee master
+      *     lookup/update program.
+      *   - Dropped the PRIME, WORDSEP and DUPLICATES entries: this
+      *     repo has more than one source file declaring each of
+      *     those PROGRAM-IDs (DIVYA/PRIME.cbl vs madhusha/PRIME.cbl
+      *     vs VINAY/PRIME-DAY1[1].cbl; the two WORDSEP submissions;
+      *     the two DUPLICATES submissions), so CALL WS-CALL-PGM
+      *     against any of those three names can't reliably say which
+      *     file's module actually runs, and building this menu
+      *     together with more than one same-named module fails to
+      *     link at all. Re-add an entry once the PROGRAM-ID
+      *     collision it points at has been resolved.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINMENU.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MENU-TABLE.
+           05 WS-MENU-ENTRY OCCURS 19 TIMES INDEXED BY WS-MX.
+               10 WS-MENU-PGM  PIC X(32).
+               10 WS-MENU-DESC PIC X(48).
+       01 WS-MENU-COUNT PIC 99 VALUE 19.
+       01 WS-CHOICE     PIC 99.
+       01 WS-CALL-PGM   PIC X(32).
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INIT-PARA
+           PERFORM 2000-DISPLAY-MENU-PARA
+           ACCEPT WS-CHOICE
+           IF WS-CHOICE > 0 AND WS-CHOICE <= WS-MENU-COUNT
+               MOVE WS-MENU-PGM(WS-CHOICE) TO WS-CALL-PGM
+               DISPLAY "RUNNING " WS-CALL-PGM
+               CALL WS-CALL-PGM
+           ELSE
+               DISPLAY "INVALID SELECTION"
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+       1000-INIT-PARA.
+           MOVE "FACTPGM"    TO WS-MENU-PGM(1)
+           MOVE "Factorial"                      TO WS-MENU-DESC(1)
+           MOVE "MAT-MUL"    TO WS-MENU-PGM(2)
+           MOVE "Matrix Multiplication"          TO WS-MENU-DESC(2)
+           MOVE "PASSWORD"   TO WS-MENU-PGM(3)
+           MOVE "Password Strength Checker"      TO WS-MENU-DESC(3)
+           MOVE "BUSCAL"     TO WS-MENU-PGM(4)
+           MOVE "Business Calendar / Holiday Check" TO WS-MENU-DESC(4)
+           MOVE "NEW-DUP"    TO WS-MENU-PGM(5)
+           MOVE "Specific-Digit Duplicate Check"  TO WS-MENU-DESC(5)
+           MOVE "RevStr"     TO WS-MENU-PGM(6)
+           MOVE "Reverse String"                 TO WS-MENU-DESC(6)
+           MOVE "TitleCase"  TO WS-MENU-PGM(7)
+           MOVE "Title Case Conversion"          TO WS-MENU-DESC(7)
+           MOVE "big"        TO WS-MENU-PGM(8)
+           MOVE "Compare Three Numbers"          TO WS-MENU-DESC(8)
+           MOVE "STUDFILE"   TO WS-MENU-PGM(9)
+           MOVE "Student Marks Totals"           TO WS-MENU-DESC(9)
+           MOVE "EMPDOB"     TO WS-MENU-PGM(10)
+           MOVE "Employee Birth-Month Report"    TO WS-MENU-DESC(10)
+           MOVE "MARKS"      TO WS-MENU-PGM(11)
+           MOVE "Student Marks by Gender"        TO WS-MENU-DESC(11)
+           MOVE "STDMARKS"   TO WS-MENU-PGM(12)
+           MOVE "Student Marks by Subject/Section" TO WS-MENU-DESC(12)
+           MOVE "ARR1"       TO WS-MENU-PGM(13)
+           MOVE "Array Remainder Screen"         TO WS-MENU-DESC(13)
+           MOVE "Q26"        TO WS-MENU-PGM(14)
+           MOVE "Prime-Digit Product"            TO WS-MENU-DESC(14)
+           MOVE "SUMOEO"     TO WS-MENU-PGM(15)
+           MOVE "Sum of Odd/Even Digits"         TO WS-MENU-DESC(15)
+           MOVE "INTEGER"    TO WS-MENU-PGM(16)
+           MOVE "Digit Concatenation"            TO WS-MENU-DESC(16)
+           MOVE "FINDSCORE"  TO WS-MENU-PGM(17)
+           MOVE "Player Leaderboard"             TO WS-MENU-DESC(17)
+           MOVE "DASHBOARD"  TO WS-MENU-PGM(18)
+           MOVE "End of Day Operations Dashboard" TO WS-MENU-DESC(18)
+           MOVE "EMPMAST"    TO WS-MENU-PGM(19)
+           MOVE "Employee Master Lookup/Update"   TO WS-MENU-DESC(19).
+       2000-DISPLAY-MENU-PARA.
+           DISPLAY "================ UTILITY MENU ================="
+           PERFORM VARYING WS-MX FROM 1 BY 1 UNTIL WS-MX > WS-MENU-COUNT
+               DISPLAY WS-MX " - " WS-MENU-DESC(WS-MX)
+           END-PERFORM
+           DISPLAY "ENTER SELECTION NUMBER:".
+       END PROGRAM MAINMENU.
