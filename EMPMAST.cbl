@@ -0,0 +1,145 @@
+      ******************************************************************
+      * Program : EMPMAST
+      * Purpose : Indexed employee master file plus a single-record
+      *           lookup/update front end, for shops that need to find
+      *           or change one employee's record without scanning the
+      *           whole EMPFILE/DOB line-sequential file the way
+      *           EMPDOB/EmpDobMNAME do for their company-wide reports.
+      * Modification History:
+      *   - Written new. EMPMAST-FILE is ORGANIZATION IS INDEXED,
+      *     RECORD KEY IS EMP-ID, ACCESS IS DYNAMIC, so a lookup or
+      *     update is a single keyed READ/REWRITE instead of a
+      *     sequential pass over every record.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMAST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPMAST-FILE ASSIGN TO WS-EMPMAST-DSN
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMP-ID
+           FILE STATUS IS WS-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPMAST-FILE.
+       01 EMP-MAST-REC.
+           05 EMP-ID   PIC 9(3).
+           05 EMP-DEPT PIC X(3).
+           05 EMP-DOB  PIC X(6).
+           05 EMP-NAME PIC X(20).
+       WORKING-STORAGE SECTION.
+       01 WS-STAT PIC 99.
+       01 WS-EMPMAST-DSN PIC X(100)
+          VALUE 'C:\Users\Manipal\Desktop\New folder\EMPMAST.dat'.
+       01 WS-ENV-NAME PIC X(20) VALUE 'EMPMASTFILE_DSN'.
+       01 WS-CHOICE    PIC 9 VALUE 0.
+       01 WS-SEARCH-ID PIC 9(3).
+       01 WS-NEW-DEPT PIC X(3).
+       01 WS-NEW-DOB  PIC X(6).
+       01 WS-NEW-NAME PIC X(20).
+       01 WS-FOUND-SW PIC X VALUE 'N'.
+           88 WS-RECORD-FOUND VALUE 'Y'.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INIT-PARA
+           PERFORM UNTIL WS-CHOICE = 9
+               PERFORM 2000-MENU-PARA
+               EVALUATE WS-CHOICE
+                   WHEN 1
+                       PERFORM 3000-LOOKUP-PARA
+                   WHEN 2
+                       PERFORM 4000-UPDATE-PARA
+                   WHEN 3
+                       PERFORM 5000-ADD-PARA
+                   WHEN 9
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY 'INVALID SELECTION'
+               END-EVALUATE
+           END-PERFORM
+           PERFORM 9000-CLOSE-PARA
+           STOP RUN.
+       1000-INIT-PARA.
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-EMPMAST-DSN FROM ENVIRONMENT-VALUE
+           IF WS-EMPMAST-DSN = SPACES
+               MOVE 'C:\Users\Manipal\Desktop\New folder\EMPMAST.dat'
+                   TO WS-EMPMAST-DSN
+           END-IF
+           OPEN I-O EMPMAST-FILE
+           IF WS-STAT = 35
+               OPEN OUTPUT EMPMAST-FILE
+               CLOSE EMPMAST-FILE
+               OPEN I-O EMPMAST-FILE
+           END-IF
+           IF WS-STAT NOT = 00
+               DISPLAY 'EMPMAST OPEN FAILED, FILE STATUS - ' WS-STAT
+               MOVE 16 TO RETURN-CODE
+               MOVE 9 TO WS-CHOICE
+           END-IF.
+       2000-MENU-PARA.
+           DISPLAY '========== EMPLOYEE MASTER FILE =========='
+           DISPLAY '1 - LOOKUP EMPLOYEE BY ID'
+           DISPLAY '2 - UPDATE EMPLOYEE BY ID'
+           DISPLAY '3 - ADD NEW EMPLOYEE'
+           DISPLAY '9 - EXIT'
+           DISPLAY 'ENTER SELECTION NUMBER:'
+           ACCEPT WS-CHOICE.
+       3000-LOOKUP-PARA.
+           DISPLAY 'ENTER EMPLOYEE ID:'
+           ACCEPT WS-SEARCH-ID
+           MOVE WS-SEARCH-ID TO EMP-ID
+           READ EMPMAST-FILE
+               INVALID KEY
+                   DISPLAY 'EMPLOYEE ' WS-SEARCH-ID ' NOT FOUND'
+               NOT INVALID KEY
+                   DISPLAY 'ID: ' EMP-ID '  DEPT: ' EMP-DEPT
+                   DISPLAY 'DOB: ' EMP-DOB '  NAME: ' EMP-NAME
+           END-READ.
+       4000-UPDATE-PARA.
+           DISPLAY 'ENTER EMPLOYEE ID TO UPDATE:'
+           ACCEPT WS-SEARCH-ID
+           MOVE WS-SEARCH-ID TO EMP-ID
+           READ EMPMAST-FILE
+               INVALID KEY
+                   DISPLAY 'EMPLOYEE ' WS-SEARCH-ID ' NOT FOUND'
+               NOT INVALID KEY
+                   DISPLAY 'ENTER NEW DEPT (3 CHARS):'
+                   ACCEPT WS-NEW-DEPT
+                   DISPLAY 'ENTER NEW DOB (YYMMDD):'
+                   ACCEPT WS-NEW-DOB
+                   DISPLAY 'ENTER NEW NAME:'
+                   ACCEPT WS-NEW-NAME
+                   MOVE WS-NEW-DEPT TO EMP-DEPT
+                   MOVE WS-NEW-DOB  TO EMP-DOB
+                   MOVE WS-NEW-NAME TO EMP-NAME
+                   REWRITE EMP-MAST-REC
+                       INVALID KEY
+                           DISPLAY 'UPDATE FAILED, FILE STATUS - '
+                               WS-STAT
+                       NOT INVALID KEY
+                           DISPLAY 'EMPLOYEE ' WS-SEARCH-ID ' UPDATED'
+                   END-REWRITE
+           END-READ.
+       5000-ADD-PARA.
+           DISPLAY 'ENTER NEW EMPLOYEE ID:'
+           ACCEPT WS-SEARCH-ID
+           MOVE WS-SEARCH-ID TO EMP-ID
+           DISPLAY 'ENTER DEPT (3 CHARS):'
+           ACCEPT EMP-DEPT
+           DISPLAY 'ENTER DOB (YYMMDD):'
+           ACCEPT EMP-DOB
+           DISPLAY 'ENTER NAME:'
+           ACCEPT EMP-NAME
+           WRITE EMP-MAST-REC
+               INVALID KEY
+                   DISPLAY 'EMPLOYEE ' WS-SEARCH-ID
+                       ' ALREADY EXISTS, FILE STATUS - ' WS-STAT
+               NOT INVALID KEY
+                   DISPLAY 'EMPLOYEE ' WS-SEARCH-ID ' ADDED'
+           END-WRITE.
+       9000-CLOSE-PARA.
+           CLOSE EMPMAST-FILE.
+       END PROGRAM EMPMAST.
