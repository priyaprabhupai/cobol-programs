@@ -3,6 +3,13 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      *   - Switched the per-word DISPLAY to the shared RPTDAT/RPTFMT
+      *     fixed-width report line so output lines up in columns
+      *     with TextDot, TEXTARRAY and TEXT regardless of how many
+      *     digits the word length is.
+      *   - MAIN-PROCEDURE now CALLs the shared WORDSPLIT subprogram
+      *     one word at a time instead of scanning WS-SEN itself.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NoOfLetters.
@@ -13,24 +20,26 @@
        01 WS-SEN-LEN PIC 9(3).
        01 WS-WORD PIC X(100).
        01 WS-WLEN PIC 9(3) VALUE ZERO.
-       01 WS-LEN PIC ZZ9.
-       01 WS-I PIC 9(3).
-       01 WS-J PIC 9(3) VALUE 1.
+       01 WS-CURSOR PIC 9(3).
+       01 WS-MORE PIC X.
+       01 WS-DELIMS PIC X(20) VALUE ' '.
+       01 WS-DELIM-CNT PIC 99 VALUE 1.
+       COPY RPTDAT.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            ACCEPT WS-SEN
            MOVE FUNCTION STORED-CHAR-LENGTH(WS-SEN) TO WS-SEN-LEN
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-SEN-LEN + 1
-             IF (WS-SEN(WS-I:1) = ' ' OR WS-I > WS-SEN-LEN) THEN
-                 MOVE FUNCTION STORED-CHAR-LENGTH(WS-WORD) TO WS-WLEN
-                 MOVE WS-WLEN TO WS-LEN
-                 DISPLAY  WS-LEN " -  " WS-WORD
-                 MOVE 1 TO WS-J
-                 MOVE SPACES TO WS-WORD
-             ELSE
-                 MOVE WS-SEN(WS-I:1) TO WS-WORD(WS-J:1)
-                 ADD 1 TO WS-J
-             END-IF
+           MOVE 1 TO WS-CURSOR
+           MOVE 'Y' TO WS-MORE
+           PERFORM UNTIL WS-MORE = 'N'
+               CALL 'WORDSPLIT' USING WS-SEN WS-SEN-LEN WS-CURSOR
+                   WS-DELIMS WS-DELIM-CNT WS-WORD WS-WLEN WS-MORE
+               IF WS-WLEN > 0
+                   MOVE WS-WLEN TO WS-RPT-LEN
+                   MOVE WS-WORD(1:20) TO WS-RPT-WORD
+                   PERFORM REPORT-LINE-PARA
+               END-IF
            END-PERFORM
            STOP RUN.
+       COPY RPTFMT.
        END PROGRAM NoOfLetters.
