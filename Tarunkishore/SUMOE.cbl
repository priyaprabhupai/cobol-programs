@@ -13,19 +13,42 @@
        01 R1 PIC 9(8).                                                  00082104
        01 A PIC 9(8).                                                   00082204
        01 I PIC 9(2) VALUE 0.                                           00083001
+       01 WS-GEVEN PIC 9(8) VALUE 0.                                    00083101
+       01 WS-GODD  PIC 9(8) VALUE 0.                                    00083201
+       01 WS-CHK        PIC S9(8).                                      00083301
+       01 WS-VALID-FLAG  PIC X VALUE 'N'.                               00083401
+           88 WS-IS-VALID VALUE 'Y'.                                    00083501
        PROCEDURE DIVISION.                                              00090001
        MAIN-PARA.                                                       00100014
-           PERFORM A-PARA VARYING I FROM 1 BY 1 UNTIL I > 5             00101021
+           PERFORM A-PARA VARYING I FROM 1 BY 1 UNTIL I > 5.            00101021
+           PERFORM TRAILER-PARA.                                        00101121
            STOP RUN.                                                    00110313
        A-PARA.                                                          00110421
            SET IND TO 1                                                 00110522
-           ACCEPT WS-NUM(IND)                                           00110622
+           PERFORM GET-NUM-PARA                                         00110622
            PERFORM PARA UNTIL WS-NUM(IND) EQUAL TO 0                    00110724
            DISPLAY 'SUM OF EVEN DIGITS: ' EVEN                          00110825
            DISPLAY 'SUM OF ODD DIGITS: ' ODD                            00110926
+           ADD EVEN TO WS-GEVEN                                         00110961
+           ADD ODD TO WS-GODD                                           00110962
            MOVE 0 TO EVEN                                               00111026
            MOVE 0 TO ODD                                                00111126
            SET IND UP BY 1.                                             00111223
+       GET-NUM-PARA.                                                    00111301
+           MOVE 'N' TO WS-VALID-FLAG                                    00111311
+           PERFORM UNTIL WS-IS-VALID                                    00111321
+               DISPLAY 'ENTER A POSITIVE NUMBER'                        00111331
+               ACCEPT WS-CHK                                            00111341
+               IF WS-CHK IS NUMERIC AND WS-CHK > ZERO                   00111351
+                   MOVE WS-CHK TO WS-NUM(IND)                           00111361
+                   MOVE 'Y' TO WS-VALID-FLAG                            00111371
+               ELSE                                                     00111381
+                   DISPLAY 'INVALID ENTRY - MUST BE POSITIVE'           00111391
+               END-IF                                                   00111401
+           END-PERFORM.                                                 00111411
+       TRAILER-PARA.                                                    00111271
+           DISPLAY 'RUNNING TOTAL - EVEN DIGITS: ' WS-GEVEN             00111272
+           DISPLAY 'RUNNING TOTAL - ODD DIGITS: ' WS-GODD.              00111273
        PARA.                                                            00111303
            DIVIDE WS-NUM(IND) BY 10 GIVING Q REMAINDER R                00111422
            MOVE Q TO WS-NUM(IND)                                        00111524
