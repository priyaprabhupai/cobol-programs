@@ -1,80 +1,227 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics:
-      ******************************************************************
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MAT-MUL.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  MAT1.
-              02  MR1  OCCURS 2 TIMES.
-                     03  MC1  PIC 9(2)  OCCURS 2 TIMES.
-       01  MAT2.
-              02  MR2  OCCURS 2 TIMES.
-                     03  MC2  PIC 9(2)  OCCURS 2 TIMES.
-       01  MAT3.
-              02  MR3  OCCURS 2 TIMES.
-                     03  MC3  PIC 9(3)  OCCURS 2 TIMES.
-       77  ROW1  PIC  9.
-       77  ROW2  PIC  9.
-       77  COL1  PIC  9.
-       77  COL2  PIC  9.
-       77  LIN   PIC  99.
-       77  COL3  PIC  99.
-       77  I  PIC  9.
-       77  J  PIC  9.
-       77  K  PIC  9.
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           DISPLAY "MATRIX MULTIPLICATION".
-           DISPLAY " ".
-           DISPLAY "ENTER THE NUMBER OF ROWS AND COLUMNS OF I MATRIX".
-           ACCEPT ROW1.
-           ACCEPT COL1.
-           DISPLAY "ENTER THE NUMBER OF ROWS AND COLUMNS OF II MATRIX".
-           ACCEPT ROW2.
-           ACCEPT COL2.
-           IF (ROW1 IS NOT EQUAL TO COL2)
-            DISPLAY "MATRIX MULTIPLICATION IS NOT POSSIBLE"
-           ELSE
-            PERFORM COMPU-PARA.
-           DISPLAY " ".
-           DISPLAY " ".
-           STOP RUN.
-       COMPU-PARA.
-           DISPLAY "ENTER THE ELEMENTS OF MATRIX 1"
-           PERFORM ACCPARA1 VARYING I FROM 1 BY 1 UNTIL I>ROW1
-              AFTER J FROM 1 BY 1 UNTIL J>COL1
-           DISPLAY "ENTER THE ELEMENTS OF MATRIX 2"
-           PERFORM ACCPARA2 VARYING I FROM 1 BY 1 UNTIL I>ROW2
-              AFTER J FROM 1 BY 1 UNTIL J>COL2
-           PERFORM INIST-PARA VARYING I FROM 1 BY 1 UNTIL I>ROW1
-              AFTER J FROM 1 BY 1 UNTIL J>COL2
-           PERFORM MULMAT-PARA VARYING I FROM 1 BY 1 UNTIL I>ROW1
-              AFTER J FROM 1 BY 1 UNTIL J>COL2
-              AFTER K FROM 1 BY 1 UNTIL K>COL1.
-
-
-           DISPLAY  "THE RESULTANT MATRIX IS".
-           DISPLAY " ".
-           PERFORM DISP-PARA VARYING I FROM 1 BY 1 UNTIL I>ROW1
-              AFTER J FROM 1 BY 1 UNTIL J>COL1.
-           DISPLAY " ".
-       ACCPARA1.
-           ACCEPT MC1(I J).
-       ACCPARA2.
-           ACCEPT MC2(I J).
-       MULMAT-PARA.
-           COMPUTE MC3(I J)  =  MC3(I J) + MC1(I K)  *  MC2(K J).
-       DISP-PARA.
-           DISPLAY MC3(I J).
-           ADD 5 TO COL3.
-           IF J IS EQUAL TO COL1
-           ADD 1 TO LIN
-           MOVE 10 TO COL3.
-       INIST-PARA.
-           COMPUTE MC3(I J) = 0.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics:
+      * Modification History:
+      *   - MR1/MR2/MR3 widened from a fixed 2x2 to up to 10x10, and
+      *     interactive ACCEPT of matrix elements replaced with a
+      *     MATIN file (header record of ROW1/COL1/ROW2/COL2 followed
+      *     by the MATRIX-1 rows then the MATRIX-2 rows); MAT3 is
+      *     written to a MATOUT file instead of only DISPLAYed.
+      *   - DISP-PARA rewritten to build one row of the resultant
+      *     matrix into a single display line (space-separated, under
+      *     a column-number header) instead of one number per line -
+      *     the old COL3/LIN tracking never actually moved the DISPLAY
+      *     column position. Added DET-PARA, a Gaussian-elimination
+      *     determinant check run when the resultant matrix is square.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAT-MUL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATIN
+           ASSIGN TO WS-MATIN-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-IN-STAT.
+           SELECT MATOUT
+           ASSIGN TO WS-MATOUT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-OUT-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD MATIN.
+       01 MATIN-REC.
+           05 MATIN-FLD PIC 9(3) OCCURS 10 TIMES.
+       FD MATOUT.
+       01 MATOUT-REC.
+           05 MATOUT-FLD PIC 9(7) OCCURS 10 TIMES.
+       WORKING-STORAGE SECTION.
+       77  WS-IN-STAT   PIC 99.
+       77  WS-OUT-STAT  PIC 99.
+       77  WS-MATIN-DSN  PIC X(100) VALUE 'MATIN.txt'.
+       77  WS-MATOUT-DSN PIC X(100) VALUE 'MATOUT.txt'.
+       77  WS-ENV-NAME   PIC X(20).
+       01  MAT1.
+              02  MR1  OCCURS 10 TIMES.
+                     03  MC1  PIC 9(3)  OCCURS 10 TIMES.
+       01  MAT2.
+              02  MR2  OCCURS 10 TIMES.
+                     03  MC2  PIC 9(3)  OCCURS 10 TIMES.
+       01  MAT3.
+              02  MR3  OCCURS 10 TIMES.
+                     03  MC3  PIC 9(7)  OCCURS 10 TIMES.
+       77  ROW1  PIC  99.
+       77  ROW2  PIC  99.
+       77  COL1  PIC  99.
+       77  COL2  PIC  99.
+       77  LIN   PIC  99.
+       77  COL3  PIC  99.
+       77  I  PIC  99.
+       77  J  PIC  99.
+       77  K  PIC  99.
+       77  WS-ROW-LINE    PIC X(90).
+       77  WS-ROW-PTR     PIC 999.
+       77  WS-HDR-LINE    PIC X(90).
+       77  WS-HDR-PTR     PIC 999.
+       77  WS-NUM-DISP    PIC Z9.
+       77  WS-COL-DISP    PIC Z(6)9.
+       01  WS-GJ.
+              02  GJ-ROW  OCCURS 10 TIMES.
+                     03  GJ  USAGE COMP-2 OCCURS 10 TIMES.
+       77  WS-DET         USAGE COMP-2 VALUE 1.
+       77  WS-PIVOT       USAGE COMP-2.
+       77  WS-FACTOR      USAGE COMP-2.
+       77  WS-SWAP-ROW    USAGE COMP-2 OCCURS 10 TIMES.
+       77  WS-PR          PIC 99.
+       77  WS-NEXT-ROW    PIC 99.
+       77  WS-DISP-DET    PIC -(9)9.9(4).
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "MATRIX MULTIPLICATION".
+           DISPLAY " ".
+           PERFORM INIT-PARA
+           OPEN INPUT MATIN
+           IF WS-IN-STAT NOT = 00
+               DISPLAY "MATIN FILE OPEN FAILED, FILE STATUS - "
+                   WS-IN-STAT
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               READ MATIN INTO MATIN-REC
+               MOVE MATIN-FLD(1) TO ROW1
+               MOVE MATIN-FLD(2) TO COL1
+               MOVE MATIN-FLD(3) TO ROW2
+               MOVE MATIN-FLD(4) TO COL2
+               IF (ROW1 IS NOT EQUAL TO COL2)
+                   DISPLAY "MATRIX MULTIPLICATION IS NOT POSSIBLE"
+               ELSE
+                   OPEN OUTPUT MATOUT
+                   PERFORM COMPU-PARA
+                   CLOSE MATOUT
+               END-IF
+               CLOSE MATIN
+           END-IF
+           DISPLAY " ".
+           DISPLAY " ".
+           STOP RUN.
+       INIT-PARA.
+           MOVE 'MATIN_DSN' TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-MATIN-DSN FROM ENVIRONMENT-VALUE
+           IF WS-MATIN-DSN = SPACES
+               MOVE 'MATIN.txt' TO WS-MATIN-DSN
+           END-IF
+           MOVE 'MATOUT_DSN' TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-MATOUT-DSN FROM ENVIRONMENT-VALUE
+           IF WS-MATOUT-DSN = SPACES
+               MOVE 'MATOUT.txt' TO WS-MATOUT-DSN
+           END-IF.
+       COMPU-PARA.
+           PERFORM READROW1 VARYING I FROM 1 BY 1 UNTIL I>ROW1
+           PERFORM READROW2 VARYING I FROM 1 BY 1 UNTIL I>ROW2
+           PERFORM INIST-PARA VARYING I FROM 1 BY 1 UNTIL I>ROW1
+              AFTER J FROM 1 BY 1 UNTIL J>COL2
+           PERFORM MULMAT-PARA VARYING I FROM 1 BY 1 UNTIL I>ROW1
+              AFTER J FROM 1 BY 1 UNTIL J>COL2
+              AFTER K FROM 1 BY 1 UNTIL K>COL1.
+
+           DISPLAY  "THE RESULTANT MATRIX IS".
+           DISPLAY " ".
+           PERFORM HEADER-PARA VARYING J FROM 1 BY 1 UNTIL J>COL2.
+           DISPLAY WS-HDR-LINE.
+           PERFORM DISP-PARA VARYING I FROM 1 BY 1 UNTIL I>ROW1
+              AFTER J FROM 1 BY 1 UNTIL J>COL2.
+           DISPLAY " ".
+           IF ROW1 = COL2
+               PERFORM DET-PARA
+               MOVE WS-DET TO WS-DISP-DET
+               DISPLAY "DETERMINANT OF RESULTANT MATRIX: " WS-DISP-DET
+           ELSE
+               DISPLAY "DETERMINANT: N/A (MATRIX IS NOT SQUARE)"
+           END-IF.
+       READROW1.
+           READ MATIN INTO MATIN-REC
+           PERFORM STOREROW1 VARYING J FROM 1 BY 1 UNTIL J>COL1.
+       STOREROW1.
+           MOVE MATIN-FLD(J) TO MC1(I J).
+       READROW2.
+           READ MATIN INTO MATIN-REC
+           PERFORM STOREROW2 VARYING J FROM 1 BY 1 UNTIL J>COL2.
+       STOREROW2.
+           MOVE MATIN-FLD(J) TO MC2(I J).
+       MULMAT-PARA.
+           COMPUTE MC3(I J)  =  MC3(I J) + MC1(I K)  *  MC2(K J).
+       HEADER-PARA.
+           IF J IS EQUAL TO 1
+               MOVE SPACES TO WS-HDR-LINE
+               MOVE 1 TO WS-HDR-PTR
+           END-IF
+           MOVE J TO WS-NUM-DISP
+           STRING "COL" WS-NUM-DISP " " DELIMITED BY SIZE
+               INTO WS-HDR-LINE WITH POINTER WS-HDR-PTR.
+       DISP-PARA.
+           IF J IS EQUAL TO 1
+               MOVE ZERO TO MATOUT-REC
+               MOVE SPACES TO WS-ROW-LINE
+               MOVE 1 TO WS-ROW-PTR
+               MOVE I TO WS-NUM-DISP
+               STRING "ROW" WS-NUM-DISP ": " DELIMITED BY SIZE
+                   INTO WS-ROW-LINE WITH POINTER WS-ROW-PTR
+           END-IF
+           MOVE MC3(I J) TO WS-COL-DISP
+           STRING WS-COL-DISP " " DELIMITED BY SIZE
+               INTO WS-ROW-LINE WITH POINTER WS-ROW-PTR
+           MOVE MC3(I J) TO MATOUT-FLD(J)
+           IF J IS EQUAL TO COL2
+               DISPLAY WS-ROW-LINE
+               WRITE MATOUT-REC
+               ADD 1 TO LIN
+           END-IF.
+       INIST-PARA.
+           COMPUTE MC3(I J) = 0.
+       DET-PARA.
+           MOVE 1 TO WS-DET
+           PERFORM COPY-GJ-PARA VARYING I FROM 1 BY 1 UNTIL I>ROW1
+              AFTER J FROM 1 BY 1 UNTIL J>COL2
+           PERFORM ELIM-COL-PARA VARYING K FROM 1 BY 1 UNTIL K>ROW1.
+       COPY-GJ-PARA.
+           MOVE MC3(I J) TO GJ(I J).
+       ELIM-COL-PARA.
+           IF GJ(K K) = 0
+               PERFORM FIND-PIVOT-PARA VARYING WS-PR FROM K BY 1
+                   UNTIL WS-PR > ROW1 OR GJ(WS-PR K) NOT = 0
+               IF WS-PR > ROW1
+                   MOVE 0 TO WS-DET
+               ELSE
+                   PERFORM SWAP-ROWS-PARA
+                   COMPUTE WS-DET = WS-DET * -1
+               END-IF
+           END-IF
+           IF WS-DET NOT = 0
+               MOVE GJ(K K) TO WS-PIVOT
+               COMPUTE WS-DET = WS-DET * WS-PIVOT
+               COMPUTE WS-NEXT-ROW = K + 1
+               PERFORM REDUCE-ROW-PARA VARYING I FROM WS-NEXT-ROW
+                   BY 1 UNTIL I>ROW1
+           END-IF.
+       FIND-PIVOT-PARA.
+           CONTINUE.
+       SWAP-ROWS-PARA.
+           PERFORM MOVE-TO-SWAP-PARA VARYING J FROM 1 BY 1 UNTIL J>COL2
+           PERFORM MOVE-K-TO-PR-PARA VARYING J FROM 1 BY 1 UNTIL J>COL2
+           PERFORM MOVE-SWAP-TO-PR-PARA VARYING J FROM 1 BY 1
+               UNTIL J>COL2.
+       MOVE-TO-SWAP-PARA.
+           MOVE GJ(K J) TO WS-SWAP-ROW(J).
+       MOVE-K-TO-PR-PARA.
+           MOVE GJ(WS-PR J) TO GJ(K J).
+       MOVE-SWAP-TO-PR-PARA.
+           MOVE WS-SWAP-ROW(J) TO GJ(WS-PR J).
+       REDUCE-ROW-PARA.
+           COMPUTE WS-FACTOR = GJ(I K) / WS-PIVOT
+           PERFORM REDUCE-COL-PARA VARYING J FROM K BY 1 UNTIL J>COL2.
+       REDUCE-COL-PARA.
+           COMPUTE GJ(I J) = GJ(I J) - WS-FACTOR * GJ(K J).
