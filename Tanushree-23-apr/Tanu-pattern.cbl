@@ -3,6 +3,11 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      *   - Switched to the shared PTNDAT/PTNSCAN copybooks, adding a
+      *     case-insensitive compare option and an overlapping-match
+      *     option, and reporting every starting position found
+      *     instead of just a raw count.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. pattern.
@@ -10,27 +15,24 @@
        DATA DIVISION.
        FILE SECTION.
        working-storage section.
-       01 ws-sen       pic x(150).
-       01 ws-ptrn     pic x(150).
-       01 ws-times pic 99 value zero.
-       77 ws-i pic 999.
-       77 ws-slen pic 999.
-       77 ws-plen pic 999.
+       COPY PTNDAT.
 
        procedure division.
        main-procedure.
-           accept ws-sen
-           accept ws-ptrn
-           move function stored-char-length(ws-sen) to ws-slen
-           move function stored-char-length(ws-ptrn) to ws-plen
-           perform varying ws-i from 1 by 1
-           until ws-i - ws-plen > ws-slen
-              if (ws-sen(ws-i : ws-plen) = ws-ptrn(1 : ws-plen)) THEN
-                     add 1 to ws-times
-              END-IF
-           END-PERFORM
-           display ws-times
+           accept ws-ptn-str
+           accept ws-ptn-ptrn
+           display 'CASE-INSENSITIVE (Y/N)?'
+           accept ws-ptn-case-mode
+           display 'ALLOW OVERLAPPING MATCHES (Y/N)?'
+           accept ws-ptn-overlap-mode
+           move function stored-char-length(ws-ptn-str)
+               to ws-ptn-slen
+           move function stored-char-length(ws-ptn-ptrn)
+               to ws-ptn-plen
+           perform ptn-scan-para
+           perform ptn-report-para
 
            stop run.
 
+       COPY PTNSCAN.
        end PROGRAM pattern.
