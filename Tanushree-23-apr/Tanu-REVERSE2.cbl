@@ -3,6 +3,14 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      *   - The reversal loop used to run PERFORM 50 TIMES against the
+      *     full padded WORTTXT1 buffer regardless of how much of it
+      *     was real text, so a short word came back reversed with
+      *     the trailing blanks moved to the front. Now computes the
+      *     real content length (FUNCTION STORED-CHAR-LENGTH, as
+      *     PATTERNMTCHNG.COB already does) and reverses only that
+      *     many characters.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. REVERSE2.
@@ -15,13 +23,16 @@
        01 B PIC X(50) VALUE SPACES.
        01 LOO PIC 9(2) VALUE 0.
        01 LOP PIC 9(2) VALUE 0.
+       01 WS-LEN PIC 99 VALUE 0.
        PROCEDURE DIVISION.
        ACCEPT EINA01
-       MOVE 50 TO LOO.
+       MOVE FUNCTION STORED-CHAR-LENGTH(EINA01) TO WS-LEN.
+       MOVE WS-LEN TO LOO.
        MOVE 1 TO LOP.
        MOVE EINA01 TO WORTTXT1.
+       MOVE SPACES TO B.
 
-       PERFORM 50 TIMES
+       PERFORM WS-LEN TIMES
        MOVE WORTTXT1(LOP:1) TO B(LOO:1)
        SUBTRACT 1 FROM LOO
        ADD 1 TO LOP
