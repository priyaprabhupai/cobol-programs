@@ -1,21 +1,37 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FACTPGM.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 N PIC 9(4).
-       77 A PIC S9(4) VALUE 0.
-       77 F PIC 9(4) VALUE 1.
-       PROCEDURE DIVISION.
-       PARA.
-       DISPLAY "ENTER A NUMBER."
-       ACCEPT N.
-       IF N / 2 = 0
-          DISPLAY "PLEASE GIVE ODD NUMBER"
-       ELSE
-          PERFORM PARA1 UNTIL A = N
-          DISPLAY "THE FACTORIAL IS"
-          DISPLAY F
-       STOP RUN.
-       PARA1.
-           ADD 1 TO A
-           COMPUTE F = F * A.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification History:
+      *   - F widened from PIC 9(4) (silently wrapped past 7!) to a
+      *     PIC 9(18) COMP-3 field, with an explicit "N TOO LARGE"
+      *     guard before computing instead of a silent wraparound.
+      *   - Removed the "IF N / 2 = 0" odd/even gate: integer-division
+      *     truncation only made it true for N < 2, so it never tested
+      *     what its "PLEASE GIVE ODD NUMBER" message claimed, and
+      *     factorial is legitimately defined for any non-negative N.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FACTPGM.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 N PIC 9(4).
+       77 A PIC S9(4) VALUE 0.
+       77 F PIC 9(18) COMP-3 VALUE 1.
+       77 WS-MAX-N PIC 9(4) VALUE 19.
+       PROCEDURE DIVISION.
+       PARA.
+           DISPLAY "ENTER A NUMBER."
+           ACCEPT N.
+           IF N > WS-MAX-N
+               DISPLAY "N TOO LARGE, MAX SUPPORTED IS " WS-MAX-N
+           ELSE
+               PERFORM PARA1 UNTIL A = N
+               DISPLAY "THE FACTORIAL IS"
+               DISPLAY F
+           END-IF
+           STOP RUN.
+       PARA1.
+           ADD 1 TO A
+           COMPUTE F = F * A.
