@@ -1,37 +1,60 @@
-       ID DIVISION.                                                     00001000
-       PROGRAM-ID. EVENODD.                                             00002001
-       ENVIRONMENT DIVISION.                                            00003000
-       DATA DIVISION.                                                   00004000
-       WORKING-STORAGE SECTION.                                         00005000
-       01 WS-NUM.                                                       00010013
-          05 WS-ARR  PIC 9(8) OCCURS 5 TIMES.                           00010113
-       01 WS-NUM2    PIC 9(8).                                          00011001
-       01 WS-R       PIC 9(8).                                          00012001
-       01 WS-R2      PIC 9(8).                                          00012102
-       01 WS-R3      PIC 9(8).                                          00012203
-       01 WS-ESUM    PIC 9(8) VALUE ZERO.                               00013001
-       01 WS-OSUM    PIC 9(8) VALUE ZERO.                               00014001
-       01 I          PIC 9(1) VALUE ZERO.                               00015013
-       PROCEDURE DIVISION.                                              00020000
-           PERFORM 5 TIMES                                              00020115
-              ADD 1 TO I                                                00020215
-              ACCEPT WS-ARR(I)                                          00020315
-           END-PERFORM                                                  00020415
-           PERFORM MAIN-PARA VARYING I FROM 1 BY 1 UNTIL I > 5          00021015
-           STOP RUN.                                                    00031108
-       MAIN-PARA.                                                       00032008
-           DISPLAY WS-ARR(I)                                            00033015
-              COMPUTE WS-ESUM = 0                                       00034017
-              COMPUTE WS-OSUM = 0                                       00035017
-           PERFORM UNTIL WS-ARR(I) = 0                                  00040015
-              DIVIDE WS-ARR(I) BY 10 GIVING WS-NUM2 REMAINDER WS-R      00050015
-              DIVIDE WS-R BY 2 GIVING WS-R3 REMAINDER WS-R2             00060003
-              IF WS-R2 = 0 THEN                                         00070001
-                 COMPUTE WS-ESUM = WS-ESUM + WS-R                       00080001
-              ELSE                                                      00090001
-                 COMPUTE WS-OSUM = WS-OSUM + WS-R                       00100001
-              END-IF                                                    00110001
-              MOVE WS-NUM2 TO WS-ARR(I)                                 00111015
-           END-PERFORM                                                  00120001
-           DISPLAY WS-ESUM                                              00130006
-           DISPLAY WS-OSUM.                                             00140001
+       ID DIVISION.                                                     00001000
+       PROGRAM-ID. EVENODD.                                             00002001
+       ENVIRONMENT DIVISION.                                            00003000
+       DATA DIVISION.                                                   00004000
+       WORKING-STORAGE SECTION.                                         00005000
+       01 WS-NUM.                                                       00010013
+          05 WS-ARR  PIC 9(8) OCCURS 5 TIMES.                           00010113
+       01 WS-NUM2    PIC 9(8).                                          00011001
+       01 WS-R       PIC 9(8).                                          00012001
+       01 WS-R2      PIC 9(8).                                          00012102
+       01 WS-R3      PIC 9(8).                                          00012203
+       01 WS-ESUM    PIC 9(8) VALUE ZERO.                               00013001
+       01 WS-OSUM    PIC 9(8) VALUE ZERO.                               00014001
+       01 I          PIC 9(1) VALUE ZERO.                               00015013
+       01 WS-GESUM   PIC 9(8) VALUE ZERO.                               00015113
+       01 WS-GOSUM   PIC 9(8) VALUE ZERO.                               00015213
+       01 WS-CHK        PIC S9(8).                                      00015301
+       01 WS-VALID-FLAG  PIC X VALUE 'N'.                               00015401
+           88 WS-IS-VALID VALUE 'Y'.                                    00015501
+       PROCEDURE DIVISION.                                              00020000
+           PERFORM 5 TIMES                                              00020115
+              ADD 1 TO I                                                00020215
+              PERFORM GET-NUM-PARA                                      00020315
+           END-PERFORM                                                  00020415
+           PERFORM MAIN-PARA VARYING I FROM 1 BY 1 UNTIL I > 5          00021015
+           PERFORM TRAILER-PARA                                         00021115
+           STOP RUN.                                                    00031108
+       GET-NUM-PARA.                                                    00021501
+           MOVE 'N' TO WS-VALID-FLAG                                    00021511
+           PERFORM UNTIL WS-IS-VALID                                    00021521
+               DISPLAY 'ENTER A POSITIVE NUMBER'                        00021531
+               ACCEPT WS-CHK                                            00021541
+               IF WS-CHK IS NUMERIC AND WS-CHK > ZERO                   00021551
+                   MOVE WS-CHK TO WS-ARR(I)                             00021561
+                   MOVE 'Y' TO WS-VALID-FLAG                            00021571
+               ELSE                                                     00021581
+                   DISPLAY 'INVALID ENTRY - MUST BE POSITIVE'           00021591
+               END-IF                                                   00021601
+           END-PERFORM.                                                 00021611
+       MAIN-PARA.                                                       00032008
+           DISPLAY WS-ARR(I)                                            00033015
+              COMPUTE WS-ESUM = 0                                       00034017
+              COMPUTE WS-OSUM = 0                                       00035017
+           PERFORM UNTIL WS-ARR(I) = 0                                  00040015
+              DIVIDE WS-ARR(I) BY 10 GIVING WS-NUM2 REMAINDER WS-R      00050015
+              DIVIDE WS-R BY 2 GIVING WS-R3 REMAINDER WS-R2             00060003
+              IF WS-R2 = 0 THEN                                         00070001
+                 COMPUTE WS-ESUM = WS-ESUM + WS-R                       00080001
+              ELSE                                                      00090001
+                 COMPUTE WS-OSUM = WS-OSUM + WS-R                       00100001
+              END-IF                                                    00110001
+              MOVE WS-NUM2 TO WS-ARR(I)                                 00111015
+           END-PERFORM                                                  00120001
+           DISPLAY WS-ESUM                                              00130006
+           DISPLAY WS-OSUM                                              00130106
+           ADD WS-ESUM TO WS-GESUM                                      00130206
+           ADD WS-OSUM TO WS-GOSUM.                                     00130306
+       TRAILER-PARA.                                                    00135001
+           DISPLAY 'RUNNING TOTAL - EVEN DIGITS: ' WS-GESUM             00135101
+           DISPLAY 'RUNNING TOTAL - ODD DIGITS: ' WS-GOSUM.             00135201
