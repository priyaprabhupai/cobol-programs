@@ -1,40 +1,146 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FINDSCORE.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 WS-ASCORE PIC 99.
-       01 WS-DATA.
-         02 WS-IDSCORE.
-            05 WS-GID OCCURS 11 TIMES INDEXED BY I.
-               10 WS-ID PIC 99.
-            05 WS-GSCORE OCCURS 11 TIMES INDEXED BY J.
-               10 WS-SCORE PIC 99.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-        SET I J TO 1
-        PERFORM ACCEPT-PARA 11 TIMES
-        DISPLAY 'ENTER THE SCORE'
-        ACCEPT WS-ASCORE.
-        SET I J TO 1
-        DISPLAY 'LIST OF PLAYER ID WHOSE SCORE MORE THAN ' WS-ASCORE
-        PERFORM PARA-1 11 TIMES
-       STOP RUN.
-       PARA-1.
-       IF(WS-ASCORE < WS-SCORE(J)) THEN
-           DISPLAY WS-ID(I)
-       END-IF
-       SET I J UP BY 1.
-       ACCEPT-PARA.
-       DISPLAY "ENTER PLAYER ID"
-       ACCEPT WS-ID(I)
-       DISPLAY "ENTER SCORE FOR PLAYER ID " WS-ID(I)
-       ACCEPT WS-SCORE(J)
-       SET I J UP BY 1.
-       END PROGRAM FINDSCORE.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification History:
+      *   - ACCEPT-PARA (interactive, fixed 11-player) rejected a
+      *     WS-ID already present in the table and re-prompted on a
+      *     duplicate player ID.
+      *   - Rewritten as a file-driven leaderboard: SCORES is read to
+      *     an arbitrary-size WS-IDSCORE table, duplicate IDs are
+      *     skipped with a DISPLAY warning, players are ranked by
+      *     score with a percentile computed against the field, and
+      *     the "score above a threshold" list is now one filter
+      *     option applied to the full leaderboard instead of the
+      *     only output.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FINDSCORE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCORES
+           ASSIGN TO WS-SCORES-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SCORES.
+       01 SCORE-REC.
+           05 SC-ID    PIC 99.
+           05 SC-SCORE PIC 99.
+       WORKING-STORAGE SECTION.
+       01 WS-STAT        PIC 99.
+       01 WS-SCORES-DSN  PIC X(100) VALUE 'SCORES.txt'.
+       01 WS-ENV-NAME    PIC X(20)  VALUE 'SCORES_DSN'.
+       01 WS-ASCORE      PIC 99.
+       01 WS-MAX-PLAYERS PIC 999 VALUE 999.
+       01 WS-CNT         PIC 999 VALUE ZERO.
+       01 WS-DATA.
+           02 WS-IDSCORE OCCURS 999 TIMES.
+              05 WS-ID         PIC 99.
+              05 WS-SCORE      PIC 99.
+              05 WS-RANK       PIC 999.
+              05 WS-PERCENTILE PIC 999.
+       01 WS-I           PIC 999.
+       01 WS-J           PIC 999.
+       01 WS-SX          PIC 999.
+       01 WS-DUP-FLAG    PIC X VALUE 'N'.
+           88 WS-IS-DUP  VALUE 'Y'.
+       01 WS-SWAP-ID     PIC 99.
+       01 WS-SWAP-SCORE  PIC 99.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INIT-PARA
+           OPEN INPUT SCORES
+           IF WS-STAT = 00 THEN
+               PERFORM READ-PARA THRU READ-EXIT
+               CLOSE SCORES
+               IF WS-CNT > ZERO
+                   PERFORM RANK-PARA
+                   PERFORM REPORT-PARA
+                   DISPLAY 'ENTER THRESHOLD SCORE FOR FILTER LIST'
+                   ACCEPT WS-ASCORE
+                   PERFORM FILTER-PARA
+               ELSE
+                   DISPLAY 'NO PLAYER RECORDS FOUND'
+               END-IF
+           ELSE
+               DISPLAY 'SCORES FILE OPEN FAILED, FILE STATUS - ' WS-STAT
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+       INIT-PARA.
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-SCORES-DSN FROM ENVIRONMENT-VALUE
+           IF WS-SCORES-DSN = SPACES
+               MOVE 'SCORES.txt' TO WS-SCORES-DSN
+           END-IF.
+       READ-PARA.
+           PERFORM UNTIL WS-STAT NOT = 00
+           READ SCORES
+           END-READ
+           IF (WS-STAT NOT = 10) THEN
+               PERFORM LOAD-PARA
+           END-IF
+           END-PERFORM.
+       READ-EXIT.
+           EXIT.
+       LOAD-PARA.
+           IF WS-CNT < WS-MAX-PLAYERS
+               ADD 1 TO WS-CNT
+               MOVE SC-ID TO WS-ID(WS-CNT)
+               MOVE SC-SCORE TO WS-SCORE(WS-CNT)
+               PERFORM CHECK-DUP-PARA
+               IF WS-IS-DUP
+                   DISPLAY 'DUPLICATE PLAYER ID SKIPPED - '
+                       WS-ID(WS-CNT)
+                   SUBTRACT 1 FROM WS-CNT
+               END-IF
+           ELSE
+               DISPLAY 'PLAYER TABLE FULL - RECORD SKIPPED'
+           END-IF.
+       CHECK-DUP-PARA.
+           MOVE 'N' TO WS-DUP-FLAG
+           PERFORM VARYING WS-SX FROM 1 BY 1
+               UNTIL WS-SX >= WS-CNT OR WS-IS-DUP
+               IF WS-ID(WS-SX) = WS-ID(WS-CNT)
+                   MOVE 'Y' TO WS-DUP-FLAG
+               END-IF
+           END-PERFORM.
+       RANK-PARA.
+           PERFORM SORT-PARA
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-CNT
+               MOVE WS-I TO WS-RANK(WS-I)
+               COMPUTE WS-PERCENTILE(WS-I) =
+                   ((WS-CNT - WS-I) * 100) / WS-CNT
+           END-PERFORM.
+       SORT-PARA.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-CNT
+               PERFORM VARYING WS-J FROM 1 BY 1
+                   UNTIL WS-J > WS-CNT - WS-I
+                   IF WS-SCORE(WS-J) < WS-SCORE(WS-J + 1)
+                       MOVE WS-ID(WS-J)    TO WS-SWAP-ID
+                       MOVE WS-SCORE(WS-J) TO WS-SWAP-SCORE
+                       MOVE WS-ID(WS-J + 1)    TO WS-ID(WS-J)
+                       MOVE WS-SCORE(WS-J + 1) TO WS-SCORE(WS-J)
+                       MOVE WS-SWAP-ID    TO WS-ID(WS-J + 1)
+                       MOVE WS-SWAP-SCORE TO WS-SCORE(WS-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+       REPORT-PARA.
+           DISPLAY 'RANK  PLAYER-ID  SCORE  PERCENTILE'
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-CNT
+               DISPLAY WS-RANK(WS-I) '     ' WS-ID(WS-I) '         '
+                   WS-SCORE(WS-I) '     ' WS-PERCENTILE(WS-I)
+           END-PERFORM.
+       FILTER-PARA.
+           DISPLAY 'LIST OF PLAYER ID WHOSE SCORE MORE THAN ' WS-ASCORE
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-CNT
+               IF WS-SCORE(WS-I) > WS-ASCORE
+                   DISPLAY WS-ID(WS-I)
+               END-IF
+           END-PERFORM.
+       END PROGRAM FINDSCORE.
