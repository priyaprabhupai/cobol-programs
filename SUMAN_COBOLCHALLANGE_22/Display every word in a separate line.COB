@@ -3,6 +3,34 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      *   - WORD file now ASSIGNed to a WS variable populated from
+      *     the WORDSEP2_DSN environment variable instead of a
+      *     hardcoded path.
+      *   - Added a control-total trailer: TOTAL WORDS and TOTAL CHARS
+      *     processed across the whole WORD file, printed at end of run.
+      *   - Replaced the malformed OR-chain delimiter check with the
+      *     shared WORDDELM/WORDCHK copybooks (same delimiter table as
+      *     the other WORDSEP copy).
+      *   - Added a WS-RECS-READ control-total counter, displayed with
+      *     the final file status at CLOSE-PARA, so an operator can
+      *     confirm the whole file was processed.
+      *   - Added checkpoint/restart: a checkpoint record is saved
+      *     every WS-CHKPT-INTERVAL records, and setting the
+      *     WORDSEP2_RESTART environment variable to Y repositions past
+      *     the lines a prior run already processed instead of starting
+      *     over from line 1.
+      *   - PROCEDURE-PARA now CALLs the shared WORDSPLIT subprogram
+      *     one word at a time instead of scanning WS-SEN itself.
+      *   - Default DSN env var, checkpoint filename and checkpoint
+      *     env vars renamed from the WORDFILE_*/WORD.CKP names this
+      *     program used to share with the other WORDSEP copy to
+      *     WORDSEP2_*/WORD2.CKP, so running both programs without
+      *     overriding every env var can't clobber one run's
+      *     checkpoint/restart state or DSN default with the other's.
+      *   - CLOSE-PARA now warns when WS-RESTART-REQUESTED is set, so a
+      *     restarted run's printed totals are not mistaken for the
+      *     whole file's totals.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WORDSEP.
@@ -10,25 +38,53 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT  WORD
-           ASSIGN TO "C:\Users\Manipal\Desktop\New folder\word.txt"
-           ORGANISATION IS LINE SEQUENTIAL
+           ASSIGN TO WS-WORD-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-STAT.
+           COPY CHKPTSEL.
        DATA DIVISION.
        FILE SECTION.
        FD WORD.
        01 WORD-REC.
            05 WS-SEN PIC X(100).
+       COPY CHKPTFD.
        WORKING-STORAGE SECTION.
        01 WS-STAT PIC 99.
+       01 WS-WORD-DSN PIC X(100)
+          VALUE "C:\Users\Manipal\Desktop\New folder\word.txt".
+       01 WS-ENV-NAME PIC X(20) VALUE "WORDSEP2_DSN".
        01 WS-I PIC 999.
        01 WS-J PIC 999.
        01 WS-WORD PIC X(100).
+       01 WS-WORD-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-CHAR-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-RECS-READ PIC 9(6) VALUE ZERO.
+       COPY WORDDELM.
+       COPY CHKPTDAT.
+       01 WS-LEN PIC 999.
+       01 WS-WS-CURSOR PIC 9(3).
+       01 WS-WS-MORE   PIC X.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+            ACCEPT WS-WORD-DSN FROM ENVIRONMENT-VALUE
+            IF WS-WORD-DSN = SPACES
+                MOVE "C:\Users\Manipal\Desktop\New folder\word.txt"
+                    TO WS-WORD-DSN
+            END-IF
+            MOVE 'WORD2.CKP' TO WS-CHKPT-DSN
+            MOVE 'WORDSEP2_CKPT_DSN' TO WS-CHKPT-DSN-ENV
+            MOVE 'WORDSEP2_RESTART' TO WS-RESTART-ENV
+            PERFORM CHKPT-ENV-PARA
+            PERFORM CHKPT-LOAD-PARA
             OPEN INPUT WORD
             IF WS-STAT = 00 THEN
                 PERFORM READ-PARA
+                PERFORM TRAILER-PARA
                 PERFORM CLOSE-PARA
+            ELSE
+                DISPLAY "WORD FILE OPEN FAILED, FILE STATUS - " WS-STAT
+                MOVE 16 TO RETURN-CODE
             END-IF.
             STOP RUN.
        READ-PARA.
@@ -36,21 +92,42 @@
            READ WORD
            END-READ
            IF (WS-STAT NOT = 10) THEN
-           PERFORM PROCEDURE-PARA
+           ADD 1 TO WS-RECS-READ
+           IF WS-RECS-READ > WS-CHKPT-SKIP
+               PERFORM PROCEDURE-PARA
+           END-IF
+           IF FUNCTION MOD(WS-RECS-READ, WS-CHKPT-INTERVAL) = 0
+               PERFORM CHKPT-SAVE-PARA
+           END-IF
            END-IF
            END-PERFORM.
        PROCEDURE-PARA.
-           PERFORM VARYING  WS-I FROM 1 BY 1 UNTIL WS-I > 100
-             IF (WS-SEN(WS-I:1) = ' ' OR ',' OR ':' OR ';' OR '?' OR '/'
-                 ) THEN
-                 DISPLAY   WS-WORD
-                 MOVE SPACES TO WS-WORD
-                 MOVE 1 TO WS-J
-             ELSE
-                 MOVE WS-SEN(WS-I:1) TO WS-WORD(WS-J:1)
-                 ADD 1 TO WS-J
-             END-IF
+           MOVE 100 TO WS-LEN
+           MOVE 1 TO WS-WS-CURSOR
+           MOVE 'Y' TO WS-WS-MORE
+           PERFORM UNTIL WS-WS-MORE = 'N'
+               CALL 'WORDSPLIT' USING WS-SEN WS-LEN WS-WS-CURSOR
+                   WS-DELIM-LIST WS-DELIM-COUNT WS-WORD WS-J WS-WS-MORE
+               IF WS-J > 0
+                   ADD 1 TO WS-WORD-COUNT
+                   ADD WS-J TO WS-CHAR-COUNT
+                   DISPLAY WS-WORD
+               END-IF
            END-PERFORM.
+       TRAILER-PARA.
+           DISPLAY "TOTAL WORDS: " WS-WORD-COUNT
+               " / TOTAL CHARS: " WS-CHAR-COUNT.
        CLOSE-PARA.
-           CLOSE WORD.
+           DISPLAY "RECORDS READ: " WS-RECS-READ
+               "  FINAL FILE STATUS: " WS-STAT
+           IF WS-RESTART-REQUESTED
+               DISPLAY "RESTART RUN - TOTALS REFLECT ONLY LINES "
+                   "PROCESSED SINCE THE CHECKPOINT, NOT THE WHOLE FILE"
+           END-IF
+           CLOSE WORD
+           IF WS-STAT = 10
+               PERFORM CHKPT-RESET-PARA
+           END-IF.
+       COPY WORDCHK.
+       COPY CHKPTPARA.
        END PROGRAM WORDSEP.
