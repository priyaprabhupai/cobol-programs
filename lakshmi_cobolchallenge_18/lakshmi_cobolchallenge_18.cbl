@@ -1,53 +1,259 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBOL18.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT AS-DD1
-           ASSIGN TO "C:\Users\UMA\Desktop\AS-DD1.txt"
-           ORGANISATION IS LINE SEQUENTIAL
-           FILE STATUS IS WS-FS1.
-           SELECT OUTPUT-FILE
-           ASSIGN TO "C:\Users\UMA\Desktop\OUTPUT-FILE.txt"
-           ORGANISATION IS LINE SEQUENTIAL
-           FILE STATUS IS WS-FS2.
-       DATA DIVISION.
-       FILE SECTION.
-       FD AS-DD1.
-       01 AS-DD1-REC.
-           05 WS-SEN PIC X(256).
-       FD OUTPUT-FILE.
-       01 OUTPUT-FILE-REC.
-           05 WS-SEN1 PIC X(256).
-       WORKING-STORAGE SECTION.
-       01 WS-FS1  PIC 99.
-       01 WS-FS2  PIC 99.
-       01 I      PIC 999.
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           PERFORM OPEN-PARA.
-           STOP RUN.
-       OPEN-PARA.
-           OPEN INPUT  AS-DD1.
-           IF WS-FS1 = 00
-             PERFORM INSPECT-PARA
-             DISPLAY "FILE OPENED"
-           ELSE
-             DISPLAY "FILE ERROR".
-       CLOSE-PARA.
-           CLOSE AS-DD1 OUTPUT-FILE.
-       INSPECT-PARA.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I>256
-             IF (WS-SEN(I:1) = 'a' OR                   +
-                 WS-SEN(I:1) = 'A') THEN
-               MOVE WS-SEN  TO WS-SEN1
-               WRITE OUTPUT-FILE-REC
-             END-IF
-           END-PERFORM.
-           END PROGRAM COBOL18.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification History:
+      *   - Fixed ORGANISATION (not a valid GnuCOBOL clause) to
+      *     ORGANIZATION, and added the missing READ loop over AS-DD1
+      *     (the program used to OPEN the file and then scan whatever
+      *     was left in WS-SEN from its initial VALUE, never reading a
+      *     single record).
+      *   - INSPECT-PARA used to WRITE OUTPUT-FILE-REC once per
+      *     matching character position, so a line with more than one
+      *     'a'/'A' was written to OUTPUT-FILE more than once. Fixed
+      *     to write each line at most once, to either OUTPUT-FILE or
+      *     the new REJECT-FILE depending on whether it matched.
+      *   - Added WS-CNT-READ/WS-CNT-MATCHED/WS-CNT-REJECTED counters
+      *     displayed at CLOSE-PARA as a run summary, alongside the
+      *     final AS-DD1 file status as a control-total check.
+      *   - Generalized the hardcoded 'a'/'A' test into a configurable
+      *     character class: PARM-FILE holds the set of characters to
+      *     match, read once at start of run into WS-FILTER, so the
+      *     program filters on whatever characters the parameter
+      *     record specifies instead of requiring a recompile.
+      *   - Added checkpoint/restart: a checkpoint record is saved
+      *     every WS-CHKPT-INTERVAL records, and setting the
+      *     AS-DD1_RESTART environment variable to Y repositions past
+      *     the lines a prior run already processed instead of starting
+      *     over from line 1. OUTPUT-FILE/REJECT-FILE are OPENed EXTEND
+      *     rather than OUTPUT on a restart so rows already written for
+      *     earlier lines are kept.
+      *   - Added an AUDIT-LOG entry (shared AUDITSEL/AUDITFD/AUDITDAT/
+      *     AUDITPARA copybooks) appended at CLOSE-PARA recording the
+      *     run date/time, record counts and final file status.
+      *   - AS-DD1/OUTPUT-FILE/REJECT-FILE were ASSIGNed to hardcoded
+      *     Windows paths that do not exist on this machine; ASSIGNed
+      *     instead to WS variables populated from the AS-DD1_DSN/
+      *     OUTPUTFILE_DSN/REJECTFILE_DSN environment variables, the
+      *     same override pattern every other file-driven program in
+      *     this shop uses. OPEN-PARA now tells a missing input file
+      *     apart from any other open failure with a "PATH NOT FOUND"
+      *     message naming the DSN it tried, instead of only a bare
+      *     file status code.
+      *   - OPEN-PARA only checked WS-FS1 (AS-DD1) before proceeding
+      *     into READ-PARA, so a failed OUTPUT-FILE/REJECT-FILE open
+      *     went unnoticed and the run wrote to a file that was never
+      *     successfully opened. Now checks WS-FS2/WS-FS3 as well, the
+      *     same way manisha_cobolchallenge_19.cbl checks both its
+      *     input and output statuses before proceeding.
+      *   - CLOSE-PARA now warns when WS-RESTART-REQUESTED is set, so a
+      *     restarted run's printed totals are not mistaken for the
+      *     whole file's totals.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOL18.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AS-DD1
+           ASSIGN TO WS-AS-DD1-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS1.
+           SELECT OUTPUT-FILE
+           ASSIGN TO WS-OUTPUT-FILE-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS2.
+           SELECT REJECT-FILE
+           ASSIGN TO WS-REJECT-FILE-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS3.
+           SELECT PARM-FILE
+           ASSIGN TO WS-PARM-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS4.
+           COPY CHKPTSEL.
+           COPY AUDITSEL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD AS-DD1.
+       01 AS-DD1-REC.
+           05 WS-SEN PIC X(256).
+       FD OUTPUT-FILE.
+       01 OUTPUT-FILE-REC.
+           05 WS-SEN1 PIC X(256).
+       FD REJECT-FILE.
+       01 REJECT-FILE-REC.
+           05 WS-SEN2 PIC X(256).
+       FD PARM-FILE.
+       01 PARM-REC PIC X(20).
+       COPY CHKPTFD.
+       COPY AUDITFD.
+       WORKING-STORAGE SECTION.
+       01 WS-FS1  PIC 99.
+       01 WS-FS2  PIC 99.
+       01 WS-FS3  PIC 99.
+       01 WS-FS4  PIC 99.
+       01 I      PIC 999.
+       01 J      PIC 99.
+       01 WS-CNT-READ     PIC 9(6) VALUE 0.
+       01 WS-CNT-MATCHED  PIC 9(6) VALUE 0.
+       01 WS-CNT-REJECTED PIC 9(6) VALUE 0.
+       01 WS-MATCH-FLAG PIC X VALUE 'N'.
+           88 WS-IS-MATCH VALUE 'Y'.
+       01 WS-PARM-DSN  PIC X(100) VALUE 'PARM-FILE.txt'.
+       01 WS-ENV-NAME  PIC X(20)  VALUE 'COBOL18_PARM_DSN'.
+       01 WS-AS-DD1-DSN PIC X(100)
+          VALUE 'C:\Users\UMA\Desktop\AS-DD1.txt'.
+       01 WS-OUTPUT-FILE-DSN PIC X(100)
+          VALUE 'C:\Users\UMA\Desktop\OUTPUT-FILE.txt'.
+       01 WS-REJECT-FILE-DSN PIC X(100)
+          VALUE 'C:\Users\UMA\Desktop\REJECT-FILE.txt'.
+       01 WS-FILTER    PIC X(20) VALUE 'aA'.
+       01 WS-FILTER-LEN PIC 99 VALUE 2.
+       01 WS-RECS-READ PIC 9(6) VALUE ZERO.
+       COPY CHKPTDAT.
+       COPY AUDITDAT.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE 'COBOL18_AUDIT_DSN' TO WS-AUDIT-DSN-ENV
+           PERFORM AUDIT-ENV-PARA.
+           PERFORM PARM-PARA.
+           PERFORM OPEN-PARA.
+           STOP RUN.
+       PARM-PARA.
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-PARM-DSN FROM ENVIRONMENT-VALUE
+           IF WS-PARM-DSN = SPACES
+               MOVE 'PARM-FILE.txt' TO WS-PARM-DSN
+           END-IF
+           MOVE 'AS-DD1_DSN' TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-AS-DD1-DSN FROM ENVIRONMENT-VALUE
+           IF WS-AS-DD1-DSN = SPACES
+               MOVE 'C:\Users\UMA\Desktop\AS-DD1.txt' TO WS-AS-DD1-DSN
+           END-IF
+           MOVE 'OUTPUTFILE_DSN' TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-OUTPUT-FILE-DSN FROM ENVIRONMENT-VALUE
+           IF WS-OUTPUT-FILE-DSN = SPACES
+               MOVE 'C:\Users\UMA\Desktop\OUTPUT-FILE.txt'
+                   TO WS-OUTPUT-FILE-DSN
+           END-IF
+           MOVE 'REJECTFILE_DSN' TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-REJECT-FILE-DSN FROM ENVIRONMENT-VALUE
+           IF WS-REJECT-FILE-DSN = SPACES
+               MOVE 'C:\Users\UMA\Desktop\REJECT-FILE.txt'
+                   TO WS-REJECT-FILE-DSN
+           END-IF
+           OPEN INPUT PARM-FILE
+           IF WS-FS4 = 00
+               READ PARM-FILE
+               END-READ
+               IF WS-FS4 = 00
+                   MOVE PARM-REC TO WS-FILTER
+               END-IF
+               CLOSE PARM-FILE
+           END-IF
+           MOVE 20 TO WS-FILTER-LEN
+           PERFORM UNTIL WS-FILTER-LEN = 0
+               OR WS-FILTER(WS-FILTER-LEN:1) NOT = SPACE
+               SUBTRACT 1 FROM WS-FILTER-LEN
+           END-PERFORM
+           IF WS-FILTER-LEN = 0
+               MOVE 'aA' TO WS-FILTER
+               MOVE 2 TO WS-FILTER-LEN
+           END-IF
+           MOVE 'AS-DD1.CKP' TO WS-CHKPT-DSN
+           MOVE 'AS-DD1_CKPT_DSN' TO WS-CHKPT-DSN-ENV
+           MOVE 'AS-DD1_RESTART' TO WS-RESTART-ENV
+           PERFORM CHKPT-ENV-PARA
+           PERFORM CHKPT-LOAD-PARA.
+       OPEN-PARA.
+           OPEN INPUT  AS-DD1.
+           IF WS-FS1 = 35
+             DISPLAY "PATH NOT FOUND - AS-DD1 DSN: " WS-AS-DD1-DSN
+           ELSE
+             IF WS-FS1 NOT = 00
+               DISPLAY "AS-DD1 OPEN FAILED, FILE STATUS - " WS-FS1
+             END-IF
+           END-IF
+           IF WS-FS1 = 00
+             IF WS-RESTART-REQUESTED
+               OPEN EXTEND OUTPUT-FILE
+               OPEN EXTEND REJECT-FILE
+             ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               OPEN OUTPUT REJECT-FILE
+             END-IF
+             IF WS-FS2 NOT = 00
+               DISPLAY "OUTPUT-FILE OPEN FAILED, FILE STATUS - " WS-FS2
+             END-IF
+             IF WS-FS3 NOT = 00
+               DISPLAY "REJECT-FILE OPEN FAILED, FILE STATUS - " WS-FS3
+             END-IF
+           END-IF
+           IF WS-FS1 = 00 AND WS-FS2 = 00 AND WS-FS3 = 00
+             PERFORM READ-PARA THRU READ-EXIT
+             DISPLAY "FILE OPENED"
+             PERFORM CLOSE-PARA
+           ELSE
+             MOVE 16 TO RETURN-CODE.
+       READ-PARA.
+           PERFORM UNTIL WS-FS1 NOT = 00
+             READ AS-DD1
+             END-READ
+             IF WS-FS1 NOT = 10
+               ADD 1 TO WS-CNT-READ
+               IF WS-CNT-READ > WS-CHKPT-SKIP
+                 PERFORM INSPECT-PARA
+               END-IF
+               IF FUNCTION MOD(WS-CNT-READ, WS-CHKPT-INTERVAL) = 0
+                 MOVE WS-CNT-READ TO WS-RECS-READ
+                 PERFORM CHKPT-SAVE-PARA
+               END-IF
+             END-IF
+           END-PERFORM.
+       READ-EXIT.
+           EXIT.
+       INSPECT-PARA.
+           MOVE 'N' TO WS-MATCH-FLAG
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I>256
+             PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-FILTER-LEN
+               IF WS-SEN(I:1) = WS-FILTER(J:1)
+                 MOVE 'Y' TO WS-MATCH-FLAG
+               END-IF
+             END-PERFORM
+           END-PERFORM
+           IF WS-IS-MATCH
+             MOVE WS-SEN TO WS-SEN1
+             WRITE OUTPUT-FILE-REC
+             ADD 1 TO WS-CNT-MATCHED
+           ELSE
+             MOVE WS-SEN TO WS-SEN2
+             WRITE REJECT-FILE-REC
+             ADD 1 TO WS-CNT-REJECTED
+           END-IF.
+       CLOSE-PARA.
+           CLOSE AS-DD1 OUTPUT-FILE REJECT-FILE
+           DISPLAY 'LINES READ:     ' WS-CNT-READ
+           DISPLAY 'LINES MATCHED:  ' WS-CNT-MATCHED
+           DISPLAY 'LINES REJECTED: ' WS-CNT-REJECTED
+           DISPLAY 'FINAL FILE STATUS: ' WS-FS1
+           IF WS-RESTART-REQUESTED
+               DISPLAY 'RESTART RUN - TOTALS REFLECT ONLY LINES '
+                   'PROCESSED SINCE THE CHECKPOINT, NOT THE WHOLE FILE'
+           END-IF
+           IF WS-FS1 = 10
+               PERFORM CHKPT-RESET-PARA
+           END-IF
+           MOVE 'COBOL18' TO WS-AUDIT-PGM
+           MOVE WS-CNT-READ TO WS-AUDIT-RECS-READ
+           COMPUTE WS-AUDIT-RECS-WRITTEN = WS-CNT-MATCHED
+               + WS-CNT-REJECTED
+           MOVE WS-FS1 TO WS-AUDIT-FS
+           PERFORM AUDIT-WRITE-PARA.
+       COPY CHKPTPARA.
+       COPY AUDITPARA.
+       END PROGRAM COBOL18.
