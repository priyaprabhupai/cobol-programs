@@ -1,22 +1,107 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification History:
+      *   - Added a batch mode that reads a file of 6-digit numbers
+      *     (NUMS-FILE, env-var DSN override) and reports the
+      *     prime-digit product per record plus a running maximum and
+      *     its source number, so a batch of candidates can be
+      *     screened in one run instead of one ACCEPT at a time.
+      *   - Fixed "STOP-RUN." (a stray paragraph label, not a STOP RUN
+      *     statement) so the interactive path no longer falls through
+      *     into PARA-1 a 7th time after the PERFORM loop finishes -
+      *     a necessary prerequisite for the batch path to terminate
+      *     cleanly between records.
+      *   - WS-PRODUCT and WS-MAX-PRODUCT widened from PIC 9999 to
+      *     PIC 9(6): six prime digits (7 x 7 x 7 x 7 x 7 x 7) produce
+      *     117649, which PIC 9999 silently truncated to 7649.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Q26.
-
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMS-FILE
+           ASSIGN TO WS-NUMS-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS.
        DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 WS-NUM PIC 999999.
-           01 WS-NUM1 PIC 999999.
-           01 WS-REM PIC 9.
-           01 WS-PRODUCT PIC 9999 VALUE 1.
+       FILE SECTION.
+       FD NUMS-FILE.
+       01 NUMS-REC PIC 9(6).
+       WORKING-STORAGE SECTION.
+       01 WS-NUM PIC 999999.
+       01 WS-NUM1 PIC 999999.
+       01 WS-REM PIC 9.
+       01 WS-PRODUCT PIC 9(6) VALUE 1.
+       01 WS-RUN-MODE PIC 9.
+       01 WS-FS PIC 99.
+       01 WS-NUMS-DSN PIC X(100) VALUE 'NUMS.txt'.
+       01 WS-ENV-NAME PIC X(20) VALUE 'NUMSFILE_DSN'.
+       01 WS-MAX-PRODUCT PIC 9(6) VALUE ZERO.
+       01 WS-MAX-SOURCE PIC 999999 VALUE ZERO.
+       01 WS-RECS-READ PIC 9(6) VALUE ZERO.
        PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "1. INTERACTIVE - SINGLE NUMBER"
+           DISPLAY "2. BATCH FILE MODE"
+           ACCEPT WS-RUN-MODE
+           IF WS-RUN-MODE = 2
+               PERFORM BATCH-PARA
+           ELSE
+               PERFORM ACCEPT-PARA
+           END-IF
+           STOP RUN.
        ACCEPT-PARA.
-           DISPLAY "ENTER ANY 6 DIGIT NUMBER".
-           ACCEPT WS-NUM.
-           PERFORM PARA-1 6 TIMES.
+           DISPLAY "ENTER ANY 6 DIGIT NUMBER"
+           ACCEPT WS-NUM
+           MOVE 1 TO WS-PRODUCT
+           PERFORM PARA-1 6 TIMES
            DISPLAY "PRODUCT OF PRIME DIGIT : " WS-PRODUCT.
-           STOP-RUN.
+       BATCH-PARA.
+           PERFORM INIT-PARA
+           OPEN INPUT NUMS-FILE
+           IF WS-FS = 00
+               PERFORM READ-PARA THRU READ-EXIT
+               CLOSE NUMS-FILE
+               DISPLAY "RECORDS READ: " WS-RECS-READ
+               DISPLAY "LARGEST PRIME-DIGIT PRODUCT: " WS-MAX-PRODUCT
+               DISPLAY "   FROM SOURCE NUMBER: " WS-MAX-SOURCE
+           ELSE
+               DISPLAY "NUMS-FILE OPEN ERROR: " WS-FS
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       INIT-PARA.
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-NUMS-DSN FROM ENVIRONMENT-VALUE
+           IF WS-NUMS-DSN = SPACES
+               MOVE 'NUMS.txt' TO WS-NUMS-DSN
+           END-IF.
+       READ-PARA.
+           PERFORM UNTIL WS-FS NOT = 00
+               READ NUMS-FILE
+               END-READ
+               IF WS-FS = 00
+                   ADD 1 TO WS-RECS-READ
+                   MOVE NUMS-REC TO WS-NUM
+                   MOVE 1 TO WS-PRODUCT
+                   PERFORM PARA-1 6 TIMES
+                   DISPLAY NUMS-REC " : PRODUCT OF PRIME DIGIT : "
+                       WS-PRODUCT
+                   IF WS-PRODUCT > WS-MAX-PRODUCT
+                       MOVE WS-PRODUCT TO WS-MAX-PRODUCT
+                       MOVE NUMS-REC TO WS-MAX-SOURCE
+                   END-IF
+               END-IF
+           END-PERFORM.
+       READ-EXIT.
+           EXIT.
        PARA-1.
-       DIVIDE WS-NUM BY 10 GIVING WS-NUM1 REMAINDER WS-REM
-        MOVE WS-NUM1 TO WS-NUM.
-        IF (WS-REM = 2 OR WS-REM = 3 OR WS-REM = 5 OR WS-REM = 7) THEN
-           COMPUTE WS-PRODUCT = WS-PRODUCT * WS-REM
-        END-IF.
\ No newline at end of file
+           DIVIDE WS-NUM BY 10 GIVING WS-NUM1 REMAINDER WS-REM
+           MOVE WS-NUM1 TO WS-NUM
+           IF (WS-REM = 2 OR WS-REM = 3 OR WS-REM = 5
+               OR WS-REM = 7) THEN
+               COMPUTE WS-PRODUCT = WS-PRODUCT * WS-REM
+           END-IF.
