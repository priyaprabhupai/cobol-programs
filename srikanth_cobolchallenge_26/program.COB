@@ -1,33 +1,94 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. ARR1.
-        ENVIRONMENT DIVISION.
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-       01 ws-rem pic 9(2).
-       01 ws-sum pic 9(2).
-       01 ws-div  pic 9(2) value 10.
-       01 ws-quo  pic 9.
-        01 WS-TABLE.
-         05 ws-a pic 9(2) occurs 5 times indexed by i.
-       PROCEDURE DIVISION.
-        move 22 to ws-a(1).
-        move 33 to ws-a(2).
-        move 05  to ws-a(3).
-        move 55 to ws-a(4).
-        move 10 to ws-a(5).
-       set i to 1
-       perform para-1 5 times.
-       display "sum of Numbers" ws-sum
-       stop run.
-       para-1.
-        divide ws-div into ws-a(i)  giving ws-quo remainder ws-rem
-       if (ws-rem = 2 or ws-rem = 5)
-        compute ws-sum = ws-sum + ws-a(i)
-       end-if
-        set i up by 1.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification History:
+      *   - WS-TABLE is now loaded from ARR-FILE (env-var DSN override)
+      *     instead of six hardcoded MOVE statements, raised from a
+      *     fixed OCCURS 5 TIMES to a file-driven count up to
+      *     WS-MAX-ELEMS, and the remainder filter (2 or 5) is now a
+      *     configurable WS-FILT1/WS-FILT2 pair accepted at start of
+      *     run instead of hardcoded in PARA-1, so the same program can
+      *     screen for other remainder patterns without a recompile.
+      *   - ws-sum widened from PIC 9(2) to PIC 9(6): up to 100 table
+      *     entries of up to 99 each can sum past 99 and wrap.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARR1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARR-FILE
+           ASSIGN TO WS-ARR-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARR-FILE.
+       01 ARR-REC PIC 9(2).
+       WORKING-STORAGE SECTION.
+       01 ws-rem pic 9(2).
+       01 ws-sum pic 9(6).
+       01 ws-div  pic 9(2) value 10.
+       01 ws-quo  pic 9.
+       01 WS-TABLE.
+           05 ws-a pic 9(2) occurs 100 times indexed by i.
+       01 WS-FS PIC 99.
+       01 WS-ARR-DSN PIC X(100) VALUE 'ARR.txt'.
+       01 WS-ENV-NAME PIC X(20) VALUE 'ARRFILE_DSN'.
+       01 WS-MAX-ELEMS PIC 999 VALUE 100.
+       01 WS-CNT PIC 999 VALUE ZERO.
+       01 WS-FILT1 PIC 9 VALUE 2.
+       01 WS-FILT2 PIC 9 VALUE 5.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM INIT-PARA
+           DISPLAY 'ENTER FIRST FILTER REMAINDER (DEFAULT 2)'
+           ACCEPT WS-FILT1
+           DISPLAY 'ENTER SECOND FILTER REMAINDER (DEFAULT 5)'
+           ACCEPT WS-FILT2
+           OPEN INPUT ARR-FILE
+           IF WS-FS = 00 THEN
+               PERFORM READ-PARA THRU READ-EXIT
+               CLOSE ARR-FILE
+               IF WS-CNT > ZERO
+                   SET I TO 1
+                   PERFORM PARA-1 WS-CNT TIMES
+                   DISPLAY "sum of Numbers" ws-sum
+               ELSE
+                   DISPLAY 'NO ELEMENTS FOUND IN ARR-FILE'
+               END-IF
+           ELSE
+               DISPLAY 'ARR-FILE OPEN FAILED, FILE STATUS - ' WS-FS
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+       INIT-PARA.
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-ARR-DSN FROM ENVIRONMENT-VALUE
+           IF WS-ARR-DSN = SPACES
+               MOVE 'ARR.txt' TO WS-ARR-DSN
+           END-IF.
+       READ-PARA.
+           PERFORM UNTIL WS-FS NOT = 00
+               READ ARR-FILE
+               END-READ
+               IF WS-FS = 00
+                   IF WS-CNT < WS-MAX-ELEMS
+                       ADD 1 TO WS-CNT
+                       MOVE ARR-REC TO ws-a(WS-CNT)
+                   ELSE
+                       DISPLAY 'WS-TABLE FULL - RECORD SKIPPED'
+                   END-IF
+               END-IF
+           END-PERFORM.
+       READ-EXIT.
+           EXIT.
+       para-1.
+           divide ws-div into ws-a(i)  giving ws-quo remainder ws-rem
+           if (ws-rem = WS-FILT1 or ws-rem = WS-FILT2)
+               compute ws-sum = ws-sum + ws-a(i)
+           end-if
+           set i up by 1.
+       END PROGRAM ARR1.
