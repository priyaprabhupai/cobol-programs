@@ -1,32 +1,103 @@
-      ******************************************************************
-      * Author:lakshmi
-      * Date:26-5-2020
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. STRING-WHITE-SPACES.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 INPUT-VAR    PIC X(101) VALUE SPACES.
-       01 OUTPUT-VAR   PIC X(101).
-       01 COUNTER-VARIABLES.
-        05 X-COUNTER    PIC 9(3) VALUE ZEROS.
-        05 X-OP-COUNTER PIC 9(3) VALUE 1.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           ACCEPT INPUT-VAR
-           PERFORM VARYING X-COUNTER FROM 1 BY 1
-             UNTIL X-COUNTER > LENGTH OF INPUT-VAR
-             IF INPUT-VAR (X-COUNTER:1) =' '
-              CONTINUE
-              ELSE
-               MOVE INPUT-VAR (X-COUNTER:1) TO
-                    OUTPUT-VAR (X-OP-COUNTER:1)
-               ADD 1 TO X-OP-COUNTER
-               END-IF
-           END-PERFORM.
-              DISPLAY 'OUTPUT-VAR:' OUTPUT-VAR.
-            STOP RUN.
-       END PROGRAM STRING-WHITE-SPACES.
+      ******************************************************************
+      * Author:lakshmi
+      * Date:26-5-2020
+      * Purpose:
+      * Tectonics: cobc
+      * Modification History:
+      *   - Added a mode flag so INPUT-VAR can be normalized four
+      *     ways: strip every space (the original behavior), collapse
+      *     runs of multiple spaces down to one, trim only leading and
+      *     trailing spaces, or convert tabs to spaces.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STRING-WHITE-SPACES.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 INPUT-VAR    PIC X(101) VALUE SPACES.
+       01 OUTPUT-VAR   PIC X(101).
+       01 COUNTER-VARIABLES.
+        05 X-COUNTER    PIC 9(3) VALUE ZEROS.
+        05 X-OP-COUNTER PIC 9(3) VALUE 1.
+       01 WS-MODE PIC 9.
+       01 WS-PREV-SPACE PIC X VALUE 'N'.
+           88 WS-PREV-WAS-SPACE VALUE 'Y'.
+       01 WS-START PIC 999.
+       01 WS-END   PIC 999.
+       01 WS-TLEN  PIC 999.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT INPUT-VAR
+           DISPLAY '1. STRIP ALL SPACES'
+           DISPLAY '2. COLLAPSE INTERNAL SPACES'
+           DISPLAY '3. TRIM LEADING/TRAILING SPACES ONLY'
+           DISPLAY '4. TABS TO SPACES'
+           ACCEPT WS-MODE
+           IF WS-MODE = 2
+               PERFORM COLLAPSE-PARA
+           ELSE
+               IF WS-MODE = 3
+                   PERFORM TRIM-PARA
+               ELSE
+                   IF WS-MODE = 4
+                       PERFORM TABS-PARA
+                   ELSE
+                       PERFORM STRIP-PARA
+                   END-IF
+               END-IF
+           END-IF
+           DISPLAY 'OUTPUT-VAR:' OUTPUT-VAR.
+            STOP RUN.
+       STRIP-PARA.
+           MOVE SPACES TO OUTPUT-VAR
+           MOVE 1 TO X-OP-COUNTER
+           PERFORM VARYING X-COUNTER FROM 1 BY 1
+             UNTIL X-COUNTER > LENGTH OF INPUT-VAR
+             IF INPUT-VAR (X-COUNTER:1) =' '
+              CONTINUE
+              ELSE
+               MOVE INPUT-VAR (X-COUNTER:1) TO
+                    OUTPUT-VAR (X-OP-COUNTER:1)
+               ADD 1 TO X-OP-COUNTER
+               END-IF
+           END-PERFORM.
+       COLLAPSE-PARA.
+           MOVE SPACES TO OUTPUT-VAR
+           MOVE 1 TO X-OP-COUNTER
+           MOVE 'N' TO WS-PREV-SPACE
+           PERFORM VARYING X-COUNTER FROM 1 BY 1
+             UNTIL X-COUNTER > LENGTH OF INPUT-VAR
+             IF INPUT-VAR (X-COUNTER:1) = SPACE
+               IF NOT WS-PREV-WAS-SPACE
+                 MOVE SPACE TO OUTPUT-VAR (X-OP-COUNTER:1)
+                 ADD 1 TO X-OP-COUNTER
+               END-IF
+               MOVE 'Y' TO WS-PREV-SPACE
+             ELSE
+               MOVE INPUT-VAR (X-COUNTER:1) TO
+                    OUTPUT-VAR (X-OP-COUNTER:1)
+               ADD 1 TO X-OP-COUNTER
+               MOVE 'N' TO WS-PREV-SPACE
+             END-IF
+           END-PERFORM.
+       TRIM-PARA.
+           MOVE SPACES TO OUTPUT-VAR
+           MOVE 1 TO WS-START
+           PERFORM UNTIL WS-START > LENGTH OF INPUT-VAR
+               OR INPUT-VAR (WS-START:1) NOT = SPACE
+               ADD 1 TO WS-START
+           END-PERFORM
+           MOVE LENGTH OF INPUT-VAR TO WS-END
+           PERFORM UNTIL WS-END < WS-START
+               OR INPUT-VAR (WS-END:1) NOT = SPACE
+               SUBTRACT 1 FROM WS-END
+           END-PERFORM
+           IF WS-END >= WS-START
+               COMPUTE WS-TLEN = WS-END - WS-START + 1
+               MOVE INPUT-VAR (WS-START:WS-TLEN) TO
+                    OUTPUT-VAR (1:WS-TLEN)
+           END-IF.
+       TABS-PARA.
+           MOVE INPUT-VAR TO OUTPUT-VAR
+           INSPECT OUTPUT-VAR REPLACING ALL X'09' BY SPACE.
+       END PROGRAM STRING-WHITE-SPACES.
