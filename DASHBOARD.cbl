@@ -0,0 +1,246 @@
+      ******************************************************************
+      * Program : DASHBOARD
+      * Purpose : End-of-day operations summary. Rolls up the student
+      *           pass rate (from STDMARKS' PASSFAIL file), student
+      *           gender totals (from MARKS' GRADES file) and the
+      *           employee birth-month distribution (re-tallied from
+      *           EMPDOB's DOB input, since EMPDOB itself only
+      *           DISPLAYs that count and keeps no output file of its
+      *           own) into one consolidated report an operator can
+      *           run after the daily batch chain finishes.
+      * Modification History:
+      *   - Written as a read-only roll-up over files the daily batch
+      *     chain (run-daily-batch.sh) already produces or consumes.
+      *     A section whose file has not been produced yet (file
+      *     status 35, not found) is reported as NOT AVAILABLE rather
+      *     than aborting the whole dashboard - any other open failure
+      *     still sets RETURN-CODE 16 the same way every other
+      *     file-driven program here does.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DASHBOARD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADES-FILE ASSIGN TO WS-GRADES-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-GRD-FS.
+           SELECT PASSFAIL-FILE ASSIGN TO WS-PASSFAIL-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PF-FS.
+           SELECT DOB-FILE ASSIGN TO WS-DOB-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DOB-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD GRADES-FILE.
+       01 DASH-GRD-REC.
+           05 DASH-GRD-ID     PIC 99.
+           05 FILLER          PIC X.
+           05 DASH-GRD-GENDER PIC X.
+           05 FILLER          PIC X.
+           05 DASH-GRD-MARKS  PIC 999.
+           05 FILLER          PIC X.
+           05 DASH-GRD-GRADE  PIC X.
+       FD PASSFAIL-FILE.
+       01 DASH-PF-REC.
+           05 DASH-PF-UID    PIC 99.
+           05 FILLER         PIC X.
+           05 DASH-PF-SUBJ   PIC XX.
+           05 FILLER         PIC X.
+           05 DASH-PF-SEC    PIC X.
+           05 FILLER         PIC X.
+           05 DASH-PF-MARKS  PIC 999.
+           05 FILLER         PIC X.
+           05 DASH-PF-RESULT PIC X(4).
+           05 FILLER         PIC X.
+           05 DASH-PF-GRADE  PIC X.
+       FD DOB-FILE.
+       01 DASH-DOB-REC.
+           05 DASH-DOB-ID PIC 999.
+           05 DASH-DOB-DATE.
+               07 DASH-DOB-YY PIC XX.
+               07 DASH-DOB-MM PIC XX.
+               07 DASH-DOB-DD PIC XX.
+       WORKING-STORAGE SECTION.
+       01 WS-GRD-FS PIC 99.
+       01 WS-PF-FS  PIC 99.
+       01 WS-DOB-FS PIC 99.
+       01 WS-GRADES-DSN PIC X(100)
+          VALUE 'C:\Users\Manipal\Desktop\New folder\grades.txt'.
+       01 WS-PASSFAIL-DSN PIC X(100)
+          VALUE 'C:\Users\Public\STDMRKS\PASSFAIL'.
+       01 WS-DOB-DSN PIC X(100) VALUE 'D:\New folder\DOB.txt'.
+       01 WS-ENV-NAME PIC X(20) VALUE SPACES.
+       01 WS-GRD-READ    PIC 9(6) VALUE ZERO.
+       01 WS-GRD-MALES   PIC 9(6) VALUE ZERO.
+       01 WS-GRD-FEMALES PIC 9(6) VALUE ZERO.
+       01 WS-PF-TOTAL PIC 9(6) VALUE ZERO.
+       01 WS-PF-PASS  PIC 9(6) VALUE ZERO.
+       01 WS-PF-FAIL  PIC 9(6) VALUE ZERO.
+       01 WS-PASS-RATE PIC 999V99 VALUE ZERO.
+       01 WS-DOB-READ PIC 9(6) VALUE ZERO.
+       01 WS-DOB-MONTH-TABLE.
+           05 WS-DOB-MM PIC 9(4) VALUE ZERO OCCURS 12 TIMES.
+       01 WS-MX PIC 99.
+       01 WS-GRADES-AVAIL PIC X VALUE 'N'.
+           88 WS-GRADES-FOUND VALUE 'Y'.
+       01 WS-PASSFAIL-AVAIL PIC X VALUE 'N'.
+           88 WS-PASSFAIL-FOUND VALUE 'Y'.
+       01 WS-DOB-AVAIL PIC X VALUE 'N'.
+           88 WS-DOB-FOUND VALUE 'Y'.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INIT-PARA
+           PERFORM 2000-GRADES-READ-PARA
+           THRU    2999-GRADES-READ-EXIT
+           PERFORM 3000-PASSFAIL-READ-PARA
+           THRU    3999-PASSFAIL-READ-EXIT
+           PERFORM 4000-DOB-READ-PARA
+           THRU    4999-DOB-READ-EXIT
+           PERFORM 5000-REPORT-PARA
+           STOP RUN.
+       1000-INIT-PARA.
+           MOVE 'GRADEFILE_DSN' TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-GRADES-DSN FROM ENVIRONMENT-VALUE
+           IF WS-GRADES-DSN = SPACES
+               MOVE 'C:\Users\Manipal\Desktop\New folder\grades.txt'
+                   TO WS-GRADES-DSN
+           END-IF
+           MOVE 'PASSFAIL_DSN' TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-PASSFAIL-DSN FROM ENVIRONMENT-VALUE
+           IF WS-PASSFAIL-DSN = SPACES
+               MOVE 'C:\Users\Public\STDMRKS\PASSFAIL'
+                   TO WS-PASSFAIL-DSN
+           END-IF
+           MOVE 'DOBFILE_DSN' TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-DOB-DSN FROM ENVIRONMENT-VALUE
+           IF WS-DOB-DSN = SPACES
+               MOVE 'D:\New folder\DOB.txt' TO WS-DOB-DSN
+           END-IF.
+       2000-GRADES-READ-PARA.
+           OPEN INPUT GRADES-FILE
+           IF WS-GRD-FS = 00
+               MOVE 'Y' TO WS-GRADES-AVAIL
+               PERFORM UNTIL WS-GRD-FS NOT = 00
+                   READ GRADES-FILE
+                   END-READ
+                   IF WS-GRD-FS = 00
+                       ADD 1 TO WS-GRD-READ
+                       EVALUATE DASH-GRD-GENDER
+                           WHEN 'M'
+                               ADD 1 TO WS-GRD-MALES
+                           WHEN 'F'
+                               ADD 1 TO WS-GRD-FEMALES
+                       END-EVALUATE
+                   END-IF
+               END-PERFORM
+               CLOSE GRADES-FILE
+           ELSE
+               IF WS-GRD-FS NOT = 35
+                   DISPLAY 'GRADES FILE OPEN FAILED, FILE STATUS - '
+                       WS-GRD-FS
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF.
+       2999-GRADES-READ-EXIT.
+           EXIT.
+       3000-PASSFAIL-READ-PARA.
+           OPEN INPUT PASSFAIL-FILE
+           IF WS-PF-FS = 00
+               MOVE 'Y' TO WS-PASSFAIL-AVAIL
+               PERFORM UNTIL WS-PF-FS NOT = 00
+                   READ PASSFAIL-FILE
+                   END-READ
+                   IF WS-PF-FS = 00
+                       ADD 1 TO WS-PF-TOTAL
+                       IF DASH-PF-RESULT = 'PASS'
+                           ADD 1 TO WS-PF-PASS
+                       ELSE
+                           ADD 1 TO WS-PF-FAIL
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE PASSFAIL-FILE
+           ELSE
+               IF WS-PF-FS NOT = 35
+                   DISPLAY 'PASSFAIL FILE OPEN FAILED, FILE STATUS - '
+                       WS-PF-FS
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF.
+       3999-PASSFAIL-READ-EXIT.
+           EXIT.
+       4000-DOB-READ-PARA.
+           OPEN INPUT DOB-FILE
+           IF WS-DOB-FS = 00
+               MOVE 'Y' TO WS-DOB-AVAIL
+               PERFORM UNTIL WS-DOB-FS NOT = 00
+                   READ DOB-FILE
+                   END-READ
+                   IF WS-DOB-FS = 00
+                       ADD 1 TO WS-DOB-READ
+                       EVALUATE DASH-DOB-MM
+                           WHEN '01' ADD 1 TO WS-DOB-MM(01)
+                           WHEN '02' ADD 1 TO WS-DOB-MM(02)
+                           WHEN '03' ADD 1 TO WS-DOB-MM(03)
+                           WHEN '04' ADD 1 TO WS-DOB-MM(04)
+                           WHEN '05' ADD 1 TO WS-DOB-MM(05)
+                           WHEN '06' ADD 1 TO WS-DOB-MM(06)
+                           WHEN '07' ADD 1 TO WS-DOB-MM(07)
+                           WHEN '08' ADD 1 TO WS-DOB-MM(08)
+                           WHEN '09' ADD 1 TO WS-DOB-MM(09)
+                           WHEN '10' ADD 1 TO WS-DOB-MM(10)
+                           WHEN '11' ADD 1 TO WS-DOB-MM(11)
+                           WHEN '12' ADD 1 TO WS-DOB-MM(12)
+                       END-EVALUATE
+                   END-IF
+               END-PERFORM
+               CLOSE DOB-FILE
+           ELSE
+               IF WS-DOB-FS NOT = 35
+                   DISPLAY 'DOB FILE OPEN FAILED, FILE STATUS - '
+                       WS-DOB-FS
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF.
+       4999-DOB-READ-EXIT.
+           EXIT.
+       5000-REPORT-PARA.
+           DISPLAY '================ END OF DAY DASHBOARD ========='
+           DISPLAY ' '
+           DISPLAY '--- STUDENT PASS RATE (PASSFAIL) ---'
+           IF WS-PASSFAIL-FOUND
+               IF WS-PF-TOTAL NOT = ZERO
+                   COMPUTE WS-PASS-RATE ROUNDED =
+                       (WS-PF-PASS * 100) / WS-PF-TOTAL
+               END-IF
+               DISPLAY 'RECORDS: ' WS-PF-TOTAL
+                   '  PASS: ' WS-PF-PASS '  FAIL: ' WS-PF-FAIL
+               DISPLAY 'PASS RATE: ' WS-PASS-RATE '%'
+           ELSE
+               DISPLAY 'NOT AVAILABLE - PASSFAIL FILE NOT FOUND'
+           END-IF
+           DISPLAY ' '
+           DISPLAY '--- STUDENT GENDER TOTALS (GRADES) ---'
+           IF WS-GRADES-FOUND
+               DISPLAY 'RECORDS: ' WS-GRD-READ
+               DISPLAY 'MALES: ' WS-GRD-MALES
+                   '  FEMALES: ' WS-GRD-FEMALES
+           ELSE
+               DISPLAY 'NOT AVAILABLE - GRADES FILE NOT FOUND'
+           END-IF
+           DISPLAY ' '
+           DISPLAY '--- EMPLOYEE BIRTH-MONTH DISTRIBUTION (DOB) ---'
+           IF WS-DOB-FOUND
+               DISPLAY 'RECORDS: ' WS-DOB-READ
+               PERFORM VARYING WS-MX FROM 1 BY 1 UNTIL WS-MX > 12
+                   DISPLAY 'MONTH ' WS-MX ': ' WS-DOB-MM(WS-MX)
+               END-PERFORM
+           ELSE
+               DISPLAY 'NOT AVAILABLE - DOB FILE NOT FOUND'
+           END-IF.
+       END PROGRAM DASHBOARD.
