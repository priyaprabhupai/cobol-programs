@@ -3,28 +3,30 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      *   - Switched to the shared PTNDAT/PTNSCAN copybooks, adding a
+      *     case-insensitive compare option and an overlapping-match
+      *     option, and reporting every starting position found
+      *     instead of just a raw count.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PATTERNMTCHNG.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-STR PIC X(100).
-       01 WS-PTRN PIC X(100).
-       01 WS-TIMES PIC 99 VALUE ZERO.
-       77 WS-I PIC 999.
-       77 WS-SLEN PIC 999.
-       77 WS-PLEN PIC 999.
+       COPY PTNDAT.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           ACCEPT WS-STR
-           ACCEPT WS-PTRN
-           MOVE FUNCTION STORED-CHAR-LENGTH(WS-STR) TO WS-SLEN
-           MOVE FUNCTION STORED-CHAR-LENGTH(WS-PTRN) TO WS-PLEN
-           PERFORM VARYING WS-I  FROM 1 BY 1
-           UNTIL WS-I - WS-PLEN > WS-SLEN
-              IF (WS-STR(WS-I : WS-PLEN) = WS-PTRN(1 : WS-PLEN)) THEN
-                  ADD 1 TO WS-TIMES
-                END-IF
-                END-PERFORM
-            DISPLAY WS-TIMES
-            STOP RUN.
+           ACCEPT WS-PTN-STR
+           ACCEPT WS-PTN-PTRN
+           DISPLAY 'CASE-INSENSITIVE (Y/N)?'
+           ACCEPT WS-PTN-CASE-MODE
+           DISPLAY 'ALLOW OVERLAPPING MATCHES (Y/N)?'
+           ACCEPT WS-PTN-OVERLAP-MODE
+           MOVE FUNCTION STORED-CHAR-LENGTH(WS-PTN-STR)
+               TO WS-PTN-SLEN
+           MOVE FUNCTION STORED-CHAR-LENGTH(WS-PTN-PTRN)
+               TO WS-PTN-PLEN
+           PERFORM PTN-SCAN-PARA
+           PERFORM PTN-REPORT-PARA
+           STOP RUN.
+       COPY PTNSCAN.
