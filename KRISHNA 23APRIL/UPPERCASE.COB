@@ -3,6 +3,11 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      *   - Added an ASCII-only input check (shared ASCIIDAT/ASCIICHK
+      *     copybooks) so a name with an accented character gets a
+      *     clear warning instead of a silently corrupted byte-wise
+      *     case conversion.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. UPPERCASE.
@@ -14,9 +19,13 @@
            WHEN SET TO FALSE   "N".
        01 NEW-STRING    PIC x(256).
        01 SUB PIC 9(5).
+       COPY ASCIIDAT.
        PROCEDURE DIVISION.
            DISPLAY "ENTER  STRING"
            ACCEPT STR.
+           MOVE STR TO WS-ASC-TEXT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(STR)) TO WS-ASC-LEN
+           PERFORM ASCII-CHECK-PARA
            MOVE  FUNCTION LOWER-CASE(STR) TO NEW-STRING
            SET SPACE-FOUND TO TRUE
            PERFORM VARYING SUB FROM 1 BY 1
@@ -33,3 +42,4 @@
               END-PERFORM
              DISPLAY NEW-STRING
                  STOP RUN.
+       COPY ASCIICHK.
