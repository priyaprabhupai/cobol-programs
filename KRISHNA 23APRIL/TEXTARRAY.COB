@@ -3,6 +3,10 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      *   - Switched the report DISPLAY loop to the shared RPTDAT/
+      *     RPTFMT fixed-width report line so output lines up in
+      *     columns with NoOfLetters, TextDot and TEXT.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEXTARRAY.
@@ -13,6 +17,7 @@
            05 WS-LEN  OCCURS 5 TIMES PIC 99.
        01 WS-X PIC 99.
        01 WS-Y PIC 99.
+       COPY RPTDAT.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM VARYING WS-X FROM 1 BY 1 UNTIL WS-X > 5
@@ -25,7 +30,11 @@
                   END-PERFORM
            END-PERFORM
            PERFORM VARYING WS-X FROM 1 BY 1 UNTIL WS-X > 5
-            DISPLAY WS-TEXT(WS-X) "  " WS-LEN(WS-X)
+            MOVE WS-TEXT(WS-X) TO WS-RPT-WORD
+            MOVE WS-LEN(WS-X) TO WS-RPT-LEN
+            PERFORM REPORT-LINE-PARA
 
             END-PERFORM
             STOP RUN.
+       COPY RPTFMT.
+       END PROGRAM TEXTARRAY.
