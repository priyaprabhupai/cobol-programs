@@ -1,59 +1,82 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. big.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           01 WS-A PIC 9.
-           01 WS-B PIC 9.
-           01 WS-C PIC 9.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           ACCEPT WS-A
-           ACCEPT WS-B
-           ACCEPT WS-C
-           END-ACCEPT
-           IF ( WS-A = WS-B ) THEN
-               IF (WS-A = WS-C) THEN
-                  DISPLAY "ALL ARE EQUAL"
-               ELSE
-                   IF (WS-A > WS-C) THEN
-                       DISPLAY "A AND B ARE BIGGER"
-                   ELSE
-                        DISPLAY "C IS BIGGER"
-                   END-IF
-               END-IF
-           ELSE
-               IF (WS-A = WS-C) THEN
-                   IF( WS-A > WS-B) THEN
-                       DISPLAY " A AND C ARE BIGGER"
-                   ELSE
-                       DISPLAY "B IS BIGGER"
-                   END-IF
-                ELSE
-                    IF ( WS-B = WS-C) THEN
-                        IF (WS-B > WS-A) THEN
-                            DISPLAY "B AND C ARE BIGGER"
-                        ELSE
-                             DISPLAY "A IS BIGGER"
-                        END-IF
-                    ELSE
-                        IF (WS-A > WS-B AND WS-A > WS-C) THEN
-                            DISPLAY " A IS BIGGER"
-                        END-IF
-                        IF (WS-B > WS-A AND WS-B > WS-C) THEN
-                            DISPLAY " B IS BIGGER"
-                        END-IF
-                        IF (WS-C > WS-B AND WS-C > WS-A) THEN
-                            DISPLAY " C IS BIGGER"
-                        END-IF
-                    END-IF
-                END-IF
-           END-IF
-            STOP RUN.
-       END PROGRAM big.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification History:
+      *   - Widened WS-A/WS-B/WS-C from single-digit PIC 9 to PIC
+      *     9(4), and replaced the nested IF tree (which reported
+      *     ties inconsistently - e.g. an A/B tie listed both names
+      *     but a B/C tie didn't check the margin over A the same
+      *     way) with a MAX/second-highest computation that lists
+      *     every tied winner by name and reports the numeric margin
+      *     over the next-highest value.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. big.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+           01 WS-A PIC 9(4).
+           01 WS-B PIC 9(4).
+           01 WS-C PIC 9(4).
+           01 WS-MAX PIC 9(4).
+           01 WS-SECOND PIC 9(4).
+           01 WS-MARGIN PIC 9(4).
+           01 WS-WINNERS PIC X(20).
+           01 WS-PTR PIC 99.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-A
+           ACCEPT WS-B
+           ACCEPT WS-C
+           END-ACCEPT
+           PERFORM MAX-PARA
+           PERFORM SECOND-PARA
+           PERFORM REPORT-PARA
+           STOP RUN.
+       MAX-PARA.
+           MOVE WS-A TO WS-MAX
+           IF WS-B > WS-MAX
+               MOVE WS-B TO WS-MAX
+           END-IF
+           IF WS-C > WS-MAX
+               MOVE WS-C TO WS-MAX
+           END-IF.
+       SECOND-PARA.
+           MOVE 0 TO WS-SECOND
+           IF WS-A < WS-MAX AND WS-A > WS-SECOND
+               MOVE WS-A TO WS-SECOND
+           END-IF
+           IF WS-B < WS-MAX AND WS-B > WS-SECOND
+               MOVE WS-B TO WS-SECOND
+           END-IF
+           IF WS-C < WS-MAX AND WS-C > WS-SECOND
+               MOVE WS-C TO WS-SECOND
+           END-IF
+           IF WS-A = WS-MAX AND WS-B = WS-MAX AND WS-C = WS-MAX
+               MOVE WS-MAX TO WS-SECOND
+           END-IF
+           COMPUTE WS-MARGIN = WS-MAX - WS-SECOND.
+       REPORT-PARA.
+           MOVE SPACES TO WS-WINNERS
+           MOVE 1 TO WS-PTR
+           IF WS-A = WS-MAX
+               STRING 'A ' DELIMITED BY SIZE
+                   INTO WS-WINNERS WITH POINTER WS-PTR
+           END-IF
+           IF WS-B = WS-MAX
+               STRING 'B ' DELIMITED BY SIZE
+                   INTO WS-WINNERS WITH POINTER WS-PTR
+           END-IF
+           IF WS-C = WS-MAX
+               STRING 'C ' DELIMITED BY SIZE
+                   INTO WS-WINNERS WITH POINTER WS-PTR
+           END-IF
+           IF WS-MARGIN = 0
+               DISPLAY 'ALL ARE EQUAL AT ' WS-MAX
+           ELSE
+               DISPLAY WS-WINNERS 'BIGGEST AT ' WS-MAX
+                   ' (MARGIN OVER NEXT-HIGHEST: ' WS-MARGIN ')'
+           END-IF.
+       END PROGRAM big.
