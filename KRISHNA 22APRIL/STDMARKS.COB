@@ -1,68 +1,292 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. STDMARKS.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT STUDENT ASSIGN TO "C:\Users\Public\STDMRKS\MARKS"
-           ORGANIZATION IS SEQUENTIAL
-           FILE STATUS IS WS-FS.
-       DATA DIVISION.
-       FILE SECTION.
-       FD STUDENT.
-       01 STD-REC.
-           05 STD-UID PIC 99.
-           05 STD-GENDER PIC X.
-               88 VALIDGEN VALUE 'M' 'F'.
-           05 STD-MARKS PIC 999.
-       WORKING-STORAGE SECTION.
-       77 WS-FS          PIC     99.
-       77 WS-MALES       PIC     99   VALUE ZERO.
-       77 WS-FEMALES     PIC     99   VALUE ZERO.
-       77 WS-MTMARKS     PIC     999  VALUE ZERO.
-       77 WS-FTMARKS     PIC     999  VALUE ZERO.
-       77 WS-MMARKS      PIC     999  VALUE ZERO.
-       77 WS-SMARKS      PIC     999  VALUE ZERO.
-       PROCEDURE DIVISION.
-       OPEN INPUT STUDENT
-        IF (WS-FS = 00) THEN
-           PERFORM READ-PARA THRU READ-EXIT
-           PERFORM COMPUTE-PARA
-           PERFORM CLOSE-PARA
-       END-IF
-       DISPLAY "MALES_" WS-MALES "TOTAL MARKS SCORED-" WS-MTMARKS
-       DISPLAY "FEMALES" WS-FEMALES "TOTAL MARKS SCORED-" WS-FTMARKS
-           STOP RUN.
-       READ-PARA.
-           PERFORM UNTIL WS-FS NOT = 00
-           READ STUDENT
-           END-READ
-       IF (WS-FS NOT = 10) THEN
-           PERFORM COMPUTE-PARA
-       END-IF
-       END-PERFORM.
-       READ-EXIT.
-           EXIT.
-       COMPUTE-PARA.
-           IF (STD-GENDER = 'M') THEN
-           ADD 1 TO WS-MALES
-           MOVE WS-MTMARKS TO WS-MMARKS
-           MOVE STD-MARKS  TO WS-SMARKS
-           ADD WS-SMARKS TO WS-MMARKS GIVING WS-MTMARKS
-           ELSE
-           IF(STD-GENDER = 'F') THEN
-               ADD 1 TO WS-FEMALES
-               MOVE WS-MTMARKS TO WS-MMARKS
-               MOVE STD-MARKS  TO WS-SMARKS
-               ADD WS-SMARKS TO WS-MMARKS GIVING WS-FTMARKS
-           ELSE
-               DISPLAY "INVALID GENDER"
-           END-IF
-           END-IF.
-       CLOSE-PARA.
-           CLOSE STUDENT.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification History:
+      *   - Extended STD-REC with SUBJECT-CODE/STD-SECTION and rewrote
+      *     COMPUTE-PARA to keep per-subject, per-section subtotals
+      *     in WS-CLASS-TABLE instead of one school-wide total.
+      *   - Added OUTPUT-PARA for class averages and a PASSFAIL
+      *     report file flagging any STD-REC below WS-PASSMARK.
+      *   - PASSFAIL-PARA now also assigns a letter grade to each
+      *     STD-REC (A/B/C/D/F cutoffs in WS-GRADE-TABLE) and appends
+      *     it to PF-REC as PF-GRADE.
+      *   - Added a WS-RECS-READ control-total counter, displayed with
+      *     the final file status at CLOSE-PARA, so an operator can
+      *     confirm the whole file was processed.
+      *   - Added checkpoint/restart: a checkpoint record is saved
+      *     every WS-CHKPT-INTERVAL records, and setting the
+      *     STUDENT_RESTART environment variable to Y repositions past
+      *     the records a prior run already processed instead of
+      *     starting over from record 1. PASSFAIL is OPENed EXTEND
+      *     rather than OUTPUT on a restart so rows already written for
+      *     earlier records are kept.
+      *   - STUDENT/PASSFAIL were ASSIGNed to hardcoded Windows paths
+      *     that do not exist on this machine; ASSIGNed instead to WS
+      *     variables populated from the STUDENTFILE_DSN/PASSFAIL_DSN
+      *     environment variables, matching every other file-driven
+      *     program in this shop.
+      *   - Added an optional parameter card (shared PARMSEL/PARMFD/
+      *     PARMDAT/PARMPARA copybooks): if a parm card is found and
+      *     carries an input dataset name, it overrides WS-STUDENT-DSN
+      *     for this run, and a mode flag of 'R' requests a checkpoint
+      *     restart the same as STUDENT_RESTART. Lets the driver chain
+      *     repoint or restart this step without touching the
+      *     environment.
+      *   - COMPUTE-PARA grew WS-CLASS-TABLE unconditionally, so a 51st
+      *     distinct subject/section combination would have written
+      *     past the end of the 50-entry table. Now checks
+      *     WS-CLASS-COUNT before adding an entry, the same guard
+      *     EmpMNUM.cbl applies to its department table, and skips the
+      *     record (with a "TABLE FULL" message) instead of growing it.
+      *   - WS-PASSMARK was a hardcoded PIC 999 with no override. Added
+      *     a STUDENT_PASSMARK environment-variable override, validated
+      *     with TEST-NUMVAL/NUMVAL the same way integer.cbl validates
+      *     its console input, so the pass mark can be changed without
+      *     a recompile.
+      *   - CLOSE-PARA now warns when WS-RESTART-REQUESTED is set, so a
+      *     restarted run's printed totals are not mistaken for the
+      *     whole file's totals.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STDMARKS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT ASSIGN TO WS-STUDENT-DSN
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FS.
+           SELECT PASSFAIL ASSIGN TO WS-PASSFAIL-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PF-FS.
+           COPY CHKPTSEL.
+           COPY PARMSEL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT.
+       01 STD-REC.
+           05 STD-UID PIC 99.
+           05 STD-GENDER PIC X.
+               88 VALIDGEN VALUE 'M' 'F'.
+           05 SUBJECT-CODE PIC XX.
+           05 STD-SECTION PIC X.
+           05 STD-MARKS PIC 999.
+       FD PASSFAIL.
+       01 PF-REC.
+           05 PF-UID     PIC 99.
+           05 FILLER     PIC X     VALUE SPACE.
+           05 PF-SUBJ    PIC XX.
+           05 FILLER     PIC X     VALUE SPACE.
+           05 PF-SEC     PIC X.
+           05 FILLER     PIC X     VALUE SPACE.
+           05 PF-MARKS   PIC 999.
+           05 FILLER     PIC X     VALUE SPACE.
+           05 PF-RESULT  PIC X(4).
+           05 FILLER     PIC X     VALUE SPACE.
+           05 PF-GRADE   PIC X.
+       COPY CHKPTFD.
+       COPY PARMFD.
+       WORKING-STORAGE SECTION.
+       77 WS-FS          PIC     99.
+       77 WS-PF-FS       PIC     99.
+       77 WS-STUDENT-DSN  PIC X(100)
+          VALUE 'C:\Users\Public\STDMRKS\MARKS'.
+       77 WS-PASSFAIL-DSN PIC X(100)
+          VALUE 'C:\Users\Public\STDMRKS\PASSFAIL'.
+       77 WS-ENV-NAME     PIC X(20).
+       77 WS-PASSMARK    PIC     999  VALUE 040.
+       77 WS-PASSMARK-INPUT PIC X(3).
+       77 WS-GRADE       PIC     X.
+       77 WS-MALES       PIC     99   VALUE ZERO.
+       77 WS-FEMALES     PIC     99   VALUE ZERO.
+       77 WS-MTMARKS     PIC     9(5) VALUE ZERO.
+       77 WS-FTMARKS     PIC     9(5) VALUE ZERO.
+       77 WS-MAVG        PIC     999  VALUE ZERO.
+       77 WS-FAVG        PIC     999  VALUE ZERO.
+       77 WS-CLASS-COUNT PIC     99   VALUE ZERO.
+       77 WS-MATCH-IDX   PIC     99   VALUE ZERO.
+       77 WS-TX          PIC     99   VALUE ZERO.
+       77 WS-RECS-READ    PIC     9(6) VALUE ZERO.
+       COPY CHKPTDAT.
+       COPY PARMDAT.
+       01 WS-CLASS-TABLE.
+           05 WS-CLASS-ENTRY OCCURS 50 TIMES.
+               10 WS-CLASS-SUBJ  PIC XX.
+               10 WS-CLASS-SEC   PIC X.
+               10 WS-CLASS-MCNT  PIC 999   VALUE ZERO.
+               10 WS-CLASS-MTOT  PIC 9(5)  VALUE ZERO.
+               10 WS-CLASS-FCNT  PIC 999   VALUE ZERO.
+               10 WS-CLASS-FTOT  PIC 9(5)  VALUE ZERO.
+       PROCEDURE DIVISION.
+       MOVE 'STUDENTFILE_DSN' TO WS-ENV-NAME
+       DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+       ACCEPT WS-STUDENT-DSN FROM ENVIRONMENT-VALUE
+       IF WS-STUDENT-DSN = SPACES
+           MOVE 'C:\Users\Public\STDMRKS\MARKS' TO WS-STUDENT-DSN
+       END-IF
+       MOVE 'PASSFAIL_DSN' TO WS-ENV-NAME
+       DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+       ACCEPT WS-PASSFAIL-DSN FROM ENVIRONMENT-VALUE
+       IF WS-PASSFAIL-DSN = SPACES
+           MOVE 'C:\Users\Public\STDMRKS\PASSFAIL' TO WS-PASSFAIL-DSN
+       END-IF
+       MOVE 'STUDENT_PASSMARK' TO WS-ENV-NAME
+       DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+       ACCEPT WS-PASSMARK-INPUT FROM ENVIRONMENT-VALUE
+       IF WS-PASSMARK-INPUT NOT = SPACES
+           IF FUNCTION TEST-NUMVAL(WS-PASSMARK-INPUT) = 0
+               MOVE FUNCTION NUMVAL(WS-PASSMARK-INPUT) TO WS-PASSMARK
+           ELSE
+               DISPLAY "INVALID STUDENT_PASSMARK, USING DEFAULT - "
+                   WS-PASSMARK
+           END-IF
+       END-IF
+       MOVE 'PASSFAIL.CKP' TO WS-CHKPT-DSN
+       MOVE 'STUDENT_CKPT_DSN' TO WS-CHKPT-DSN-ENV
+       MOVE 'STUDENT_RESTART' TO WS-RESTART-ENV
+       MOVE 'STUDENT_PARM_DSN' TO WS-PARM-DSN-ENV
+       PERFORM PARM-ENV-PARA
+       PERFORM PARM-READ-PARA
+       IF WS-PARM-CARD-FOUND
+           IF PC-INPUT-DSN NOT = SPACES
+               MOVE PC-INPUT-DSN TO WS-STUDENT-DSN
+           END-IF
+           IF PC-MODE-FLAG = 'R'
+               DISPLAY WS-RESTART-ENV UPON ENVIRONMENT-NAME
+               DISPLAY 'Y' UPON ENVIRONMENT-VALUE
+           END-IF
+       END-IF
+       PERFORM CHKPT-ENV-PARA
+       PERFORM CHKPT-LOAD-PARA
+       OPEN INPUT STUDENT
+        IF (WS-FS = 00) THEN
+           IF WS-RESTART-REQUESTED
+               OPEN EXTEND PASSFAIL
+           ELSE
+               OPEN OUTPUT PASSFAIL
+           END-IF
+           PERFORM READ-PARA THRU READ-EXIT
+           PERFORM CLOSE-PARA
+       ELSE
+           DISPLAY "STUDENT FILE OPEN FAILED, FILE STATUS - " WS-FS
+           MOVE 16 TO RETURN-CODE
+       END-IF
+       DISPLAY "MALES_" WS-MALES "TOTAL MARKS SCORED-" WS-MTMARKS
+       DISPLAY "FEMALES" WS-FEMALES "TOTAL MARKS SCORED-" WS-FTMARKS
+       PERFORM REPORT-PARA
+       PERFORM OUTPUT-PARA
+           STOP RUN.
+       READ-PARA.
+           PERFORM UNTIL WS-FS NOT = 00
+           READ STUDENT
+           END-READ
+       IF (WS-FS NOT = 10) THEN
+           ADD 1 TO WS-RECS-READ
+           IF WS-RECS-READ > WS-CHKPT-SKIP
+               PERFORM COMPUTE-PARA
+           END-IF
+           IF FUNCTION MOD(WS-RECS-READ, WS-CHKPT-INTERVAL) = 0
+               PERFORM CHKPT-SAVE-PARA
+           END-IF
+       END-IF
+       END-PERFORM.
+       READ-EXIT.
+           EXIT.
+       COMPUTE-PARA.
+           PERFORM FIND-CLASS-PARA
+           IF WS-MATCH-IDX = ZERO AND WS-CLASS-COUNT < 50
+               ADD 1 TO WS-CLASS-COUNT
+               MOVE WS-CLASS-COUNT TO WS-MATCH-IDX
+               MOVE SUBJECT-CODE TO WS-CLASS-SUBJ(WS-MATCH-IDX)
+               MOVE STD-SECTION TO WS-CLASS-SEC(WS-MATCH-IDX)
+           END-IF
+           IF WS-MATCH-IDX = ZERO
+               DISPLAY "CLASS TABLE FULL, SKIPPING " SUBJECT-CODE
+                   " " STD-SECTION
+           ELSE
+               IF (STD-GENDER = 'M') THEN
+                   ADD 1 TO WS-MALES
+                   ADD 1 TO WS-CLASS-MCNT(WS-MATCH-IDX)
+                   ADD STD-MARKS TO WS-MTMARKS
+                   ADD STD-MARKS TO WS-CLASS-MTOT(WS-MATCH-IDX)
+               ELSE
+               IF(STD-GENDER = 'F') THEN
+                   ADD 1 TO WS-FEMALES
+                   ADD 1 TO WS-CLASS-FCNT(WS-MATCH-IDX)
+                   ADD STD-MARKS TO WS-FTMARKS
+                   ADD STD-MARKS TO WS-CLASS-FTOT(WS-MATCH-IDX)
+               ELSE
+                   DISPLAY "INVALID GENDER"
+               END-IF
+               END-IF
+               PERFORM PASSFAIL-PARA
+           END-IF.
+       PASSFAIL-PARA.
+           MOVE STD-UID TO PF-UID
+           MOVE SUBJECT-CODE TO PF-SUBJ
+           MOVE STD-SECTION TO PF-SEC
+           MOVE STD-MARKS TO PF-MARKS
+           IF STD-MARKS < WS-PASSMARK
+               MOVE "FAIL" TO PF-RESULT
+           ELSE
+               MOVE "PASS" TO PF-RESULT
+           END-IF
+           PERFORM GRADE-PARA
+           MOVE WS-GRADE TO PF-GRADE
+           WRITE PF-REC.
+       GRADE-PARA.
+           EVALUATE TRUE
+               WHEN STD-MARKS >= 090
+                   MOVE "A" TO WS-GRADE
+               WHEN STD-MARKS >= 075
+                   MOVE "B" TO WS-GRADE
+               WHEN STD-MARKS >= 060
+                   MOVE "C" TO WS-GRADE
+               WHEN STD-MARKS >= 040
+                   MOVE "D" TO WS-GRADE
+               WHEN OTHER
+                   MOVE "F" TO WS-GRADE
+           END-EVALUATE.
+       FIND-CLASS-PARA.
+           MOVE ZERO TO WS-MATCH-IDX
+           PERFORM VARYING WS-TX FROM 1 BY 1
+               UNTIL WS-TX > WS-CLASS-COUNT OR WS-MATCH-IDX NOT = ZERO
+               IF WS-CLASS-SUBJ(WS-TX) = SUBJECT-CODE
+                   AND WS-CLASS-SEC(WS-TX) = STD-SECTION
+                   MOVE WS-TX TO WS-MATCH-IDX
+               END-IF
+           END-PERFORM.
+       REPORT-PARA.
+           DISPLAY "SUBJ SEC   M-CNT   M-TOT   F-CNT   F-TOT"
+           PERFORM VARYING WS-TX FROM 1 BY 1
+               UNTIL WS-TX > WS-CLASS-COUNT
+               DISPLAY WS-CLASS-SUBJ(WS-TX) " " WS-CLASS-SEC(WS-TX)
+                   "  " WS-CLASS-MCNT(WS-TX) "  " WS-CLASS-MTOT(WS-TX)
+                   "  " WS-CLASS-FCNT(WS-TX) "  " WS-CLASS-FTOT(WS-TX)
+           END-PERFORM.
+       OUTPUT-PARA.
+           IF WS-MALES NOT = ZERO
+               DIVIDE WS-MTMARKS BY WS-MALES GIVING WS-MAVG
+           END-IF
+           IF WS-FEMALES NOT = ZERO
+               DIVIDE WS-FTMARKS BY WS-FEMALES GIVING WS-FAVG
+           END-IF
+           DISPLAY "MALE CLASS AVERAGE  - " WS-MAVG
+           DISPLAY "FEMALE CLASS AVERAGE- " WS-FAVG
+           DISPLAY "PASS MARK IS SET TO - " WS-PASSMARK.
+       CLOSE-PARA.
+           DISPLAY "RECORDS READ: " WS-RECS-READ
+               "  FINAL FILE STATUS: " WS-FS
+           IF WS-RESTART-REQUESTED
+               DISPLAY "RESTART RUN - TOTALS REFLECT ONLY RECORDS "
+                   "PROCESSED SINCE THE CHECKPOINT, NOT THE WHOLE FILE"
+           END-IF
+           CLOSE STUDENT.
+           CLOSE PASSFAIL.
+           IF WS-FS = 10
+               PERFORM CHKPT-RESET-PARA
+           END-IF.
+       COPY CHKPTPARA.
+       COPY PARMPARA.
+       END PROGRAM STDMARKS.
