@@ -3,6 +3,10 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      *   - Switched the report DISPLAY loop to the shared RPTDAT/
+      *     RPTFMT fixed-width report line so output lines up in
+      *     columns with NoOfLetters, TextDot and TEXTARRAY.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEXT.
@@ -14,6 +18,7 @@
            05 ws-len  occurs 5 times pic 99.
        01 ws-i pic 9(2).
        01 ws-j pic 9(2).
+       COPY RPTDAT.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            perform varying ws-i from 1 by 1 until ws-i > 5
@@ -26,8 +31,11 @@
                END-PERFORM
            END-PERFORM
            perform varying ws-i from 1 by 1 until ws-i > 5
-              display ws-text(ws-i) "   " ws-len(ws-i)
+              move ws-text(ws-i) to ws-rpt-word
+              move ws-len(ws-i) to ws-rpt-len
+              perform report-line-para
            END-PERFORM
 
             STOP RUN.
+       COPY RPTFMT.
        END PROGRAM TEXT.
