@@ -1,22 +1,86 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. integer.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 int      pic 9(01).
-       77 ws-sum   pic 9(03).
-       01 n        pic 9(03).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           accept int
-           move int to n
-           compute ws-sum = n + n*11 + n*111
-           display ws-sum
-            STOP RUN.
-       END PROGRAM integer.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification History:
+      *   - `int` widened from PIC 9(01) to PIC 9(02) so a two-digit
+      *     entry no longer silently truncates to its low digit, and
+      *     added an explicit numeric/range check (0-99) that
+      *     re-prompts instead of accepting a bad value.
+      *   - ws-sum was PIC 9(05), an integer-only field, so there was
+      *     no way to apply anything but a whole-number multiplier to
+      *     the computed total. Widened ws-sum to PIC 9(05)V99 and
+      *     added an optional decimal multiplier (ws-mult, entered the
+      *     same validated way as int) so the final total can come out
+      *     to two decimal places instead of being forced whole.
+      *   - ws-sum widened again, from PIC 9(05)V99 to PIC 9(07)V99:
+      *     (n + n*11 + n*111) maxes out at 12177 for a valid n of 99,
+      *     and a valid ws-mult of up to 99.99 can carry that past the
+      *     5-integer-digit capacity the field had, truncating the
+      *     high-order digits of an otherwise in-range result.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. integer.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 int      pic 9(02).
+       77 ws-sum   pic 9(07)v99.
+       01 n        pic 9(03).
+       01 ws-int-input pic x(05).
+       01 ws-int-num   pic s9(05).
+       01 ws-valid     pic x value 'N'.
+           88 ws-is-valid value 'Y'.
+       01 ws-mult-input pic x(05).
+       01 ws-mult      pic 9(02)v99 value 1.00.
+       01 ws-mult-num  pic s9(05)v99.
+       01 ws-mult-valid pic x value 'N'.
+           88 ws-mult-is-valid value 'Y'.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           perform validate-para
+           perform validate-mult-para
+           move int to n
+           compute ws-sum rounded =
+               (n + n*11 + n*111) * ws-mult
+           display ws-sum
+            STOP RUN.
+       validate-mult-para.
+           perform until ws-mult-is-valid
+               display 'ENTER A MULTIPLIER (0.00-99.99), BLANK=1.00: '
+               accept ws-mult-input
+               if ws-mult-input = spaces
+                   move 'Y' to ws-mult-valid
+               else
+                   if function test-numval(ws-mult-input) = 0
+                       move function numval(ws-mult-input)
+                           to ws-mult-num
+                       if ws-mult-num >= 0 and ws-mult-num <= 99.99
+                           move ws-mult-num to ws-mult
+                           move 'Y' to ws-mult-valid
+                       else
+                           display 'OUT OF RANGE - ENTER 0.00-99.99'
+                       end-if
+                   else
+                       display 'NOT NUMERIC - ENTER 0.00-99.99'
+                   end-if
+               end-if
+           end-perform.
+       validate-para.
+           perform until ws-is-valid
+               display 'ENTER A NUMBER (0-99): '
+               accept ws-int-input
+               if function test-numval(ws-int-input) = 0
+                   move function numval(ws-int-input) to ws-int-num
+                   if ws-int-num >= 0 and ws-int-num <= 99
+                       move ws-int-num to int
+                       move 'Y' to ws-valid
+                   else
+                       display 'OUT OF RANGE - ENTER 0-99'
+                   end-if
+               else
+                   display 'NOT NUMERIC - ENTER 0-99'
+               end-if
+           end-perform.
+       END PROGRAM integer.
