@@ -1,24 +1,77 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. reverse.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 VAR2     PIC X(50).
-       01 VAR1     PIC X(50).
-       01 WS-TXT   PIC X(50).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           accept VAR2
-           MOVE VAR2 TO WS-TXT
-           MOVE FUNCTION REVERSE(WS-TXT) TO VAR1.
-           DISPLAY VAR1.
-
-           STOP RUN.
-
-
-       END PROGRAM reverse.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification History:
+      *   - Added palindrome detection (VAR2 = its own reversal) and
+      *     a running count of palindromes seen across a session,
+      *     persisted to a small counter file (env-var DSN override,
+      *     like this repo's other data files) so the count survives
+      *     between runs.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reverse.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PALCOUNT
+           ASSIGN TO WS-PALCNT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PAL-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PALCOUNT.
+       01 PALCOUNT-REC PIC 9(6).
+       WORKING-STORAGE SECTION.
+       01 VAR2     PIC X(50).
+       01 VAR1     PIC X(50).
+       01 WS-TXT   PIC X(50).
+       01 WS-PAL-STAT PIC 99.
+       01 WS-PALCNT-DSN PIC X(100) VALUE 'PALCOUNT.txt'.
+       01 WS-ENV-NAME   PIC X(20) VALUE 'PALCOUNT_DSN'.
+       01 WS-PAL-COUNT PIC 9(6) VALUE 0.
+       01 WS-TLEN PIC 999.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           accept VAR2
+           MOVE VAR2 TO WS-TXT
+           MOVE FUNCTION REVERSE(WS-TXT) TO VAR1.
+           DISPLAY VAR1.
+           PERFORM CHECK-PALINDROME-PARA
+           STOP RUN.
+       CHECK-PALINDROME-PARA.
+           PERFORM INIT-PARA
+           PERFORM LOAD-COUNT-PARA
+           MOVE FUNCTION STORED-CHAR-LENGTH(VAR2) TO WS-TLEN
+           IF VAR2(1:WS-TLEN) = FUNCTION REVERSE(VAR2(1:WS-TLEN))
+               DISPLAY 'PALINDROME'
+               ADD 1 TO WS-PAL-COUNT
+               PERFORM SAVE-COUNT-PARA
+           ELSE
+               DISPLAY 'NOT A PALINDROME'
+           END-IF
+           DISPLAY 'PALINDROMES SEEN: ' WS-PAL-COUNT.
+       INIT-PARA.
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-PALCNT-DSN FROM ENVIRONMENT-VALUE
+           IF WS-PALCNT-DSN = SPACES
+               MOVE 'PALCOUNT.txt' TO WS-PALCNT-DSN
+           END-IF.
+       LOAD-COUNT-PARA.
+           MOVE 0 TO WS-PAL-COUNT
+           OPEN INPUT PALCOUNT
+           IF WS-PAL-STAT = 00
+               READ PALCOUNT
+               END-READ
+               IF WS-PAL-STAT = 00
+                   MOVE PALCOUNT-REC TO WS-PAL-COUNT
+               END-IF
+               CLOSE PALCOUNT
+           END-IF.
+       SAVE-COUNT-PARA.
+           OPEN OUTPUT PALCOUNT
+           MOVE WS-PAL-COUNT TO PALCOUNT-REC
+           WRITE PALCOUNT-REC
+           CLOSE PALCOUNT.
+       END PROGRAM reverse.
