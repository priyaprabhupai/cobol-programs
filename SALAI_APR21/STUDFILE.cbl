@@ -1,58 +1,132 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT MARKS
-           ASSIGN TO 'D:\New folder\MARKS.txt'
-           ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS IS WS-STAT.
-       DATA DIVISION.
-       FILE SECTION.
-           FD MARKS.
-           01 MARKS-REC.
-              05    STUD-ID PIC 99.
-              05    STUD-GENDER PIC X.
-              05    STUD-MARKS PIC 999.
-       WORKING-STORAGE SECTION.
-           01 WS-STAT PIC 99.
-           01 WS-MALE-CNT PIC 9 VALUE 0.
-           01 WS-FEMALE-CNT PIC 9 VALUE 0.
-           01 WS-MALE-MARKS PIC 999 VALUE 000.
-           01 WS-FEMALE-MARKS PIC 999 VALUE 000.
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           OPEN INPUT MARKS
-           IF WS-STAT  = 00 THEN
-             PERFORM READ-PARA
-             PERFORM CLOSE-PARA
-           END-IF
-           DISPLAY 'MALES ' WS-MALE-CNT ' MARKS ' WS-MALE-MARKS.
-           DISPLAY 'FEMALES ' WS-FEMALE-CNT ' MARKS ' WS-FEMALE-MARKS.
-           STOP RUN.
-       READ-PARA.
-           PERFORM UNTIL WS-STAT NOT = 00
-           READ MARKS
-           END-READ
-           IF (WS-STAT NOT = 10) THEN
-              PERFORM PROC-PARA
-           END-IF
-           END-PERFORM.
-       PROC-PARA.
-           IF STUD-GENDER = 'M'
-              ADD 1 TO WS-MALE-CNT
-              COMPUTE WS-MALE-MARKS = WS-MALE-MARKS + STUD-MARKS
-              ELSE IF STUD-GENDER = 'F'
-              ADD 1 TO WS-FEMALE-CNT
-              COMPUTE WS-FEMALE-MARKS = WS-FEMALE-MARKS + STUD-MARKS
-           ELSE
-              DISPLAY 'GENDER IS NOT VALID'
-           END-IF.
-           CLOSE-PARA.
-               CLOSE MARKS.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification History:
+      *   - MARKS file now ASSIGNed to a WS variable populated from
+      *     the MARKSFILE_DSN environment variable (JCL-style DD
+      *     override) instead of a hardcoded path, so the input can
+      *     be repointed without a recompile.
+      *   - Added an ELSE branch on the OPEN check: a bad open now
+      *     DISPLAYs WS-STAT and sets RETURN-CODE 16 instead of
+      *     falling through as a clean zero-record run.
+      *   - Added a WS-RECS-READ control-total counter, displayed with
+      *     the final file status at CLOSE-PARA, so an operator can
+      *     confirm the whole file was processed.
+      *   - Added checkpoint/restart: a checkpoint record is saved
+      *     every WS-CHKPT-INTERVAL records, and setting the
+      *     MARKSFILE_RESTART environment variable to Y repositions
+      *     past the records a prior run already processed instead of
+      *     starting over from record 1.
+      *   - Added an optional parameter card (shared PARMSEL/PARMFD/
+      *     PARMDAT/PARMPARA copybooks): if a parm card is found and
+      *     carries an input dataset name, it overrides WS-MARKS-DSN
+      *     (and the MARKSFILE_DSN environment variable) for this run,
+      *     and a mode flag of 'R' requests a checkpoint restart the
+      *     same as MARKSFILE_RESTART. Lets the driver chain repoint
+      *     or restart this step without touching the environment.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDFILE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MARKS
+           ASSIGN TO WS-MARKS-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STAT.
+           COPY CHKPTSEL.
+           COPY PARMSEL.
+       DATA DIVISION.
+       FILE SECTION.
+           FD MARKS.
+           01 MARKS-REC.
+              05    STUD-ID PIC 99.
+              05    STUD-GENDER PIC X.
+              05    STUD-MARKS PIC 999.
+           COPY CHKPTFD.
+           COPY PARMFD.
+       WORKING-STORAGE SECTION.
+           01 WS-STAT PIC 99.
+           01 WS-MARKS-DSN PIC X(100)
+              VALUE 'D:\New folder\MARKS.txt'.
+           01 WS-ENV-NAME PIC X(20) VALUE 'MARKSFILE_DSN'.
+           01 WS-MALE-CNT PIC 9 VALUE 0.
+           01 WS-FEMALE-CNT PIC 9 VALUE 0.
+           01 WS-MALE-MARKS PIC 999 VALUE 000.
+           01 WS-FEMALE-MARKS PIC 999 VALUE 000.
+           01 WS-RECS-READ PIC 9(6) VALUE ZERO.
+           COPY CHKPTDAT.
+           COPY PARMDAT.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM INIT-PARA
+           OPEN INPUT MARKS
+           IF WS-STAT  = 00 THEN
+             PERFORM READ-PARA
+             PERFORM CLOSE-PARA
+           ELSE
+             DISPLAY 'MARKS FILE OPEN FAILED, FILE STATUS - ' WS-STAT
+             MOVE 16 TO RETURN-CODE
+           END-IF
+           DISPLAY 'MALES ' WS-MALE-CNT ' MARKS ' WS-MALE-MARKS.
+           DISPLAY 'FEMALES ' WS-FEMALE-CNT ' MARKS ' WS-FEMALE-MARKS.
+           STOP RUN.
+       INIT-PARA.
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-MARKS-DSN FROM ENVIRONMENT-VALUE
+           IF WS-MARKS-DSN = SPACES
+               MOVE 'D:\New folder\MARKS.txt' TO WS-MARKS-DSN
+           END-IF
+           MOVE 'MARKS.CKP' TO WS-CHKPT-DSN
+           MOVE 'MARKSFILE_CKPT_DSN' TO WS-CHKPT-DSN-ENV
+           MOVE 'MARKSFILE_RESTART' TO WS-RESTART-ENV
+           MOVE 'MARKSFILE_PARM_DSN' TO WS-PARM-DSN-ENV
+           PERFORM PARM-ENV-PARA
+           PERFORM PARM-READ-PARA
+           IF WS-PARM-CARD-FOUND
+               IF PC-INPUT-DSN NOT = SPACES
+                   MOVE PC-INPUT-DSN TO WS-MARKS-DSN
+               END-IF
+               IF PC-MODE-FLAG = 'R'
+                   DISPLAY WS-RESTART-ENV UPON ENVIRONMENT-NAME
+                   DISPLAY 'Y' UPON ENVIRONMENT-VALUE
+               END-IF
+           END-IF
+           PERFORM CHKPT-ENV-PARA
+           PERFORM CHKPT-LOAD-PARA.
+       READ-PARA.
+           PERFORM UNTIL WS-STAT NOT = 00
+           READ MARKS
+           END-READ
+           IF (WS-STAT NOT = 10) THEN
+              ADD 1 TO WS-RECS-READ
+              IF WS-RECS-READ > WS-CHKPT-SKIP
+                 PERFORM PROC-PARA
+              END-IF
+              IF FUNCTION MOD(WS-RECS-READ, WS-CHKPT-INTERVAL) = 0
+                 PERFORM CHKPT-SAVE-PARA
+              END-IF
+           END-IF
+           END-PERFORM.
+       PROC-PARA.
+           IF STUD-GENDER = 'M'
+              ADD 1 TO WS-MALE-CNT
+              COMPUTE WS-MALE-MARKS = WS-MALE-MARKS + STUD-MARKS
+              ELSE IF STUD-GENDER = 'F'
+              ADD 1 TO WS-FEMALE-CNT
+              COMPUTE WS-FEMALE-MARKS = WS-FEMALE-MARKS + STUD-MARKS
+           ELSE
+              DISPLAY 'GENDER IS NOT VALID'
+           END-IF.
+           CLOSE-PARA.
+               DISPLAY 'RECORDS READ: ' WS-RECS-READ
+                   '  FINAL FILE STATUS: ' WS-STAT
+               CLOSE MARKS
+               IF WS-STAT = 10
+                  PERFORM CHKPT-RESET-PARA
+               END-IF.
+           COPY CHKPTPARA.
+           COPY PARMPARA.
+           END PROGRAM STUDFILE.
