@@ -1,81 +1,233 @@
-      *     *  ***    ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT DOB
-           ASSIGN TO 'D:\New folder\DOB.txt'
-           ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS IS WS-STAT.
-       DATA DIVISION.
-       FILE SECTION.
-           FD DOB.
-           01 DOB-REC.
-              05    EMP-ID PIC 999.
-              05    EMP-DOB.
-               07    YY PIC XX.
-               07    MM PIC XX.
-               07    DD PIC XX.
-       WORKING-STORAGE SECTION.
-           01 WS-STAT PIC 99.
-           01 WS-TABLE.
-               05 WS-MM PIC 9(2) OCCURS 12 TIMES INDEXED BY IND.
-           01 I PIC 99 VALUE 01.
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           OPEN INPUT DOB
-           IF WS-STAT = 00 THEN
-             PERFORM READ-PARA
-             PERFORM OUTPUT-PARA
-             PERFORM CLOSE-PARA
-           END-IF
-           STOP RUN.
-       READ-PARA.
-           PERFORM UNTIL WS-STAT NOT = 00
-           READ DOB
-           END-READ
-           IF (WS-STAT NOT = 10) THEN
-              PERFORM PROC-PARA
-           END-IF
-           END-PERFORM.
-       PROC-PARA.
-           EVALUATE MM
-             WHEN '01'
-             ADD 1 TO WS-MM(01)
-             WHEN '02'
-             ADD 1 TO WS-MM(02)
-             WHEN '03'
-             ADD 1 TO WS-MM(03)
-             WHEN '04'
-             ADD 1 TO WS-MM(04)
-             WHEN '05'
-             ADD 1 TO WS-MM(05)
-             WHEN '06'
-             ADD 1 TO WS-MM(06)
-             WHEN '07'
-             ADD 1 TO WS-MM(07)
-             WHEN '08'
-             ADD 1 TO WS-MM(08)
-             WHEN '09'
-             ADD 1 TO WS-MM(09)
-             WHEN '10'
-             ADD 1 TO WS-MM(10)
-             WHEN '11'
-             ADD 1 TO WS-MM(11)
-             WHEN '12'
-             ADD 1 TO WS-MM(12)
-           END-EVALUATE.
-       OUTPUT-PARA.
-           DISPLAY 'MONTH' '  ' 'NO OF EMPLOYEES'
-           PERFORM UNTIL I>12
-           DISPLAY I '      '  WS-MM(I)
-           ADD 1 TO I
-           END-PERFORM.
-               CLOSE-PARA.
-               CLOSE DOB.
+      *     *  ***    ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification History:
+      *   - Added a milestone-birthday alert list: employees turning
+      *     30/40/50/60 in the current run month, sorted by day.
+      *   - DOB file now ASSIGNed to a WS variable populated from
+      *     the DOBFILE_DSN environment variable instead of a
+      *     hardcoded path.
+      *   - Added a WS-RECS-READ control-total counter, displayed with
+      *     the final file status at CLOSE-PARA, so an operator can
+      *     confirm the whole file was processed.
+      *   - Added checkpoint/restart: a checkpoint record is saved
+      *     every WS-CHKPT-INTERVAL records, and setting the
+      *     DOBFILE_RESTART environment variable to Y repositions past
+      *     the records a prior run already processed instead of
+      *     starting over from record 1.
+      *   - Added an optional parameter card (shared PARMSEL/PARMFD/
+      *     PARMDAT/PARMPARA copybooks): if a parm card is found and
+      *     carries an input dataset name, it overrides WS-DOB-DSN for
+      *     this run, and a mode flag of 'R' requests a checkpoint
+      *     restart the same as DOBFILE_RESTART. Lets the driver chain
+      *     repoint or restart this step without touching the
+      *     environment.
+      *   - MILESTONE-PARA's age calculation used to subtract the two
+      *     bare 2-digit years (WS-SYS-YY - WS-REC-YY) with no century
+      *     handling, so a birth year numerically greater than the
+      *     run's 2-digit system year (e.g. DOB year 95 in system year
+      *     26) went negative and landed in unsigned WS-AGE as its
+      *     absolute value instead of the correct age. Now borrows a
+      *     century (WS-SYS-YY + 100) whenever WS-REC-YY > WS-SYS-YY
+      *     before subtracting, which is correct for any employee
+      *     under 100.
+      *   - CLOSE-PARA now warns when WS-RESTART-REQUESTED is set, so a
+      *     restarted run's printed totals (month histogram, milestone
+      *     list) are not mistaken for the whole file's totals.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPDOB.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DOB
+           ASSIGN TO WS-DOB-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STAT.
+           COPY CHKPTSEL.
+           COPY PARMSEL.
+       DATA DIVISION.
+       FILE SECTION.
+           FD DOB.
+           01 DOB-REC.
+              05    EMP-ID PIC 999.
+              05    EMP-DOB.
+               07    YY PIC XX.
+               07    MM PIC XX.
+               07    DD PIC XX.
+           COPY CHKPTFD.
+           COPY PARMFD.
+       WORKING-STORAGE SECTION.
+           01 WS-STAT PIC 99.
+           01 WS-DOB-DSN PIC X(100) VALUE 'D:\New folder\DOB.txt'.
+           01 WS-ENV-NAME PIC X(20) VALUE 'DOBFILE_DSN'.
+           01 WS-TABLE.
+               05 WS-MM PIC 9(2) OCCURS 12 TIMES INDEXED BY IND.
+           01 I PIC 99 VALUE 01.
+           01 WS-SYSDATE.
+               05 WS-SYS-YY PIC 99.
+               05 WS-SYS-MM PIC 99.
+               05 WS-SYS-DD PIC 99.
+           01 WS-AGE PIC 999.
+           01 WS-REC-MM PIC 99.
+           01 WS-REC-YY PIC 99.
+           01 WS-ALERT-COUNT PIC 999 VALUE ZERO.
+           01 WS-ALERT-TABLE.
+               05 WS-ALERT-ENTRY OCCURS 100 TIMES.
+                   10 WS-ALERT-ID  PIC 999.
+                   10 WS-ALERT-DD  PIC 99.
+                   10 WS-ALERT-AGE PIC 99.
+           01 WS-J PIC 999.
+           01 WS-K PIC 999.
+           01 WS-SWAP-ID  PIC 999.
+           01 WS-SWAP-DD  PIC 99.
+           01 WS-SWAP-AGE PIC 99.
+           01 WS-RECS-READ PIC 9(6) VALUE ZERO.
+           COPY CHKPTDAT.
+           COPY PARMDAT.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-SYSDATE FROM DATE
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-DOB-DSN FROM ENVIRONMENT-VALUE
+           IF WS-DOB-DSN = SPACES
+               MOVE 'D:\New folder\DOB.txt' TO WS-DOB-DSN
+           END-IF
+           MOVE 'DOB.CKP' TO WS-CHKPT-DSN
+           MOVE 'DOBFILE_CKPT_DSN' TO WS-CHKPT-DSN-ENV
+           MOVE 'DOBFILE_RESTART' TO WS-RESTART-ENV
+           MOVE 'DOBFILE_PARM_DSN' TO WS-PARM-DSN-ENV
+           PERFORM PARM-ENV-PARA
+           PERFORM PARM-READ-PARA
+           IF WS-PARM-CARD-FOUND
+               IF PC-INPUT-DSN NOT = SPACES
+                   MOVE PC-INPUT-DSN TO WS-DOB-DSN
+               END-IF
+               IF PC-MODE-FLAG = 'R'
+                   DISPLAY WS-RESTART-ENV UPON ENVIRONMENT-NAME
+                   DISPLAY 'Y' UPON ENVIRONMENT-VALUE
+               END-IF
+           END-IF
+           PERFORM CHKPT-ENV-PARA
+           PERFORM CHKPT-LOAD-PARA
+           OPEN INPUT DOB
+           IF WS-STAT = 00 THEN
+             PERFORM READ-PARA
+             PERFORM OUTPUT-PARA
+             PERFORM ALERT-SORT-PARA
+             PERFORM ALERT-REPORT-PARA
+             PERFORM CLOSE-PARA
+           ELSE
+             DISPLAY 'DOB FILE OPEN FAILED, FILE STATUS - ' WS-STAT
+             MOVE 16 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+       READ-PARA.
+           PERFORM UNTIL WS-STAT NOT = 00
+           READ DOB
+           END-READ
+           IF (WS-STAT NOT = 10) THEN
+              ADD 1 TO WS-RECS-READ
+              IF WS-RECS-READ > WS-CHKPT-SKIP
+                 PERFORM PROC-PARA
+              END-IF
+              IF FUNCTION MOD(WS-RECS-READ, WS-CHKPT-INTERVAL) = 0
+                 PERFORM CHKPT-SAVE-PARA
+              END-IF
+           END-IF
+           END-PERFORM.
+       PROC-PARA.
+           EVALUATE MM
+             WHEN '01'
+             ADD 1 TO WS-MM(01)
+             WHEN '02'
+             ADD 1 TO WS-MM(02)
+             WHEN '03'
+             ADD 1 TO WS-MM(03)
+             WHEN '04'
+             ADD 1 TO WS-MM(04)
+             WHEN '05'
+             ADD 1 TO WS-MM(05)
+             WHEN '06'
+             ADD 1 TO WS-MM(06)
+             WHEN '07'
+             ADD 1 TO WS-MM(07)
+             WHEN '08'
+             ADD 1 TO WS-MM(08)
+             WHEN '09'
+             ADD 1 TO WS-MM(09)
+             WHEN '10'
+             ADD 1 TO WS-MM(10)
+             WHEN '11'
+             ADD 1 TO WS-MM(11)
+             WHEN '12'
+             ADD 1 TO WS-MM(12)
+           END-EVALUATE
+           PERFORM MILESTONE-PARA.
+       MILESTONE-PARA.
+           MOVE MM TO WS-REC-MM
+           MOVE YY TO WS-REC-YY
+           IF WS-REC-MM = WS-SYS-MM THEN
+               IF WS-REC-YY > WS-SYS-YY
+                   COMPUTE WS-AGE = (WS-SYS-YY + 100) - WS-REC-YY
+               ELSE
+                   COMPUTE WS-AGE = WS-SYS-YY - WS-REC-YY
+               END-IF
+               IF (WS-AGE = 30 OR WS-AGE = 40 OR WS-AGE = 50
+                   OR WS-AGE = 60)
+                   AND WS-ALERT-COUNT < 100
+                   ADD 1 TO WS-ALERT-COUNT
+                   MOVE EMP-ID TO WS-ALERT-ID(WS-ALERT-COUNT)
+                   MOVE DD TO WS-ALERT-DD(WS-ALERT-COUNT)
+                   MOVE WS-AGE TO WS-ALERT-AGE(WS-ALERT-COUNT)
+               END-IF
+           END-IF.
+       ALERT-SORT-PARA.
+           PERFORM VARYING WS-J FROM 1 BY 1
+               UNTIL WS-J > WS-ALERT-COUNT
+               PERFORM VARYING WS-K FROM 1 BY 1
+                   UNTIL WS-K > WS-ALERT-COUNT - WS-J
+                   IF WS-ALERT-DD(WS-K) > WS-ALERT-DD(WS-K + 1)
+                       MOVE WS-ALERT-ID(WS-K)  TO WS-SWAP-ID
+                       MOVE WS-ALERT-DD(WS-K)  TO WS-SWAP-DD
+                       MOVE WS-ALERT-AGE(WS-K) TO WS-SWAP-AGE
+                       MOVE WS-ALERT-ID(WS-K + 1)  TO WS-ALERT-ID(WS-K)
+                       MOVE WS-ALERT-DD(WS-K + 1)  TO WS-ALERT-DD(WS-K)
+                       MOVE WS-ALERT-AGE(WS-K + 1) TO WS-ALERT-AGE(WS-K)
+                       MOVE WS-SWAP-ID  TO WS-ALERT-ID(WS-K + 1)
+                       MOVE WS-SWAP-DD  TO WS-ALERT-DD(WS-K + 1)
+                       MOVE WS-SWAP-AGE TO WS-ALERT-AGE(WS-K + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+       ALERT-REPORT-PARA.
+           DISPLAY 'MILESTONE BIRTHDAYS THIS MONTH'
+           DISPLAY 'DAY  EMP-ID  TURNS-AGE'
+           PERFORM VARYING WS-J FROM 1 BY 1
+               UNTIL WS-J > WS-ALERT-COUNT
+               DISPLAY WS-ALERT-DD(WS-J) '   ' WS-ALERT-ID(WS-J)
+                   '     ' WS-ALERT-AGE(WS-J)
+           END-PERFORM.
+       OUTPUT-PARA.
+           DISPLAY 'MONTH' '  ' 'NO OF EMPLOYEES'
+           PERFORM UNTIL I>12
+           DISPLAY I '      '  WS-MM(I)
+           ADD 1 TO I
+           END-PERFORM.
+               CLOSE-PARA.
+               DISPLAY 'RECORDS READ: ' WS-RECS-READ
+                   '  FINAL FILE STATUS: ' WS-STAT
+               IF WS-RESTART-REQUESTED
+                   DISPLAY 'RESTART RUN - TOTALS REFLECT ONLY RECORDS '
+                       'PROCESSED SINCE THE CHECKPOINT, NOT THE WHOLE '
+                       'FILE'
+               END-IF
+               CLOSE DOB
+               IF WS-STAT = 10
+                  PERFORM CHKPT-RESET-PARA
+               END-IF.
+           COPY CHKPTPARA.
+           COPY PARMPARA.
+           END PROGRAM EMPDOB.
