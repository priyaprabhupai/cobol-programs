@@ -3,6 +3,13 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      *   - Switched to the shared CASEDAT/CASEPARA case-conversion
+      *     copybooks so hyphens and apostrophes count as word breaks
+      *     too (the old PERFORM VARYING WS-I FROM 2 never re-checked
+      *     WS-TITLE(1:1) inside the loop, so a break right after
+      *     position 1 - e.g. "mother-in-law" - never recapitalized
+      *     the next word).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TitleCase.
@@ -10,29 +17,17 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01 WS-FSEN PIC X(100).
-       01 WS-SEN  PIC X(100).
        01 WS-TITLE PIC X(100).
-       01 WS-LEN PIC 999.
-       01 WS-I PIC 999.
-       01 WS-CURR PIC X.
-       01 WS-PREV PIC X.
-       01 WS-NEXT PIC X.
+       COPY CASEDAT.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            ACCEPT WS-FSEN
-           MOVE FUNCTION LOWER-CASE(WS-FSEN) TO WS-SEN
-           MOVE LENGTH OF WS-FSEN TO WS-LEN
-           MOVE WS-SEN(1:1) TO WS-PREV
-           PERFORM VARYING WS-I FROM 2 BY 1 UNTIL WS-I > WS-LEN
-              MOVE FUNCTION UPPER-CASE(WS-SEN(1:1)) TO WS-TITLE(1:1)
-              MOVE WS-SEN(WS-I:1) TO WS-CURR
-              IF ( WS-PREV = ' ') THEN
-                  MOVE FUNCTION UPPER-CASE( WS-CURR) TO WS-TITLE(WS-I:1)
-              ELSE
-                  MOVE WS-CURR TO WS-TITLE(WS-I:1)
-              END-IF
-              MOVE WS-CURR TO WS-PREV
-           END-PERFORM
-            DISPLAY WS-TITLE
-            STOP RUN.
+           MOVE SPACES TO WS-CC-TEXT
+           MOVE FUNCTION LOWER-CASE(WS-FSEN) TO WS-CC-TEXT(1:100)
+           MOVE LENGTH OF WS-FSEN TO WS-CC-LEN
+           PERFORM CASE-CONVERT-PARA
+           MOVE WS-CC-TEXT(1:100) TO WS-TITLE
+           DISPLAY WS-TITLE
+           STOP RUN.
+       COPY CASEPARA.
        END PROGRAM TitleCase.
