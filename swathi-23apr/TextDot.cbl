@@ -3,6 +3,10 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      *   - Switched the report DISPLAY loop to the shared RPTDAT/
+      *     RPTFMT fixed-width report line so output lines up in
+      *     columns with NoOfLetters, TEXTARRAY and TEXT.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TextDot.
@@ -14,6 +18,7 @@
            05 WS-LEN OCCURS 5 TIMES PIC 99.
        01 WS-I PIC 99.
        01 WS-J PIC 999.
+       COPY RPTDAT.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
@@ -26,7 +31,10 @@
               END-PERFORM
             END-PERFORM
             PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
-               DISPLAY WS-TEXT(WS-I) "     " WS-LEN(WS-I)
+               MOVE WS-TEXT(WS-I) TO WS-RPT-WORD
+               MOVE WS-LEN(WS-I) TO WS-RPT-LEN
+               PERFORM REPORT-LINE-PARA
             END-PERFORM
             STOP RUN.
+       COPY RPTFMT.
        END PROGRAM TextDot.
