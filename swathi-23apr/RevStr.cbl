@@ -1,34 +1,130 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. RevStr.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 WS-STR PIC X(150).
-       01 WS-STR1 PIC X(150).
-       01 WS-REVSTR PIC X(150).
-       01 WS-REVSTR1 PIC X(150).
-       01 WS-STRLEN PIC 999.
-       01 WS-LEN PIC 999.
-       77 WS-I PIC 999.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           ACCEPT WS-STR1
-           MOVE FUNCTION LOWER-CASE(WS-STR1) TO WS-STR
-           MOVE FUNCTION STORED-CHAR-LENGTH(WS-STR) TO WS-STRLEN
-           MOVE WS-STRLEN TO WS-LEN
-            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-STRLEN
-            MOVE WS-STR(WS-I:1) TO WS-REVSTR1(WS-LEN:1)
-            SUBTRACT 1 FROM WS-LEN
-            END-PERFORM
-            MOVE FUNCTION UPPER-CASE(WS-REVSTR1(1:1)) TO WS-REVSTR(1:1)
-            MOVE WS-REVSTR1(2:WS-STRLEN - 1)
-            TO WS-REVSTR(2: WS-STRLEN - 1 )
-            DISPLAY WS-REVSTR
-            STOP RUN.
-       END PROGRAM RevStr.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification History:
+      *   - Added a capitalization mode (first letter only, the
+      *     original behavior, vs. every word) using the shared
+      *     CASEDAT/CASEPARA copybooks, and a batch file mode that
+      *     reads a list of strings from REVIN and writes the
+      *     reversed+capitalized results to REVOUT, so a list of
+      *     names doesn't need re-running the program interactively.
+      *   - BATCH-PARA now sets RETURN-CODE 16 when REVIN fails to
+      *     open, matching every other file-opening batch step here.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RevStr.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REVIN
+           ASSIGN TO WS-REVIN-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS1.
+           SELECT REVOUT
+           ASSIGN TO WS-REVOUT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS2.
+       DATA DIVISION.
+       FILE SECTION.
+       FD REVIN.
+       01 REVIN-REC PIC X(150).
+       FD REVOUT.
+       01 REVOUT-REC PIC X(150).
+       WORKING-STORAGE SECTION.
+       01 WS-STR PIC X(150).
+       01 WS-STR1 PIC X(150).
+       01 WS-REVSTR PIC X(150).
+       01 WS-REVSTR1 PIC X(150).
+       01 WS-STRLEN PIC 999.
+       01 WS-LEN PIC 999.
+       77 WS-I PIC 999.
+       01 WS-RUN-MODE PIC 9.
+       01 WS-CAP-MODE PIC 9.
+       01 WS-FS1 PIC 99.
+       01 WS-FS2 PIC 99.
+       01 WS-REVIN-DSN  PIC X(100) VALUE 'REVIN.txt'.
+       01 WS-REVOUT-DSN PIC X(100) VALUE 'REVOUT.txt'.
+       01 WS-ENV-NAME   PIC X(20).
+       COPY CASEDAT.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY '1. INTERACTIVE - SINGLE STRING'
+           DISPLAY '2. BATCH FILE MODE'
+           ACCEPT WS-RUN-MODE
+           IF WS-RUN-MODE = 2
+               PERFORM BATCH-PARA
+           ELSE
+               PERFORM INTERACTIVE-PARA
+           END-IF
+           STOP RUN.
+       INTERACTIVE-PARA.
+           ACCEPT WS-STR1
+           DISPLAY '1. CAPITALIZE FIRST LETTER ONLY'
+           DISPLAY '2. CAPITALIZE EVERY WORD'
+           ACCEPT WS-CAP-MODE
+           PERFORM REVERSE-PARA
+           DISPLAY WS-REVSTR.
+       BATCH-PARA.
+           PERFORM INIT-PARA
+           DISPLAY '1. CAPITALIZE FIRST LETTER ONLY'
+           DISPLAY '2. CAPITALIZE EVERY WORD'
+           ACCEPT WS-CAP-MODE
+           OPEN INPUT REVIN
+           IF WS-FS1 = 00
+               OPEN OUTPUT REVOUT
+               PERFORM READ-PARA THRU READ-EXIT
+               CLOSE REVIN REVOUT
+           ELSE
+               DISPLAY 'REVIN OPEN ERROR: ' WS-FS1
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       INIT-PARA.
+           MOVE 'REVSTR_IN_DSN' TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-REVIN-DSN FROM ENVIRONMENT-VALUE
+           IF WS-REVIN-DSN = SPACES
+               MOVE 'REVIN.txt' TO WS-REVIN-DSN
+           END-IF
+           MOVE 'REVSTR_OUT_DSN' TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-REVOUT-DSN FROM ENVIRONMENT-VALUE
+           IF WS-REVOUT-DSN = SPACES
+               MOVE 'REVOUT.txt' TO WS-REVOUT-DSN
+           END-IF.
+       READ-PARA.
+           PERFORM UNTIL WS-FS1 NOT = 00
+               READ REVIN
+               END-READ
+               IF WS-FS1 = 00
+                   MOVE REVIN-REC TO WS-STR1
+                   PERFORM REVERSE-PARA
+                   MOVE WS-REVSTR TO REVOUT-REC
+                   WRITE REVOUT-REC
+               END-IF
+           END-PERFORM.
+       READ-EXIT.
+           EXIT.
+       REVERSE-PARA.
+           MOVE FUNCTION LOWER-CASE(WS-STR1) TO WS-STR
+           MOVE FUNCTION STORED-CHAR-LENGTH(WS-STR) TO WS-STRLEN
+           MOVE WS-STRLEN TO WS-LEN
+           MOVE SPACES TO WS-REVSTR1
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-STRLEN
+               MOVE WS-STR(WS-I:1) TO WS-REVSTR1(WS-LEN:1)
+               SUBTRACT 1 FROM WS-LEN
+           END-PERFORM
+           MOVE WS-REVSTR1 TO WS-REVSTR
+           IF WS-CAP-MODE = 2
+               MOVE SPACES TO WS-CC-TEXT
+               MOVE WS-REVSTR1(1:WS-STRLEN) TO WS-CC-TEXT(1:WS-STRLEN)
+               MOVE WS-STRLEN TO WS-CC-LEN
+               PERFORM CASE-CONVERT-PARA
+               MOVE WS-CC-TEXT(1:WS-STRLEN) TO WS-REVSTR(1:WS-STRLEN)
+           ELSE
+               MOVE FUNCTION UPPER-CASE(WS-REVSTR1(1:1))
+                   TO WS-REVSTR(1:1)
+           END-IF.
+       COPY CASEPARA.
+       END PROGRAM RevStr.
