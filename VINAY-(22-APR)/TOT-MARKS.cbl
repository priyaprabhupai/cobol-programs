@@ -1,13 +1,53 @@
- 
+      * Modification History:
+      *   - Added a REJECTS file so records with an invalid gender
+      *     code are captured with their original bytes instead of
+      *     only flashing a DISPLAY message.
+      *   - STDFILE/REJECTS now ASSIGNed to WS variables populated
+      *     from the STDFILE_DSN/REJECTFILE_DSN environment variables
+      *     instead of hardcoded paths.
+      *   - Added a GRADES file: every valid STD-REC gets a letter
+      *     grade (A/B/C/D/F cutoffs in GRADE-PARA) written out with
+      *     its ID/gender/marks instead of only rolling into the
+      *     male/female totals.
+      *   - Added a WS-RECS-READ control-total counter, displayed with
+      *     the final file status at CLOSE-PARA, so an operator can
+      *     confirm the whole file was processed.
+      *   - Added checkpoint/restart: a checkpoint record is saved
+      *     every WS-CHKPT-INTERVAL records, and setting the
+      *     STDFILE_RESTART environment variable to Y repositions past
+      *     the records a prior run already processed instead of
+      *     starting over from record 1. REJECTS/GRADES are OPENed
+      *     EXTEND rather than OUTPUT on a restart so the rows already
+      *     written for earlier records are kept.
+      *   - Added an optional parameter card (shared PARMSEL/PARMFD/
+      *     PARMDAT/PARMPARA copybooks): if a parm card is found and
+      *     carries an input dataset name, it overrides WS-STD-DSN for
+      *     this run, and a mode flag of 'R' requests a checkpoint
+      *     restart the same as STDFILE_RESTART. Lets the driver chain
+      *     repoint or restart this step without touching the
+      *     environment.
+      *   - CLOSE-PARA now warns when WS-RESTART-REQUESTED is set, so a
+      *     restarted run's printed totals are not mistaken for the
+      *     whole file's totals.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MARKS.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STDFILE
-           ASSIGN TO 'C:\Users\Manipal\Desktop\New folder\std.txt'
-           ORGANISATION IS LINE SEQUENTIAL
+           ASSIGN TO WS-STD-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-STAT.
+           SELECT REJECTS
+           ASSIGN TO WS-REJ-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REJ-STAT.
+           SELECT GRADES
+           ASSIGN TO WS-GRD-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-GRD-STAT.
+           COPY CHKPTSEL.
+           COPY PARMSEL.
        DATA DIVISION.
        FILE SECTION.
        FD STDFILE.
@@ -16,30 +56,115 @@
            05     STUD-GENDER PIC X.
                88 VALIDG VALUE 'M' 'F'.
            05  STUD-MARKS PIC 999.
+       FD REJECTS.
+       01 REJ-REC.
+           05 REJ-ORIGINAL PIC X(6).
+           05 FILLER       PIC X     VALUE SPACE.
+           05 REJ-REASON   PIC X(20).
+       FD GRADES.
+       01 GRD-REC.
+           05 GRD-ID     PIC 99.
+           05 FILLER     PIC X     VALUE SPACE.
+           05 GRD-GENDER PIC X.
+           05 FILLER     PIC X     VALUE SPACE.
+           05 GRD-MARKS  PIC 999.
+           05 FILLER     PIC X     VALUE SPACE.
+           05 GRD-GRADE  PIC X.
+       COPY CHKPTFD.
+       COPY PARMFD.
        WORKING-STORAGE SECTION.
-       77 WS-STAT   PIC 99.
+       77 WS-STAT     PIC 99.
+       77 WS-REJ-STAT PIC 99.
+       77 WS-GRD-STAT PIC 99.
+       77 WS-STD-DSN  PIC X(100)
+          VALUE 'C:\Users\Manipal\Desktop\New folder\std.txt'.
+       77 WS-REJ-DSN  PIC X(100)
+          VALUE 'C:\Users\Manipal\Desktop\New folder\rejects.txt'.
+       77 WS-GRD-DSN  PIC X(100)
+          VALUE 'C:\Users\Manipal\Desktop\New folder\grades.txt'.
+       77 WS-ENV-NAME PIC X(20).
+       77 WS-GRADE    PIC X.
        77 WS-MC     PIC 99 VALUE ZERO.
        77 WS-FC     PIC 99 VALUE ZERO.
        77 WS-MMARKS PIC 999 VALUE ZERO.
        77 WS-FMARKS PIC 999 VALUE ZERO.
        77 WS-MARK   PIC 999 VALUE ZERO.
        77 WS-SMARK  PIC 999 VALUE ZERO.
+       77 WS-RECS-READ PIC 9(6) VALUE ZERO.
+       COPY CHKPTDAT.
+       COPY PARMDAT.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM INIT-PARA
            OPEN INPUT STDFILE
            IF WS-STAT = '00' THEN
+               IF WS-RESTART-REQUESTED
+                   OPEN EXTEND REJECTS
+                   OPEN EXTEND GRADES
+               ELSE
+                   OPEN OUTPUT REJECTS
+                   OPEN OUTPUT GRADES
+               END-IF
                PERFORM READ-PARA THRU READ-EXIT
                PERFORM CLOSE-PARA
+           ELSE
+               DISPLAY "STDFILE OPEN FAILED, FILE STATUS - " WS-STAT
+               MOVE 16 TO RETURN-CODE
            END-IF
            DISPLAY "MALES - " WS-MC " Total marks scored - " WS-MMARKS
            DISPLAY "FEMALES - "WS-FC " Total marks scored - " WS-FMARKS
             STOP RUN.
+       INIT-PARA.
+           MOVE 'STDFILE_DSN' TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-STD-DSN FROM ENVIRONMENT-VALUE
+           IF WS-STD-DSN = SPACES
+               MOVE 'C:\Users\Manipal\Desktop\New folder\std.txt'
+                   TO WS-STD-DSN
+           END-IF
+           MOVE 'REJECTFILE_DSN' TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-REJ-DSN FROM ENVIRONMENT-VALUE
+           IF WS-REJ-DSN = SPACES
+               MOVE 'C:\Users\Manipal\Desktop\New folder\rejects.txt'
+                   TO WS-REJ-DSN
+           END-IF
+           MOVE 'GRADEFILE_DSN' TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-GRD-DSN FROM ENVIRONMENT-VALUE
+           IF WS-GRD-DSN = SPACES
+               MOVE 'C:\Users\Manipal\Desktop\New folder\grades.txt'
+                   TO WS-GRD-DSN
+           END-IF
+           MOVE 'STDFILE.CKP' TO WS-CHKPT-DSN
+           MOVE 'STDFILE_CKPT_DSN' TO WS-CHKPT-DSN-ENV
+           MOVE 'STDFILE_RESTART' TO WS-RESTART-ENV
+           MOVE 'STDFILE_PARM_DSN' TO WS-PARM-DSN-ENV
+           PERFORM PARM-ENV-PARA
+           PERFORM PARM-READ-PARA
+           IF WS-PARM-CARD-FOUND
+               IF PC-INPUT-DSN NOT = SPACES
+                   MOVE PC-INPUT-DSN TO WS-STD-DSN
+               END-IF
+               IF PC-MODE-FLAG = 'R'
+                   DISPLAY WS-RESTART-ENV UPON ENVIRONMENT-NAME
+                   DISPLAY 'Y' UPON ENVIRONMENT-VALUE
+               END-IF
+           END-IF
+           PERFORM CHKPT-ENV-PARA
+           PERFORM CHKPT-LOAD-PARA.
        READ-PARA.
            PERFORM UNTIL WS-STAT NOT = 00
            READ STDFILE
            END-READ
            IF (WS-STAT NOT = 10) THEN
-           PERFORM PROCEDURE-PARA
+           ADD 1 TO WS-RECS-READ
+           IF WS-RECS-READ > WS-CHKPT-SKIP
+              PERFORM PROCEDURE-PARA
+           END-IF
+           IF FUNCTION MOD(WS-RECS-READ, WS-CHKPT-INTERVAL) = 0
+              PERFORM CHKPT-SAVE-PARA
+           END-IF
            END-IF
            END-PERFORM.
        READ-EXIT.
@@ -50,17 +175,53 @@
                MOVE WS-MMARKS TO WS-MARK
                MOVE STUD-MARKS TO WS-SMARK
                ADD WS-SMARK TO WS-MARK GIVING WS-MMARKS
+               PERFORM GRADE-PARA
            ELSE
                IF( STUD-GENDER = 'F') THEN
                    ADD 1 TO WS-FC
                    MOVE WS-FMARKS TO WS-MARK
                    MOVE STUD-MARKS TO WS-SMARK
                    ADD WS-SMARK TO WS-MARK GIVING WS-FMARKS
+                   PERFORM GRADE-PARA
                ELSE
                    DISPLAY "INAVALID GENDER"
+                   MOVE STD-REC TO REJ-ORIGINAL
+                   MOVE "INVALID GENDER CODE" TO REJ-REASON
+                   WRITE REJ-REC
                END-IF
            END-IF.
+       GRADE-PARA.
+           EVALUATE TRUE
+               WHEN STUD-MARKS >= 090
+                   MOVE "A" TO WS-GRADE
+               WHEN STUD-MARKS >= 075
+                   MOVE "B" TO WS-GRADE
+               WHEN STUD-MARKS >= 060
+                   MOVE "C" TO WS-GRADE
+               WHEN STUD-MARKS >= 040
+                   MOVE "D" TO WS-GRADE
+               WHEN OTHER
+                   MOVE "F" TO WS-GRADE
+           END-EVALUATE
+           MOVE STUD-ID TO GRD-ID
+           MOVE STUD-GENDER TO GRD-GENDER
+           MOVE STUD-MARKS TO GRD-MARKS
+           MOVE WS-GRADE TO GRD-GRADE
+           WRITE GRD-REC.
 
        CLOSE-PARA.
+           DISPLAY "RECORDS READ: " WS-RECS-READ
+               "  FINAL FILE STATUS: " WS-STAT
+           IF WS-RESTART-REQUESTED
+               DISPLAY "RESTART RUN - TOTALS REFLECT ONLY RECORDS "
+                   "PROCESSED SINCE THE CHECKPOINT, NOT THE WHOLE FILE"
+           END-IF
            CLOSE STDFILE.
+           CLOSE REJECTS.
+           CLOSE GRADES.
+           IF WS-STAT = 10
+               PERFORM CHKPT-RESET-PARA
+           END-IF.
+       COPY CHKPTPARA.
+       COPY PARMPARA.
        END PROGRAM MARKS.
