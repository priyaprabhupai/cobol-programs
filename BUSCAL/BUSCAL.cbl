@@ -0,0 +1,151 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Business-calendar checker consolidating WEEKDAY.cbl,
+      *          WEAKDAY.COB and wor.cbl into one program that works
+      *          off a real calendar date instead of a typed-in day
+      *          name, and cross-checks a HOLIDAYS file so a public
+      *          holiday or half day isn't reported as a working day.
+      * Tectonics: cobc
+      * Modification History:
+      *   - New program. WEEKDAY.cbl/WEAKDAY.COB/wor.cbl are left as
+      *     they are (each is a standalone day-name exercise); this
+      *     program is the shared calendar checker going forward.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUSCAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLIDAYS
+           ASSIGN TO WS-HOL-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD HOLIDAYS.
+       01 HOL-REC.
+           05 HOL-DD    PIC 99.
+           05 HOL-MM    PIC 99.
+           05 HOL-YYYY  PIC 9(4).
+           05 HOL-TYPE  PIC X.
+               88 HOL-IS-FULL VALUE 'F'.
+               88 HOL-IS-HALF VALUE 'H'.
+           05 HOL-DESC  PIC X(30).
+       WORKING-STORAGE SECTION.
+       77 WS-STAT       PIC 99.
+       77 WS-HOL-DSN    PIC X(100) VALUE 'HOLIDAYS.txt'.
+       77 WS-ENV-NAME   PIC X(20)  VALUE 'HOLIDAYS_DSN'.
+       01 WS-DD         PIC 99.
+       01 WS-MM         PIC 99.
+       01 WS-YYYY       PIC 9(4).
+       01 WS-Q          PIC 99.
+       01 WS-M          PIC 99.
+       01 WS-Y          PIC 9(4).
+       01 WS-K          PIC 99.
+       01 WS-CENTURY    PIC 99.
+       01 WS-T1         PIC 9(4).
+       01 WS-T2         PIC 9(4).
+       01 WS-T3         PIC 9(4).
+       01 WS-SUM        PIC 9(6).
+       01 WS-REM        PIC 9(4).
+       01 WS-H          PIC 9.
+       01 WS-DAYNAME    PIC X(9).
+       01 WS-WEEKEND-FLAG PIC X VALUE 'N'.
+           88 WS-WEEKEND VALUE 'Y'.
+       01 WS-MATCH-FLAG PIC X VALUE 'N'.
+           88 WS-HOLIDAY-MATCH VALUE 'Y'.
+       01 WS-MATCH-TYPE PIC X VALUE SPACE.
+       01 WS-MATCH-DESC PIC X(30) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "ENTER DATE TO CHECK"
+           DISPLAY "DAY (DD)"
+           ACCEPT WS-DD
+           DISPLAY "MONTH (MM)"
+           ACCEPT WS-MM
+           DISPLAY "YEAR (YYYY)"
+           ACCEPT WS-YYYY
+           PERFORM INIT-PARA
+           PERFORM WEEKDAY-PARA
+           OPEN INPUT HOLIDAYS
+           IF WS-STAT = 00
+               PERFORM SCAN-PARA THRU SCAN-EXIT
+               CLOSE HOLIDAYS
+           ELSE
+               DISPLAY "HOLIDAYS FILE OPEN FAILED, FILE STATUS - "
+                   WS-STAT
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           PERFORM REPORT-PARA
+           STOP RUN.
+       INIT-PARA.
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-HOL-DSN FROM ENVIRONMENT-VALUE
+           IF WS-HOL-DSN = SPACES
+               MOVE "HOLIDAYS.txt" TO WS-HOL-DSN
+           END-IF.
+       WEEKDAY-PARA.
+           IF WS-MM < 3
+               COMPUTE WS-M = WS-MM + 12
+               COMPUTE WS-Y = WS-YYYY - 1
+           ELSE
+               MOVE WS-MM   TO WS-M
+               MOVE WS-YYYY TO WS-Y
+           END-IF
+           MOVE WS-DD TO WS-Q
+           DIVIDE WS-Y BY 100 GIVING WS-CENTURY REMAINDER WS-K
+           COMPUTE WS-T1 = 13 * (WS-M + 1)
+           DIVIDE WS-T1 BY 5 GIVING WS-T1
+           DIVIDE WS-K BY 4 GIVING WS-T2
+           DIVIDE WS-CENTURY BY 4 GIVING WS-T3
+           COMPUTE WS-SUM = WS-Q + WS-T1 + WS-K + WS-T2 + WS-T3
+               + (5 * WS-CENTURY)
+           DIVIDE WS-SUM BY 7 GIVING WS-T1 REMAINDER WS-H
+           EVALUATE WS-H
+               WHEN 0
+                   MOVE "SATURDAY" TO WS-DAYNAME
+                   MOVE "Y" TO WS-WEEKEND-FLAG
+               WHEN 1
+                   MOVE "SUNDAY" TO WS-DAYNAME
+                   MOVE "Y" TO WS-WEEKEND-FLAG
+               WHEN 2
+                   MOVE "MONDAY" TO WS-DAYNAME
+               WHEN 3
+                   MOVE "TUESDAY" TO WS-DAYNAME
+               WHEN 4
+                   MOVE "WEDNESDAY" TO WS-DAYNAME
+               WHEN 5
+                   MOVE "THURSDAY" TO WS-DAYNAME
+               WHEN 6
+                   MOVE "FRIDAY" TO WS-DAYNAME
+           END-EVALUATE.
+       SCAN-PARA.
+           PERFORM UNTIL WS-STAT NOT = 00
+           READ HOLIDAYS
+           END-READ
+           IF (WS-STAT NOT = 10) THEN
+               PERFORM MATCH-PARA
+           END-IF
+           END-PERFORM.
+       SCAN-EXIT.
+           EXIT.
+       MATCH-PARA.
+           IF HOL-DD = WS-DD AND HOL-MM = WS-MM AND HOL-YYYY = WS-YYYY
+               MOVE "Y" TO WS-MATCH-FLAG
+               MOVE HOL-TYPE TO WS-MATCH-TYPE
+               MOVE HOL-DESC TO WS-MATCH-DESC
+           END-IF.
+       REPORT-PARA.
+           DISPLAY "DAY OF WEEK: " WS-DAYNAME
+           EVALUATE TRUE
+               WHEN WS-HOLIDAY-MATCH AND WS-MATCH-TYPE = "H"
+                   DISPLAY "HALF DAY - " WS-MATCH-DESC
+               WHEN WS-HOLIDAY-MATCH AND WS-MATCH-TYPE = "F"
+                   DISPLAY "PUBLIC HOLIDAY - " WS-MATCH-DESC
+               WHEN WS-WEEKEND
+                   DISPLAY "WEEKEND"
+               WHEN OTHER
+                   DISPLAY "WORKING DAY"
+           END-EVALUATE.
+       END PROGRAM BUSCAL.
