@@ -1,41 +1,138 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. swathi_cobolChallenge_22.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  WS-AGE PIC 999.
-       01  WS-GENDER PIC X(1).
-       01  WS-PRICE PIC 999 VALUE 500.
-       01  WS-TICKET PIC 999 VALUE ZERO.
-       01  WS-FINAL  PIC 999 VALUE 500.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            ACCEPT WS-AGE
-            ACCEPT WS-GENDER
-            IF ( WS-AGE < 4) THEN
-                COMPUTE WS-FINAL = 0
-            ELSE
-                IF ( WS-AGE > 3 AND WS-AGE <12 ) THEN
-                    COMPUTE WS-TICKET = ( WS-PRICE * 50 ) / 100
-                    COMPUTE WS-FINAL = WS-PRICE - WS-TICKET
-                ELSE
-                    IF( WS-AGE > 60) THEN
-                        COMPUTE WS-TICKET = ( WS-PRICE * 40 ) / 100
-                        COMPUTE WS-FINAL = WS-PRICE - WS-TICKET
-                    ELSE
-                        IF (WS-GENDER = 'F' OR WS-GENDER = 'f') THEN
-                           COMPUTE WS-TICKET = ( WS-PRICE * 20 ) / 100
-                           COMPUTE WS-FINAL = WS-PRICE - WS-TICKET
-                        END-IF
-                    END-IF
-                 END-IF
-             END-IF
-            DISPLAY WS-FINAL
-            STOP RUN.
-       END PROGRAM swathi_cobolChallenge_22.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification History:
+      *   - Added a batch mode that prices every record in a BOOKINGS
+      *     file instead of only one interactively-entered age/gender,
+      *     writing each computed price to a TICKETS file.
+      *   - WS-PRICE/WS-TICKET/WS-FINAL and TICK-PRICE were PIC 999, so
+      *     the discount COMPUTEs truncated to whole rupees and could
+      *     never carry a fractional price. Widened all four to
+      *     PIC 9(5)V99 and added ROUNDED to the discount/final
+      *     COMPUTEs so ticket prices come out to the cent instead of
+      *     being silently truncated.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. swathi_cobolChallenge_22.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOKINGS
+           ASSIGN TO WS-BOOK-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BOOK-STAT.
+           SELECT TICKETS
+           ASSIGN TO WS-TICK-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TICK-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BOOKINGS.
+       01 BOOK-REC.
+           05 BOOK-AGE    PIC 999.
+           05 FILLER      PIC X VALUE SPACE.
+           05 BOOK-GENDER PIC X.
+       FD TICKETS.
+       01 TICK-REC.
+           05 TICK-AGE    PIC 999.
+           05 FILLER      PIC X VALUE SPACE.
+           05 TICK-GENDER PIC X.
+           05 FILLER      PIC X VALUE SPACE.
+           05 TICK-PRICE  PIC 9(5)V99.
+       WORKING-STORAGE SECTION.
+       01  WS-AGE PIC 999.
+       01  WS-GENDER PIC X(1).
+       01  WS-PRICE PIC 9(5)V99 VALUE 500.
+       01  WS-TICKET PIC 9(5)V99 VALUE ZERO.
+       01  WS-FINAL  PIC 9(5)V99 VALUE 500.
+       01  WS-MODE   PIC 9.
+       77 WS-BOOK-STAT PIC 99.
+       77 WS-TICK-STAT PIC 99.
+       77 WS-BOOK-DSN  PIC X(100) VALUE 'BOOKINGS.txt'.
+       77 WS-TICK-DSN  PIC X(100) VALUE 'TICKETS.txt'.
+       77 WS-ENV-NAME  PIC X(20).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM INIT-PARA
+            DISPLAY '1. SINGLE TICKET  2. BATCH FROM BOOKINGS FILE'
+            ACCEPT WS-MODE
+            IF WS-MODE = 2
+                PERFORM BATCH-PARA
+            ELSE
+                ACCEPT WS-AGE
+                ACCEPT WS-GENDER
+                PERFORM PRICE-PARA
+                DISPLAY WS-FINAL
+            END-IF
+            STOP RUN.
+       INIT-PARA.
+           MOVE 'BOOKINGS_DSN' TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-BOOK-DSN FROM ENVIRONMENT-VALUE
+           IF WS-BOOK-DSN = SPACES
+               MOVE 'BOOKINGS.txt' TO WS-BOOK-DSN
+           END-IF
+           MOVE 'TICKETS_DSN' TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-TICK-DSN FROM ENVIRONMENT-VALUE
+           IF WS-TICK-DSN = SPACES
+               MOVE 'TICKETS.txt' TO WS-TICK-DSN
+           END-IF.
+       PRICE-PARA.
+            IF ( WS-AGE < 4) THEN
+                COMPUTE WS-FINAL = 0
+            ELSE
+                IF ( WS-AGE > 3 AND WS-AGE <12 ) THEN
+                    COMPUTE WS-TICKET ROUNDED =
+                        ( WS-PRICE * 50 ) / 100
+                    COMPUTE WS-FINAL ROUNDED = WS-PRICE - WS-TICKET
+                ELSE
+                    IF( WS-AGE > 60) THEN
+                        COMPUTE WS-TICKET ROUNDED =
+                            ( WS-PRICE * 40 ) / 100
+                        COMPUTE WS-FINAL ROUNDED =
+                            WS-PRICE - WS-TICKET
+                    ELSE
+                        IF (WS-GENDER = 'F' OR WS-GENDER = 'f') THEN
+                           COMPUTE WS-TICKET ROUNDED =
+                               ( WS-PRICE * 20 ) / 100
+                           COMPUTE WS-FINAL ROUNDED =
+                               WS-PRICE - WS-TICKET
+                        ELSE
+                           COMPUTE WS-FINAL = WS-PRICE
+                        END-IF
+                    END-IF
+                 END-IF
+             END-IF.
+       BATCH-PARA.
+           OPEN INPUT BOOKINGS
+           IF WS-BOOK-STAT = 00
+               OPEN OUTPUT TICKETS
+               PERFORM READ-PARA THRU READ-EXIT
+               CLOSE BOOKINGS
+               CLOSE TICKETS
+           ELSE
+               DISPLAY 'BOOKINGS FILE OPEN FAILED, FILE STATUS - '
+                   WS-BOOK-STAT
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       READ-PARA.
+           PERFORM UNTIL WS-BOOK-STAT NOT = 00
+           READ BOOKINGS
+           END-READ
+           IF (WS-BOOK-STAT NOT = 10) THEN
+               MOVE BOOK-AGE TO WS-AGE
+               MOVE BOOK-GENDER TO WS-GENDER
+               PERFORM PRICE-PARA
+               MOVE SPACES TO TICK-REC
+               MOVE BOOK-AGE TO TICK-AGE
+               MOVE BOOK-GENDER TO TICK-GENDER
+               MOVE WS-FINAL TO TICK-PRICE
+               WRITE TICK-REC
+           END-IF
+           END-PERFORM.
+       READ-EXIT.
+           EXIT.
+       END PROGRAM swathi_cobolChallenge_22.
