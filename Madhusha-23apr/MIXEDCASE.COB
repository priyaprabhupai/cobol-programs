@@ -3,6 +3,14 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      *   - Switched to the shared CASEDAT/CASEPARA case-conversion
+      *     copybooks (also used by TitleCase) so hyphens and
+      *     apostrophes count as word breaks too, not just spaces.
+      *   - Added an ASCII-only input check (shared ASCIIDAT/ASCIICHK
+      *     copybooks) so a name with an accented character gets a
+      *     clear warning instead of a silently corrupted byte-wise
+      *     case conversion.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. mixedcase.
@@ -11,31 +19,24 @@
        FILE SECTION.
        working-storage section.
        01 my-string     pic x(256).
-       01 sub-1         pic 9(3).
-       01               pic x      value "N".
-          88 space-found           value "Y"
-             when set to false           "N".
        01 new-string    pic x(256).
+       COPY CASEDAT.
+       COPY ASCIIDAT.
        procedure division.
            ACCEPT my-string
 
+           move my-string to WS-ASC-TEXT
+           move function length(function trim(my-string))
+               to WS-ASC-LEN
+           perform ASCII-CHECK-PARA
 
-           move function lower-case(my-string) to new-string
-           set space-found to true
-           perform varying sub-1 from 1 by 1
-              until sub-1 > function length(new-string)
-                 if new-string(sub-1:1) not = " "
-                    if space-found
-                       move function upper-case(new-string(sub-1:1))
-                          to new-string(sub-1:1)
-
-                       set space-found to false
-                    end-if
-                 else
-                    set space-found to true
-                 end-if
-           end-perform.
+           move function lower-case(my-string) to ws-cc-text
+           move function length(my-string) to ws-cc-len
+           perform case-convert-para
+           move ws-cc-text to new-string
                display new-string
            stop run.
 
+       COPY CASEPARA.
+       COPY ASCIICHK.
        end PROGRAM mixedcase.
