@@ -1,89 +1,139 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EmpDobMNAME.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT EMPFILE
-           ASSIGN TO 'C:\Users\Manipal\Desktop\New folder\EMP.txt'
-           ORGANISATION IS LINE SEQUENTIAL
-           FILE STATUS IS WS-STAT.
-       DATA DIVISION.
-       FILE SECTION.
-       FD EMPFILE.
-       01 EMP-REC.
-           05 EMP-ID  PIC 999.
-           05 EMP-DOB PIC X(6).
-       WORKING-STORAGE SECTION.
-       01 WS-NUMOFEMP.
-           05 WS-MON OCCURS 12 TIMES PIC X(3).
-           05 WS-NUM OCCURS 12 TIMES PIC 9(2) VALUE ZERO.
-       77 WS-STAT PIC 99.
-       77 WS-MM PIC 99.
-       77 WS-I PIC 99 VALUE ZERO.
-       77 WS-EX PIC 99.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            OPEN INPUT EMPFILE
-            IF ( WS-STAT = 00 ) THEN
-                PERFORM READ-PARA
-                PERFORM CLOSE-PARA
-            END-IF
-            DISPLAY "MONTH          NUM OF EMPLOYEE"
-            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I >12
-            DISPLAY WS-MON(WS-I) "             " WS-NUM(WS-I)
-            END-PERFORM
-            STOP RUN.
-       READ-PARA.
-          PERFORM UNTIL WS-STAT NOT = 00
-           READ EMPFILE
-           END-READ
-           IF (WS-STAT NOT = 10) THEN
-           PERFORM PROCEDURE-PARA
-           END-IF
-           END-PERFORM.
-       PROCEDURE-PARA.
-           PERFORM VARYING WS-I FROM 01 BY 1 UNTIL WS-I > 12
-             EVALUATE TRUE
-             WHEN WS-I = 01
-                MOVE "JAN" TO WS-MON(WS-I)
-             WHEN WS-I = 02
-                MOVE "FEB" TO WS-MON(WS-I)
-             WHEN WS-I = 03
-                MOVE "MAR" TO WS-MON(WS-I)
-             WHEN WS-I = 04
-                MOVE "APR" TO WS-MON(WS-I)
-             WHEN WS-I = 05
-                MOVE "MAY" TO WS-MON(WS-I)
-             WHEN WS-I = 06
-                MOVE "JUN" TO WS-MON(WS-I)
-             WHEN WS-I = 07
-                MOVE "JUL" TO WS-MON(WS-I)
-             WHEN WS-I = 08
-                MOVE "AUG" TO WS-MON(WS-I)
-             WHEN WS-I = 09
-                MOVE "SEP" TO WS-MON(WS-I)
-             WHEN WS-I = 10
-                MOVE "OCT" TO WS-MON(WS-I)
-             WHEN WS-I = 11
-                MOVE "NOV" TO WS-MON(WS-I)
-             WHEN WS-I = 12
-                MOVE "DEC" TO WS-MON(WS-I)
-             END-EVALUATE
-           END-PERFORM
-           MOVE EMP-DOB(3:2) TO WS-MM
-           EVALUATE WS-MM
-               WHEN WS-MM
-                 MOVE WS-NUM(WS-MM) TO WS-EX
-                 ADD 1 TO WS-EX GIVING WS-NUM(WS-MM)
-               WHEN OTHER
-                 DISPLAY "INVALID MONTH"
-           END-EVALUATE.
-       CLOSE-PARA.
-           CLOSE EMPFILE.
-       END PROGRAM EmpDobMNAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification History:
+      *   - Added EMP-DEPT to EMP-REC and made WS-NUMOFEMP a
+      *     department x month table so headcount can be broken down
+      *     by department, not just company-wide by birth month.
+      *   - EMPFILE now ASSIGNed to a WS variable populated from the
+      *     EMPFILE_DSN environment variable instead of a hardcoded
+      *     path.
+      *   - PROCEDURE-PARA now checks WS-DEPT-COUNT against the
+      *     10-entry WS-DEPT-TABLE before adding a new department,
+      *     instead of growing the table unconditionally.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmpDobMNAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPFILE
+           ASSIGN TO WS-EMP-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPFILE.
+       01 EMP-REC.
+           05 EMP-ID   PIC 999.
+           05 EMP-DEPT PIC XXX.
+           05 EMP-DOB  PIC X(6).
+       WORKING-STORAGE SECTION.
+       01 WS-EMP-DSN PIC X(100)
+          VALUE 'C:\Users\Manipal\Desktop\New folder\EMP.txt'.
+       01 WS-ENV-NAME PIC X(20) VALUE 'EMPFILE_DSN'.
+       01 WS-MONNAME OCCURS 12 TIMES PIC X(3).
+       01 WS-DEPT-TABLE.
+           05 WS-DEPT-ENTRY OCCURS 10 TIMES.
+               10 WS-DEPT-CODE PIC XXX.
+               10 WS-DEPT-NUM  OCCURS 12 TIMES PIC 9(2) VALUE ZERO.
+       77 WS-STAT       PIC 99.
+       77 WS-MM         PIC 99.
+       77 WS-I          PIC 99 VALUE ZERO.
+       77 WS-DX         PIC 99 VALUE ZERO.
+       77 WS-DEPT-COUNT PIC 99 VALUE ZERO.
+       77 WS-MATCH-DX   PIC 99 VALUE ZERO.
+       77 WS-EX         PIC 99.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM VARYING WS-I FROM 01 BY 1 UNTIL WS-I > 12
+              EVALUATE TRUE
+              WHEN WS-I = 01
+                 MOVE "JAN" TO WS-MONNAME(WS-I)
+              WHEN WS-I = 02
+                 MOVE "FEB" TO WS-MONNAME(WS-I)
+              WHEN WS-I = 03
+                 MOVE "MAR" TO WS-MONNAME(WS-I)
+              WHEN WS-I = 04
+                 MOVE "APR" TO WS-MONNAME(WS-I)
+              WHEN WS-I = 05
+                 MOVE "MAY" TO WS-MONNAME(WS-I)
+              WHEN WS-I = 06
+                 MOVE "JUN" TO WS-MONNAME(WS-I)
+              WHEN WS-I = 07
+                 MOVE "JUL" TO WS-MONNAME(WS-I)
+              WHEN WS-I = 08
+                 MOVE "AUG" TO WS-MONNAME(WS-I)
+              WHEN WS-I = 09
+                 MOVE "SEP" TO WS-MONNAME(WS-I)
+              WHEN WS-I = 10
+                 MOVE "OCT" TO WS-MONNAME(WS-I)
+              WHEN WS-I = 11
+                 MOVE "NOV" TO WS-MONNAME(WS-I)
+              WHEN WS-I = 12
+                 MOVE "DEC" TO WS-MONNAME(WS-I)
+              END-EVALUATE
+            END-PERFORM
+            DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+            ACCEPT WS-EMP-DSN FROM ENVIRONMENT-VALUE
+            IF WS-EMP-DSN = SPACES
+                MOVE 'C:\Users\Manipal\Desktop\New folder\EMP.txt'
+                    TO WS-EMP-DSN
+            END-IF
+            OPEN INPUT EMPFILE
+            IF ( WS-STAT = 00 ) THEN
+                PERFORM READ-PARA
+                PERFORM CLOSE-PARA
+            END-IF
+            PERFORM REPORT-PARA
+            STOP RUN.
+       READ-PARA.
+          PERFORM UNTIL WS-STAT NOT = 00
+           READ EMPFILE
+           END-READ
+           IF (WS-STAT NOT = 10) THEN
+           PERFORM PROCEDURE-PARA
+           END-IF
+           END-PERFORM.
+       PROCEDURE-PARA.
+           PERFORM FIND-DEPT-PARA
+           IF WS-MATCH-DX = ZERO AND WS-DEPT-COUNT < 10
+               ADD 1 TO WS-DEPT-COUNT
+               MOVE WS-DEPT-COUNT TO WS-MATCH-DX
+               MOVE EMP-DEPT TO WS-DEPT-CODE(WS-MATCH-DX)
+           END-IF
+           IF WS-MATCH-DX = ZERO
+               DISPLAY "DEPARTMENT TABLE FULL, SKIPPING " EMP-DEPT
+           ELSE
+               MOVE EMP-DOB(3:2) TO WS-MM
+               EVALUATE WS-MM
+                   WHEN WS-MM
+                     MOVE WS-DEPT-NUM(WS-MATCH-DX WS-MM) TO WS-EX
+                     ADD 1 TO WS-EX
+                         GIVING WS-DEPT-NUM(WS-MATCH-DX WS-MM)
+                   WHEN OTHER
+                     DISPLAY "INVALID MONTH"
+               END-EVALUATE
+           END-IF.
+       FIND-DEPT-PARA.
+           MOVE ZERO TO WS-MATCH-DX
+           PERFORM VARYING WS-DX FROM 1 BY 1
+               UNTIL WS-DX > WS-DEPT-COUNT OR WS-MATCH-DX NOT = ZERO
+               IF WS-DEPT-CODE(WS-DX) = EMP-DEPT
+                   MOVE WS-DX TO WS-MATCH-DX
+               END-IF
+           END-PERFORM.
+       REPORT-PARA.
+           PERFORM VARYING WS-DX FROM 1 BY 1 UNTIL WS-DX > WS-DEPT-COUNT
+               DISPLAY "DEPARTMENT: " WS-DEPT-CODE(WS-DX)
+               DISPLAY "MONTH          NUM OF EMPLOYEE"
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 12
+                   DISPLAY WS-MONNAME(WS-I) "             "
+                       WS-DEPT-NUM(WS-DX WS-I)
+               END-PERFORM
+           END-PERFORM.
+       CLOSE-PARA.
+           CLOSE EMPFILE.
+       END PROGRAM EmpDobMNAME.
