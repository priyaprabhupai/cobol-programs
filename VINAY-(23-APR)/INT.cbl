@@ -1,21 +1,102 @@
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. INTEGER.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 WS-NUM PIC 99.
-       77 WS-OUTNUM PIC 9999 VALUE ZERO.
-       77 WS-OUT PIC 9999 VALUE ZERO.
-       77 WS-SUM PIC 9999.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            ACCEPT WS-NUM
-            PERFORM 3 TIMES
-            MOVE WS-OUTNUM TO WS-SUM
-            COMPUTE WS-OUTNUM = WS-NUM + (WS-SUM * 10)
-            ADD WS-OUTNUM TO WS-OUT
-            END-PERFORM
-            DISPLAY WS-OUT
-            STOP RUN.
-       END PROGRAM INTEGER.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification History:
+      *   - Added a batch mode that reads a variable-length list of
+      *     digits from DIGITS-FILE (env-var DSN override) and builds
+      *     the concatenated number into a wide PIC field sized for
+      *     the actual input, with an explicit overflow check instead
+      *     of the fixed 3-pass PIC 9999 accumulator silently wrapping.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEGER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIGITS-FILE
+           ASSIGN TO WS-DIGITS-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DIGITS-FILE.
+       01 DIGITS-REC PIC X.
+       WORKING-STORAGE SECTION.
+       77 WS-NUM PIC 99.
+       77 WS-OUTNUM PIC 9999 VALUE ZERO.
+       77 WS-OUT PIC 9999 VALUE ZERO.
+       77 WS-SUM PIC 9999.
+       01 WS-RUN-MODE PIC 9.
+       01 WS-FS PIC 99.
+       01 WS-DIGITS-DSN PIC X(100) VALUE 'DIGITS.txt'.
+       01 WS-ENV-NAME PIC X(20) VALUE 'DIGITSFILE_DSN'.
+       01 WS-BUILD-NUM PIC 9(18) VALUE ZERO.
+       01 WS-DIGIT-CNT PIC 999 VALUE ZERO.
+       01 WS-OVERFLOW-SW PIC X VALUE 'N'.
+           88 WS-OVERFLOW VALUE 'Y'.
+       01 WS-DIGIT-VAL PIC 9.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY '1. INTERACTIVE - 3 DIGITS'
+           DISPLAY '2. BATCH FILE MODE'
+           ACCEPT WS-RUN-MODE
+           IF WS-RUN-MODE = 2
+               PERFORM BATCH-PARA
+           ELSE
+               PERFORM INTERACTIVE-PARA
+           END-IF
+           STOP RUN.
+       INTERACTIVE-PARA.
+           ACCEPT WS-NUM
+           PERFORM 3 TIMES
+               MOVE WS-OUTNUM TO WS-SUM
+               COMPUTE WS-OUTNUM = WS-NUM + (WS-SUM * 10)
+               ADD WS-OUTNUM TO WS-OUT
+           END-PERFORM
+           DISPLAY WS-OUT.
+       BATCH-PARA.
+           PERFORM INIT-PARA
+           OPEN INPUT DIGITS-FILE
+           IF WS-FS = 00
+               PERFORM READ-PARA THRU READ-EXIT
+               CLOSE DIGITS-FILE
+               IF WS-OVERFLOW
+                   DISPLAY 'ERROR: BUILT NUMBER EXCEEDS FIELD WIDTH '
+                       'OF ' WS-DIGIT-CNT ' DIGITS'
+                   MOVE 16 TO RETURN-CODE
+               ELSE
+                   DISPLAY 'CONCATENATED NUMBER: ' WS-BUILD-NUM
+                   DISPLAY 'DIGIT COUNT: ' WS-DIGIT-CNT
+               END-IF
+           ELSE
+               DISPLAY 'DIGITS-FILE OPEN ERROR: ' WS-FS
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       INIT-PARA.
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-DIGITS-DSN FROM ENVIRONMENT-VALUE
+           IF WS-DIGITS-DSN = SPACES
+               MOVE 'DIGITS.txt' TO WS-DIGITS-DSN
+           END-IF.
+       READ-PARA.
+           PERFORM UNTIL WS-FS NOT = 00
+               READ DIGITS-FILE
+               END-READ
+               IF WS-FS = 00 AND NOT WS-OVERFLOW
+                   IF DIGITS-REC IS NUMERIC
+                       MOVE DIGITS-REC TO WS-DIGIT-VAL
+                       IF WS-BUILD-NUM > 99999999999999999
+                           MOVE 'Y' TO WS-OVERFLOW-SW
+                       ELSE
+                           COMPUTE WS-BUILD-NUM =
+                               WS-BUILD-NUM * 10 + WS-DIGIT-VAL
+                           ADD 1 TO WS-DIGIT-CNT
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+       READ-EXIT.
+           EXIT.
+       END PROGRAM INTEGER.
