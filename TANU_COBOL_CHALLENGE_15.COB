@@ -1,30 +1,201 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PASSWORD.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 pswd    pic X(10).
-       01 LEN PIC 99.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           ACCEPT PSWD.
-           COMPUTE LEN = LENGTH OF PSWD
-           IF (LEN > = 8 )
-               IF(IS ALPHABETIC-UPPER(PSWD(1:1))
-                   IF(PSWD(LEN:1) = 's')
-                       DISPLAY 'PASSWORD IS STRONG'
-                    END-IF
-               END-IF
-           ELSE
-                DISPLAY "PASSWORD IS WEAK"
-           END-IF
-
-
-            STOP RUN.
-       END PROGRAM PASSWORD.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification History:
+      *   - Replaced the single hardcoded rule (upper first char, 's'
+      *     as the last char) with a real strength score that checks
+      *     for a minimum length, an uppercase letter, a lowercase
+      *     letter, a digit and a special character anywhere in PSWD,
+      *     reports WEAK/MEDIUM/STRONG, and lists whichever of those
+      *     criteria are still missing.
+      *   - Added a PWHIST history file keyed by user ID. A password
+      *     that is not strong enough to accept, or that matches one
+      *     of the user's last WS-HIST-MAX accepted passwords, is
+      *     rejected instead of being recorded.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PASSWORD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PWHIST
+           ASSIGN TO WS-HIST-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HIST-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PWHIST.
+       01 PWHIST-REC.
+           05 HIST-USER-ID PIC X(10).
+           05 HIST-PSWD    PIC X(20).
+       WORKING-STORAGE SECTION.
+       01 WS-USER-ID PIC X(10).
+       01 PSWD       PIC X(20).
+       01 LEN        PIC 99.
+       01 WS-I       PIC 99.
+       01 WS-K       PIC 9.
+       01 WS-SCORE   PIC 9 VALUE 0.
+       01 WS-HAS-LEN     PIC X VALUE 'N'.
+           88 WS-IS-LEN-OK       VALUE 'Y'.
+       01 WS-HAS-UPPER   PIC X VALUE 'N'.
+           88 WS-IS-UPPER-OK     VALUE 'Y'.
+       01 WS-HAS-LOWER   PIC X VALUE 'N'.
+           88 WS-IS-LOWER-OK     VALUE 'Y'.
+       01 WS-HAS-DIGIT   PIC X VALUE 'N'.
+           88 WS-IS-DIGIT-OK     VALUE 'Y'.
+       01 WS-HAS-SPECIAL PIC X VALUE 'N'.
+           88 WS-IS-SPECIAL-OK   VALUE 'Y'.
+       01 WS-HIST-STAT PIC 99.
+       01 WS-HIST-DSN  PIC X(100) VALUE 'PWHIST.txt'.
+       01 WS-ENV-NAME  PIC X(20)  VALUE 'PWHIST_DSN'.
+       01 WS-HIST-MAX  PIC 9 VALUE 5.
+       01 WS-HIST-CNT  PIC 9 VALUE 0.
+       01 WS-HIST-TAB.
+           05 WS-HIST-PW PIC X(20) OCCURS 5 TIMES.
+       01 WS-REUSE-FLAG PIC X VALUE 'N'.
+           88 WS-IS-REUSED VALUE 'Y'.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INIT-PARA
+           DISPLAY 'ENTER USER ID'
+           ACCEPT WS-USER-ID
+           DISPLAY 'ENTER PASSWORD'
+           ACCEPT PSWD
+           PERFORM LEN-PARA
+           PERFORM SCORE-PARA
+           PERFORM LOAD-HIST-PARA
+           PERFORM CHECK-REUSE-PARA
+           PERFORM REPORT-PARA
+           IF WS-SCORE > 2 AND NOT WS-IS-REUSED
+               PERFORM SAVE-HIST-PARA
+           END-IF
+           STOP RUN.
+       INIT-PARA.
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-HIST-DSN FROM ENVIRONMENT-VALUE
+           IF WS-HIST-DSN = SPACES
+               MOVE 'PWHIST.txt' TO WS-HIST-DSN
+           END-IF.
+       LEN-PARA.
+           MOVE 20 TO LEN
+           PERFORM UNTIL LEN = 0 OR PSWD(LEN:1) NOT = SPACE
+               SUBTRACT 1 FROM LEN
+           END-PERFORM.
+       SCORE-PARA.
+           MOVE 'N' TO WS-HAS-LEN
+           MOVE 'N' TO WS-HAS-UPPER
+           MOVE 'N' TO WS-HAS-LOWER
+           MOVE 'N' TO WS-HAS-DIGIT
+           MOVE 'N' TO WS-HAS-SPECIAL
+           MOVE 0 TO WS-SCORE
+           IF LEN >= 8
+               MOVE 'Y' TO WS-HAS-LEN
+           END-IF
+           MOVE 1 TO WS-I
+           PERFORM UNTIL WS-I > LEN
+               IF PSWD(WS-I:1) IS ALPHABETIC-UPPER
+                   MOVE 'Y' TO WS-HAS-UPPER
+               ELSE
+                   IF PSWD(WS-I:1) IS ALPHABETIC-LOWER
+                       MOVE 'Y' TO WS-HAS-LOWER
+                   ELSE
+                       IF PSWD(WS-I:1) IS NUMERIC
+                           MOVE 'Y' TO WS-HAS-DIGIT
+                       ELSE
+                           MOVE 'Y' TO WS-HAS-SPECIAL
+                       END-IF
+                   END-IF
+               END-IF
+               ADD 1 TO WS-I
+           END-PERFORM
+           IF WS-IS-LEN-OK
+               ADD 1 TO WS-SCORE
+           END-IF
+           IF WS-IS-UPPER-OK
+               ADD 1 TO WS-SCORE
+           END-IF
+           IF WS-IS-LOWER-OK
+               ADD 1 TO WS-SCORE
+           END-IF
+           IF WS-IS-DIGIT-OK
+               ADD 1 TO WS-SCORE
+           END-IF
+           IF WS-IS-SPECIAL-OK
+               ADD 1 TO WS-SCORE
+           END-IF.
+       LOAD-HIST-PARA.
+           MOVE 0 TO WS-HIST-CNT
+           MOVE SPACES TO WS-HIST-TAB
+           OPEN INPUT PWHIST
+           IF WS-HIST-STAT = 00
+               PERFORM READ-HIST-PARA THRU READ-HIST-EXIT
+               CLOSE PWHIST
+           END-IF.
+       READ-HIST-PARA.
+           PERFORM UNTIL WS-HIST-STAT NOT = 00
+               READ PWHIST
+               END-READ
+               IF WS-HIST-STAT NOT = 10 AND HIST-USER-ID = WS-USER-ID
+                   PERFORM SHIFT-HIST-PARA
+               END-IF
+           END-PERFORM.
+       READ-HIST-EXIT.
+           EXIT.
+       SHIFT-HIST-PARA.
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K >= WS-HIST-MAX
+               MOVE WS-HIST-PW(WS-K + 1) TO WS-HIST-PW(WS-K)
+           END-PERFORM
+           MOVE HIST-PSWD TO WS-HIST-PW(WS-HIST-MAX)
+           IF WS-HIST-CNT < WS-HIST-MAX
+               ADD 1 TO WS-HIST-CNT
+           END-IF.
+       CHECK-REUSE-PARA.
+           MOVE 'N' TO WS-REUSE-FLAG
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > WS-HIST-MAX
+               IF WS-HIST-PW(WS-K) NOT = SPACES
+                   AND WS-HIST-PW(WS-K) = PSWD
+                   MOVE 'Y' TO WS-REUSE-FLAG
+               END-IF
+           END-PERFORM.
+       SAVE-HIST-PARA.
+           MOVE WS-USER-ID TO HIST-USER-ID
+           MOVE PSWD TO HIST-PSWD
+           OPEN EXTEND PWHIST
+           IF WS-HIST-STAT NOT = 00
+               OPEN OUTPUT PWHIST
+           END-IF
+           WRITE PWHIST-REC
+           CLOSE PWHIST.
+       REPORT-PARA.
+           IF WS-IS-REUSED
+               DISPLAY 'PASSWORD REJECTED - MATCHES A PREVIOUSLY '
+                   'USED PASSWORD FOR THIS USER ID'
+           ELSE
+               IF WS-SCORE <= 2
+                   DISPLAY 'PASSWORD IS WEAK'
+               ELSE
+                   IF WS-SCORE <= 4
+                       DISPLAY 'PASSWORD IS MEDIUM'
+                   ELSE
+                       DISPLAY 'PASSWORD IS STRONG'
+                   END-IF
+               END-IF
+           END-IF
+           IF NOT WS-IS-LEN-OK
+               DISPLAY '  MISSING: AT LEAST 8 CHARACTERS'
+           END-IF
+           IF NOT WS-IS-UPPER-OK
+               DISPLAY '  MISSING: AN UPPERCASE LETTER'
+           END-IF
+           IF NOT WS-IS-LOWER-OK
+               DISPLAY '  MISSING: A LOWERCASE LETTER'
+           END-IF
+           IF NOT WS-IS-DIGIT-OK
+               DISPLAY '  MISSING: A DIGIT'
+           END-IF
+           IF NOT WS-IS-SPECIAL-OK
+               DISPLAY '  MISSING: A SPECIAL CHARACTER'
+           END-IF.
+       END PROGRAM PASSWORD.
