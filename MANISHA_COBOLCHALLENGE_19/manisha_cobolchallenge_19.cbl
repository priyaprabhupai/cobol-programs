@@ -3,6 +3,43 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      *   - Fixed ORGANISATION (not a valid GnuCOBOL clause) to
+      *     ORGANIZATION.
+      *   - The reversal loop used to run PERFORM 50 TIMES against the
+      *     full padded WORTTXT1 buffer regardless of how much of it
+      *     was real text, so a short word came back reversed with
+      *     the trailing blanks moved to the front. Now computes the
+      *     real content length (FUNCTION STORED-CHAR-LENGTH, as
+      *     PATTERNMTCHNG.COB already does) and reverses only that
+      *     many characters.
+      *   - 2000-PROC-PARA used to WRITE STD-REC (the input record
+      *     area) instead of OUT-REC, so the reversed text never
+      *     actually landed in OUTFILE. Also replaced the single-shot
+      *     READ/GO TO with a PERFORM UNTIL/READ...END-READ loop, as
+      *     STUDFILE.cbl already does, so the whole file gets
+      *     reversed into OUT.txt in one run.
+      *   - OUTFILE's SELECT was missing ORGANIZATION IS LINE
+      *     SEQUENTIAL (STDFILE's SELECT has it), so records were
+      *     written back to back with no line separator; added it to
+      *     match STDFILE and give OUT.txt one reversed name per line.
+      *   - Added a WS-RECS-READ/WS-RECS-WRITTEN control-total pair
+      *     and an AUDIT-LOG entry (shared AUDITSEL/AUDITFD/AUDITDAT/
+      *     AUDITPARA copybooks) appended at 3000-CLOS-PARA, so there
+      *     is a persistent record of who ran the job and how many
+      *     records moved, not just what scrolled past on the console.
+      *   - STDFILE/OUTFILE were ASSIGNed to hardcoded Windows paths
+      *     that do not exist on this machine; ASSIGNed instead to WS
+      *     variables populated from the REVERSE_STDFILE_DSN/
+      *     REVERSE_OUTFILE_DSN environment variables, the same
+      *     override pattern every other file-driven program in this
+      *     shop uses. 1000-INIT-PARA now tells a missing input file
+      *     apart from any other open failure with a "PATH NOT FOUND"
+      *     message naming the DSN it tried, instead of only a bare
+      *     "OPEN STDFILE ERROR".
+      *   - MAIN-PROCEDURE now skips 2000-PROC-PARA/3000-CLOS-PARA
+      *     when either OPEN fails, instead of READing a file that
+      *     was never successfully opened and looping forever.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. REVERSE.
@@ -10,13 +47,14 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STDFILE
-           ASSIGN TO 'C:\Users\Manipal\Desktop\MANISHA\REV.txt'
-           ORGANISATION IS LINE SEQUENTIAL
+           ASSIGN TO WS-STDFILE-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-STAT.
            SELECT OUTFILE
-           ASSIGN TO 'C:\Users\Manipal\Desktop\MANISHA\OUT.txt'
-
+           ASSIGN TO WS-OUTFILE-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-OUT-STAT.
+           COPY AUDITSEL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -26,6 +64,7 @@
        FD OUTFILE.
        01 OUT-REC.
              05 WS-OUT-TEXT PIC X(10).
+       COPY AUDITFD.
        WORKING-STORAGE SECTION.
 
        01 WORTTXT1 PIC X(50) VALUE SPACES.
@@ -34,50 +73,103 @@
        01 B PIC X(50) VALUE SPACES.
        01 LOO PIC 9(2) VALUE 0.
        01 LOP PIC 9(2) VALUE 0.
+       01 WS-LEN PIC 99 VALUE 0.
        77 WS-STAT PIC 99.
        77 WS-OUT-STAT PIC 99.
+       01 WS-RECS-READ    PIC 9(6) VALUE ZERO.
+       01 WS-RECS-WRITTEN PIC 9(6) VALUE ZERO.
+       01 WS-STDFILE-DSN PIC X(100)
+          VALUE 'C:\Users\Manipal\Desktop\MANISHA\REV.txt'.
+       01 WS-OUTFILE-DSN PIC X(100)
+          VALUE 'C:\Users\Manipal\Desktop\MANISHA\OUT.txt'.
+       01 WS-ENV-NAME    PIC X(20) VALUE SPACES.
+       COPY AUDITDAT.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 1000-INIT-PARA
            THRU    1999-INIT-PARA-EXIT.
-           PERFORM 2000-PROC-PARA
-           THRU    2999-PROC-PARA-EXIT UNTIL WS-STOP='Y'.
-           PERFORM 3000-CLOS-PARA
-           THRU    3999-CLOS-PARA-EXIT.
+           IF WS-STAT = 00 AND WS-OUT-STAT = 00
+               PERFORM 2000-PROC-PARA
+               THRU    2999-PROC-PARA-EXIT
+               PERFORM 3000-CLOS-PARA
+               THRU    3999-CLOS-PARA-EXIT
+           END-IF.
            STOP RUN.
        1000-INIT-PARA.
+           MOVE 'REVERSE_AUDIT_DSN' TO WS-AUDIT-DSN-ENV
+           PERFORM AUDIT-ENV-PARA
+           MOVE 'REVERSE_STDFILE_DSN' TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-STDFILE-DSN FROM ENVIRONMENT-VALUE
+           IF WS-STDFILE-DSN = SPACES
+               MOVE 'C:\Users\Manipal\Desktop\MANISHA\REV.txt'
+                   TO WS-STDFILE-DSN
+           END-IF
+           MOVE 'REVERSE_OUTFILE_DSN' TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-OUTFILE-DSN FROM ENVIRONMENT-VALUE
+           IF WS-OUTFILE-DSN = SPACES
+               MOVE 'C:\Users\Manipal\Desktop\MANISHA\OUT.txt'
+                   TO WS-OUTFILE-DSN
+           END-IF
            OPEN INPUT STDFILE
            OPEN OUTPUT OUTFILE
 
                IF (WS-STAT NOT = 00 )
-                  DISPLAY 'OPEN STDFILE ERROR'.
+                  IF WS-STAT = 35
+                     DISPLAY 'PATH NOT FOUND - STDFILE DSN: '
+                         WS-STDFILE-DSN
+                  ELSE
+                     DISPLAY 'OPEN STDFILE ERROR, FILE STATUS - '
+                         WS-STAT
+                  END-IF
+                  MOVE 16 TO RETURN-CODE.
                IF (WS-OUT-STAT NOT = 00)
-                   DISPLAY 'OPEN OUTFILE ERROR'.
+                   DISPLAY 'OPEN OUTFILE ERROR, FILE STATUS - '
+                       WS-OUT-STAT
+                   MOVE 16 TO RETURN-CODE.
        1999-INIT-PARA-EXIT.
                       EXIT.
        2000-PROC-PARA.
-           READ STDFILE AT END MOVE 'Y' TO WS-STOP
-           GO TO 2999-PROC-PARA-EXIT.
-               MOVE 50 TO LOO.
-               MOVE 1 TO LOP.
-               MOVE WS-TEXT TO WORTTXT1
+           PERFORM UNTIL WS-STOP = 'Y'
+               READ STDFILE
+                   AT END MOVE 'Y' TO WS-STOP
+               END-READ
+               IF WS-STOP NOT = 'Y'
+                   ADD 1 TO WS-RECS-READ
+                   MOVE SPACES TO WORTTXT1
+                   MOVE WS-TEXT TO WORTTXT1(1:10)
+                   MOVE FUNCTION STORED-CHAR-LENGTH(WS-TEXT) TO WS-LEN
+                   MOVE WS-LEN TO LOO
+                   MOVE 1 TO LOP
+                   MOVE SPACES TO B
 
-               PERFORM 50 TIMES
-               MOVE WORTTXT1(LOP:1) TO B(LOO:1)
-               SUBTRACT 1 FROM LOO
-               ADD 1 TO LOP
-               END-PERFORM.
+                   PERFORM WS-LEN TIMES
+                       MOVE WORTTXT1(LOP:1) TO B(LOO:1)
+                       SUBTRACT 1 FROM LOO
+                       ADD 1 TO LOP
+                   END-PERFORM
 
-               MOVE B TO WS-OUT-TEXT.
-               WRITE STD-REC.
+                   MOVE B TO WS-OUT-TEXT
+                   WRITE OUT-REC
+                   ADD 1 TO WS-RECS-WRITTEN
+               END-IF
+           END-PERFORM.
        2999-PROC-PARA-EXIT.
                       EXIT.
 
        3000-CLOS-PARA.
-            CLOSE STDFILE OUTFILE.
+            DISPLAY 'RECORDS READ: ' WS-RECS-READ
+                ' RECORDS WRITTEN: ' WS-RECS-WRITTEN
+            CLOSE STDFILE OUTFILE
+            MOVE 'REVERSE' TO WS-AUDIT-PGM
+            MOVE WS-RECS-READ TO WS-AUDIT-RECS-READ
+            MOVE WS-RECS-WRITTEN TO WS-AUDIT-RECS-WRITTEN
+            MOVE WS-STAT TO WS-AUDIT-FS
+            PERFORM AUDIT-WRITE-PARA.
        3999-CLOS-PARA-EXIT.
                       EXIT.
 
-
+       COPY AUDITPARA.
 
        END PROGRAM REVERSE.
