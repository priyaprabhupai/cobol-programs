@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: RPTDAT
+      * Purpose : Shared working-storage for the fixed-width word/
+      *           length report line used by the word-length counter
+      *           programs (NoOfLetters, TextDot, TEXTARRAY, TEXT).
+      *           Callers MOVE the word to WS-RPT-WORD (right-padded
+      *           with spaces, truncated if longer than 20 characters)
+      *           and the length to WS-RPT-LEN, then PERFORM
+      *           REPORT-LINE-PARA (see RPTFMT) once per word.
+      ******************************************************************
+       01 WS-RPT-WORD PIC X(20).
+       01 WS-RPT-LEN PIC ZZ9.
