@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook: PARMDAT
+      * Purpose : Shared working-storage for the parameter-card file
+      *           (see PARMSEL/PARMFD) and its paragraphs (PARMPARA).
+      *           Caller sets WS-PARM-DSN-ENV to its own environment-
+      *           variable name before PERFORMing PARM-ENV-PARA and
+      *           PARM-READ-PARA (normally from its own INIT-PARA),
+      *           the same way every other file DSN in this shop is
+      *           overridden. After PARM-READ-PARA, check
+      *           WS-PARM-CARD-FOUND before trusting PC-INPUT-DSN /
+      *           PC-OUTPUT-DSN / PC-MODE-FLAG / PC-RUN-DATE - PARM-
+      *           READ-PARA blanks PARM-CARD-REC before every attempt,
+      *           so a missing parm file just leaves it at SPACES.
+      ******************************************************************
+       01 WS-PARM-STAT     PIC 99.
+       01 WS-PARM-DSN      PIC X(100) VALUE 'PARMCARD.txt'.
+       01 WS-PARM-DSN-ENV  PIC X(32)  VALUE SPACES.
+       01 WS-PARM-FOUND-SW PIC X      VALUE 'N'.
+           88 WS-PARM-CARD-FOUND VALUE 'Y'.
