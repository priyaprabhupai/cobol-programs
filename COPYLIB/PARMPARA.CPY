@@ -0,0 +1,29 @@
+      ******************************************************************
+      * Copybook: PARMPARA
+      * Purpose : PARM-ENV-PARA resolves WS-PARM-DSN from the
+      *           environment variable named in WS-PARM-DSN-ENV (falls
+      *           back to PARMCARD.txt); PARM-READ-PARA reads the
+      *           single parameter card, if one is present, into
+      *           PARM-CARD-REC. A missing parm file (or one with no
+      *           record) is not an error - the caller's own DSN/mode
+      *           defaults stand and WS-PARM-CARD-FOUND stays 'N'.
+      ******************************************************************
+       PARM-ENV-PARA.
+           DISPLAY WS-PARM-DSN-ENV UPON ENVIRONMENT-NAME
+           ACCEPT WS-PARM-DSN FROM ENVIRONMENT-VALUE
+           IF WS-PARM-DSN = SPACES
+               MOVE 'PARMCARD.txt' TO WS-PARM-DSN
+           END-IF.
+       PARM-READ-PARA.
+           MOVE SPACES TO PARM-CARD-REC
+           MOVE 'N' TO WS-PARM-FOUND-SW
+           OPEN INPUT PARM-CARD-FILE
+           IF WS-PARM-STAT = 00
+               READ PARM-CARD-FILE
+               END-READ
+               IF WS-PARM-STAT = 00
+                   MOVE 'Y' TO WS-PARM-FOUND-SW
+                   DISPLAY 'PARM CARD READ - RUN DATE ' PC-RUN-DATE
+               END-IF
+               CLOSE PARM-CARD-FILE
+           END-IF.
