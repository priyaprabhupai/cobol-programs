@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook: ASCIICHK
+      * Purpose : Scan WS-ASC-TEXT(1:WS-ASC-LEN) for any byte outside
+      *           the 7-bit ASCII range and warn that a byte-wise case
+      *           conversion may corrupt it, instead of silently
+      *           producing a mangled result against an accented or
+      *           other multi-byte name. See ASCIIDAT for the
+      *           working-storage this paragraph needs.
+      ******************************************************************
+       ASCII-CHECK-PARA.
+           MOVE 'N' TO WS-ASC-FLAG
+           PERFORM VARYING WS-ASC-I FROM 1 BY 1
+               UNTIL WS-ASC-I > WS-ASC-LEN
+               IF WS-ASC-TEXT(WS-ASC-I:1) > X'7F'
+                   DISPLAY 'NON-ASCII CHARACTER AT POSITION '
+                       WS-ASC-I ' - RESULT MAY BE INCORRECT'
+                   MOVE 'Y' TO WS-ASC-FLAG
+               END-IF
+           END-PERFORM.
