@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook: PRIMEDAT
+      * Purpose : Shared working-storage for the PRIMEFAC factorization
+      *           paragraph. Callers MOVE the number to factor into
+      *           both WS-DISPNUM (kept intact for reporting) and
+      *           WS-N (which FACTOR-PARA divides down to 1), PERFORM
+      *           FACTOR-PARA, then PERFORM DISPLAY-FACT-PARA to
+      *           report the result.
+      ******************************************************************
+       01 WS-N          PIC 9(4).
+       01 WS-DISPNUM    PIC 9(4).
+       01 WS-DIV        PIC 9(4).
+       01 WS-Q          PIC 9(4).
+       01 WS-REM        PIC 9(4).
+       01 WS-FCNT       PIC 99 VALUE ZERO.
+       01 WS-FACTOR-TAB.
+           05 WS-FACTOR PIC 9(4) OCCURS 20 TIMES.
+       01 WS-K          PIC 99.
+       01 WS-PRIME-FLAG PIC X VALUE 'N'.
+           88 WS-IS-PRIME VALUE 'Y'.
+       01 WS-PC-NUM     PIC 9(8).
