@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Copybook: PTNDAT
+      * Purpose : Shared working-storage for the substring pattern
+      *           counters (PATTERNMTCHNG, SenPtrn, pattern). Callers
+      *           MOVE the text to scan into WS-PTN-STR, the pattern
+      *           into WS-PTN-PTRN, set WS-PTN-SLEN/WS-PTN-PLEN to
+      *           their actual lengths, WS-PTN-CASE-MODE to 'Y' for a
+      *           case-insensitive compare and WS-PTN-OVERLAP-MODE to
+      *           'Y' to allow overlapping matches (or 'N' to skip
+      *           past a match by its full length), then PERFORM
+      *           PTN-SCAN-PARA followed by PTN-REPORT-PARA (see
+      *           PTNSCAN) once per string/pattern pair.
+      ******************************************************************
+       01 WS-PTN-STR PIC X(150).
+       01 WS-PTN-PTRN PIC X(150).
+       01 WS-PTN-SU PIC X(150).
+       01 WS-PTN-PU PIC X(150).
+       01 WS-PTN-SLEN PIC 999.
+       01 WS-PTN-PLEN PIC 999.
+       01 WS-PTN-TIMES PIC 999 VALUE 0.
+       01 WS-PTN-I PIC 999.
+       01 WS-PTN-J PIC 999.
+       01 WS-PTN-CASE-MODE PIC X VALUE 'N'.
+           88 WS-PTN-IGNORE-CASE VALUE 'Y'.
+       01 WS-PTN-OVERLAP-MODE PIC X VALUE 'Y'.
+           88 WS-PTN-ALLOW-OVERLAP VALUE 'Y'.
+       01 WS-PTN-POS-CNT PIC 999 VALUE 0.
+       01 WS-PTN-POS-TAB PIC 999 OCCURS 150 TIMES.
