@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook: WORDDELM
+      * Purpose : Shared word-delimiter table for the WORDSEP programs.
+      *           Add or remove a delimiter here (and bump the count)
+      *           instead of editing PROCEDURE DIVISION logic.
+      ******************************************************************
+       01 WS-DELIM-LIST.
+           05 FILLER PIC X VALUE ' '.
+           05 FILLER PIC X VALUE ','.
+           05 FILLER PIC X VALUE '.'.
+           05 FILLER PIC X VALUE ':'.
+           05 FILLER PIC X VALUE ';'.
+           05 FILLER PIC X VALUE '?'.
+           05 FILLER PIC X VALUE '/'.
+           05 FILLER PIC X VALUE '-'.
+       01 WS-DELIM-TABLE REDEFINES WS-DELIM-LIST.
+           05 WS-DELIM-CHAR PIC X OCCURS 8 TIMES.
+       01 WS-DELIM-COUNT   PIC 99 VALUE 08.
+       01 WS-DELIM-IDX     PIC 99.
+       01 WS-CHECK-CHAR    PIC X.
+       01 WS-DELIM-MATCH   PIC X VALUE 'N'.
+           88 WS-IS-DELIM  VALUE 'Y'.
