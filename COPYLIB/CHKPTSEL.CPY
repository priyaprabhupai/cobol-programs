@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: CHKPTSEL
+      * Purpose : FILE-CONTROL entry for the shared checkpoint file.
+      *           COPY into FILE-CONTROL alongside the program's other
+      *           SELECT clauses. Pair with CHKPTFD (FILE SECTION),
+      *           CHKPTDAT (WORKING-STORAGE) and CHKPTPARA (PROCEDURE
+      *           DIVISION).
+      ******************************************************************
+           SELECT CHECKPT-FILE
+           ASSIGN TO WS-CHKPT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHKPT-STAT.
