@@ -0,0 +1,30 @@
+      ******************************************************************
+      * Copybook: CASEPARA
+      * Purpose : Upper-case the first character of WS-CC-TEXT and the
+      *           first character following any boundary character
+      *           (see CASEDAT for the working-storage this paragraph
+      *           needs). WS-CC-AT-BREAK starts out 'Y' so position 1
+      *           is always capitalized, which is what earlier,
+      *           independent copies of this logic in TitleCase and
+      *           mixedcase each got wrong in their own way.
+      ******************************************************************
+       CASE-CONVERT-PARA.
+           MOVE 'Y' TO WS-CC-AT-BREAK
+           PERFORM VARYING WS-CC-I FROM 1 BY 1 UNTIL WS-CC-I > WS-CC-LEN
+               MOVE 'N' TO WS-CC-BND-FLAG
+               PERFORM VARYING WS-CC-J FROM 1 BY 1
+                   UNTIL WS-CC-J > WS-CC-BOUNDARY-LEN
+                   IF WS-CC-TEXT(WS-CC-I:1) = WS-CC-BOUNDARY(WS-CC-J:1)
+                       MOVE 'Y' TO WS-CC-BND-FLAG
+                   END-IF
+               END-PERFORM
+               IF WS-CC-IS-BND
+                   MOVE 'Y' TO WS-CC-AT-BREAK
+               ELSE
+                   IF WS-CC-IS-BREAK
+                       MOVE FUNCTION UPPER-CASE(WS-CC-TEXT(WS-CC-I:1))
+                           TO WS-CC-TEXT(WS-CC-I:1)
+                   END-IF
+                   MOVE 'N' TO WS-CC-AT-BREAK
+               END-IF
+           END-PERFORM.
