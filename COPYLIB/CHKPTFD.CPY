@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Copybook: CHKPTFD
+      * Purpose : FD for the shared checkpoint file. See CHKPTSEL.
+      ******************************************************************
+       FD  CHECKPT-FILE.
+       01  CHKPT-REC PIC 9(6).
