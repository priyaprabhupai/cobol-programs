@@ -0,0 +1,89 @@
+      ******************************************************************
+      * Program : WORDSPLIT
+      * Purpose : Shared word-tokenizer, CALLed once per word instead
+      *           of each caller re-scanning its own text buffer
+      *           character by character. Given the source text, its
+      *           length, a cursor position, and a delimiter list, it
+      *           returns the next word starting at the cursor and
+      *           advances the cursor past it. Repeated calls with the
+      *           same cursor variable walk the whole text one word at
+      *           a time; LK-MORE comes back 'N' once the word just
+      *           returned was the last one in the text.
+      *
+      *           CALL 'WORDSPLIT' USING LK-TEXT LK-TEXTLEN LK-CURSOR
+      *               LK-DELIMS LK-DELIM-CNT LK-WORD LK-WORDLEN LK-MORE
+      *
+      *           Callers MOVE 1 TO LK-CURSOR before the first call.
+      * Modification History:
+      *   - Written to consolidate the scan-and-accumulate word
+      *     splitting logic that used to be duplicated (with slightly
+      *     different delimiter sets and buffer sizes) in WORDSEP.cbl
+      *     and NoOfLetters.cbl.
+      *   - LK-TEXT shrunk from PIC X(200) to PIC X(100): every actual
+      *     caller CALLs with a PIC X(100) text buffer, and since
+      *     CALL...USING passes by reference, declaring LK-TEXT larger
+      *     than that let an in-range LK-TEXTLEN run the cursor past
+      *     the caller's real storage.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WORDSPLIT.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CH          PIC X.
+       01 WS-STARTED     PIC X VALUE 'N'.
+       01 WS-DONE        PIC X VALUE 'N'.
+       01 WS-IS-DELIM    PIC X VALUE 'N'.
+           88 WS-CHAR-IS-DELIM VALUE 'Y'.
+       01 WS-DX          PIC 99.
+       LINKAGE SECTION.
+       01 LK-TEXT        PIC X(100).
+       01 LK-TEXTLEN     PIC 9(3).
+       01 LK-CURSOR      PIC 9(3).
+       01 LK-DELIMS      PIC X(20).
+       01 LK-DELIM-CNT   PIC 99.
+       01 LK-WORD        PIC X(100).
+       01 LK-WORDLEN     PIC 9(3).
+       01 LK-MORE        PIC X.
+           88 LK-MORE-WORDS VALUE 'Y'.
+       PROCEDURE DIVISION USING LK-TEXT LK-TEXTLEN LK-CURSOR
+               LK-DELIMS LK-DELIM-CNT LK-WORD LK-WORDLEN LK-MORE.
+       0000-MAIN-PARA.
+           MOVE SPACES TO LK-WORD
+           MOVE 0 TO LK-WORDLEN
+           MOVE 'N' TO WS-STARTED
+           MOVE 'N' TO WS-DONE
+           PERFORM 1000-SCAN-PARA UNTIL WS-DONE = 'Y'
+           IF LK-CURSOR > LK-TEXTLEN AND LK-WORDLEN = 0
+               MOVE 'N' TO LK-MORE
+           ELSE
+               MOVE 'Y' TO LK-MORE
+           END-IF
+           GOBACK.
+       1000-SCAN-PARA.
+           IF LK-CURSOR > LK-TEXTLEN
+               MOVE 'Y' TO WS-DONE
+           ELSE
+               MOVE LK-TEXT(LK-CURSOR:1) TO WS-CH
+               PERFORM 2000-CHECK-DELIM-PARA
+               IF WS-CHAR-IS-DELIM
+                   ADD 1 TO LK-CURSOR
+                   IF WS-STARTED = 'Y'
+                       MOVE 'Y' TO WS-DONE
+                   END-IF
+               ELSE
+                   MOVE 'Y' TO WS-STARTED
+                   ADD 1 TO LK-WORDLEN
+                   MOVE WS-CH TO LK-WORD(LK-WORDLEN:1)
+                   ADD 1 TO LK-CURSOR
+               END-IF
+           END-IF.
+       2000-CHECK-DELIM-PARA.
+           MOVE 'N' TO WS-IS-DELIM
+           PERFORM VARYING WS-DX FROM 1 BY 1
+               UNTIL WS-DX > LK-DELIM-CNT OR WS-CHAR-IS-DELIM
+               IF LK-DELIMS(WS-DX:1) = WS-CH
+                   MOVE 'Y' TO WS-IS-DELIM
+               END-IF
+           END-PERFORM.
+       END PROGRAM WORDSPLIT.
