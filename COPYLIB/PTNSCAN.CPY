@@ -0,0 +1,45 @@
+      ******************************************************************
+      * Copybook: PTNSCAN
+      * Purpose : Count and locate occurrences of WS-PTN-PTRN in
+      *           WS-PTN-STR, honoring WS-PTN-CASE-MODE and
+      *           WS-PTN-OVERLAP-MODE (see PTNDAT for the working-
+      *           storage this needs). PTN-REPORT-PARA displays the
+      *           count and every starting position found.
+      ******************************************************************
+       PTN-SCAN-PARA.
+           MOVE 0 TO WS-PTN-TIMES
+           MOVE 0 TO WS-PTN-POS-CNT
+           IF WS-PTN-IGNORE-CASE
+               MOVE FUNCTION UPPER-CASE(WS-PTN-STR) TO WS-PTN-SU
+               MOVE FUNCTION UPPER-CASE(WS-PTN-PTRN) TO WS-PTN-PU
+           ELSE
+               MOVE WS-PTN-STR TO WS-PTN-SU
+               MOVE WS-PTN-PTRN TO WS-PTN-PU
+           END-IF
+           MOVE 1 TO WS-PTN-I
+           PERFORM UNTIL WS-PTN-I + WS-PTN-PLEN - 1 > WS-PTN-SLEN
+               IF WS-PTN-SU(WS-PTN-I:WS-PTN-PLEN) =
+                    WS-PTN-PU(1:WS-PTN-PLEN)
+                   ADD 1 TO WS-PTN-TIMES
+                   IF WS-PTN-POS-CNT < 150
+                       ADD 1 TO WS-PTN-POS-CNT
+                       MOVE WS-PTN-I TO WS-PTN-POS-TAB(WS-PTN-POS-CNT)
+                   END-IF
+                   IF WS-PTN-ALLOW-OVERLAP
+                       ADD 1 TO WS-PTN-I
+                   ELSE
+                       ADD WS-PTN-PLEN TO WS-PTN-I
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-PTN-I
+               END-IF
+           END-PERFORM.
+       PTN-REPORT-PARA.
+           DISPLAY WS-PTN-TIMES
+           IF WS-PTN-POS-CNT > 0
+               DISPLAY 'MATCH POSITIONS:'
+               PERFORM VARYING WS-PTN-J FROM 1 BY 1
+                   UNTIL WS-PTN-J > WS-PTN-POS-CNT
+                   DISPLAY '  ' WS-PTN-POS-TAB(WS-PTN-J)
+               END-PERFORM
+           END-IF.
