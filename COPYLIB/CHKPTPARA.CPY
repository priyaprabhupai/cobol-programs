@@ -0,0 +1,51 @@
+      ******************************************************************
+      * Copybook: CHKPTPARA
+      * Purpose : Restart/checkpoint paragraphs shared by the batch
+      *           readers. The caller:
+      *             1. MOVEs its own default checkpoint file name to
+      *                WS-CHKPT-DSN, and its own RESTART/CKPT-DSN
+      *                environment-variable names to WS-RESTART-ENV /
+      *                WS-CHKPT-DSN-ENV, before PERFORMing CHKPT-ENV-
+      *                PARA and CHKPT-LOAD-PARA (normally from its own
+      *                INIT-PARA).
+      *             2. Compares its own WS-RECS-READ against
+      *                WS-CHKPT-SKIP in its READ-PARA to decide whether
+      *                a record was already processed on a prior run.
+      *             3. PERFORMs CHKPT-SAVE-PARA every WS-CHKPT-INTERVAL
+      *                records (passing the current WS-RECS-READ).
+      *             4. PERFORMs CHKPT-RESET-PARA once the file has been
+      *                read to completion, so the next full run does
+      *                not start from a stale checkpoint.
+      ******************************************************************
+       CHKPT-ENV-PARA.
+           DISPLAY WS-CHKPT-DSN-ENV UPON ENVIRONMENT-NAME
+           ACCEPT WS-CHKPT-DSN-TEMP FROM ENVIRONMENT-VALUE
+           IF WS-CHKPT-DSN-TEMP NOT = SPACES
+               MOVE WS-CHKPT-DSN-TEMP TO WS-CHKPT-DSN
+           END-IF.
+       CHKPT-LOAD-PARA.
+           DISPLAY WS-RESTART-ENV UPON ENVIRONMENT-NAME
+           ACCEPT WS-RESTART-SW FROM ENVIRONMENT-VALUE
+           IF WS-RESTART-REQUESTED
+               OPEN INPUT CHECKPT-FILE
+               IF WS-CHKPT-STAT = 00
+                   READ CHECKPT-FILE
+                   END-READ
+                   IF WS-CHKPT-STAT = 00
+                       MOVE CHKPT-REC TO WS-CHKPT-SKIP
+                       DISPLAY 'RESTARTING FROM CHECKPOINT, RECORD '
+                           WS-CHKPT-SKIP
+                   END-IF
+                   CLOSE CHECKPT-FILE
+               END-IF
+           END-IF.
+       CHKPT-SAVE-PARA.
+           OPEN OUTPUT CHECKPT-FILE
+           MOVE WS-RECS-READ TO CHKPT-REC
+           WRITE CHKPT-REC
+           CLOSE CHECKPT-FILE.
+       CHKPT-RESET-PARA.
+           OPEN OUTPUT CHECKPT-FILE
+           MOVE ZERO TO CHKPT-REC
+           WRITE CHKPT-REC
+           CLOSE CHECKPT-FILE.
