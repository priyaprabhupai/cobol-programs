@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: ASCIIDAT
+      * Purpose : Shared working-storage for the ASCII-only input
+      *           check. Callers MOVE the text to validate into
+      *           WS-ASC-TEXT, set WS-ASC-LEN to how many characters to
+      *           scan, and PERFORM ASCII-CHECK-PARA (see ASCIICHK)
+      *           before running it through a byte-wise UPPER-CASE /
+      *           LOWER-CASE conversion, which only behaves correctly
+      *           for single-byte ASCII text.
+      ******************************************************************
+       01 WS-ASC-TEXT PIC X(256).
+       01 WS-ASC-LEN  PIC 999.
+       01 WS-ASC-I    PIC 999.
+       01 WS-ASC-FLAG PIC X VALUE 'N'.
+           88 WS-ASC-NONASCII VALUE 'Y'.
