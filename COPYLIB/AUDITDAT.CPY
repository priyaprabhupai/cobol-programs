@@ -0,0 +1,29 @@
+      ******************************************************************
+      * Copybook: AUDITDAT
+      * Purpose : Working-storage for the shared AUDIT-LOG file. Each
+      *           program that writes an audit record:
+      *             - MOVEs its DSN override environment variable name
+      *               to WS-AUDIT-DSN-ENV and PERFORMs AUDIT-ENV-PARA
+      *               once near the start of the run;
+      *             - MOVEs its own PROGRAM-ID to WS-AUDIT-PGM, the
+      *               record counts to WS-AUDIT-RECS-READ/-WRITTEN and
+      *               the final file status to WS-AUDIT-FS, then
+      *               PERFORMs AUDIT-WRITE-PARA (see AUDITPARA) once at
+      *               CLOSE-PARA to append one audit line.
+      ******************************************************************
+       01 WS-AUDIT-STAT     PIC 99.
+       01 WS-AUDIT-DSN      PIC X(100) VALUE 'AUDITLOG.txt'.
+       01 WS-AUDIT-DSN-ENV  PIC X(32)  VALUE 'AUDITLOG_DSN'.
+       01 WS-AUDIT-PGM      PIC X(8).
+       01 WS-AUDIT-CURR-DT  PIC X(21).
+       01 WS-AUDIT-DATE.
+           05 WS-AUDIT-YY PIC 9(4).
+           05 WS-AUDIT-MM PIC 99.
+           05 WS-AUDIT-DD PIC 99.
+       01 WS-AUDIT-TIME.
+           05 WS-AUDIT-HH PIC 99.
+           05 WS-AUDIT-MN PIC 99.
+           05 WS-AUDIT-SS PIC 99.
+       01 WS-AUDIT-RECS-READ    PIC 9(6) VALUE ZERO.
+       01 WS-AUDIT-RECS-WRITTEN PIC 9(6) VALUE ZERO.
+       01 WS-AUDIT-FS           PIC 99.
