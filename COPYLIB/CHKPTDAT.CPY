@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Copybook: CHKPTDAT
+      * Purpose : Shared working-storage for the checkpoint/restart
+      *           paragraphs (see CHKPTPARA), the checkpoint file's
+      *           FILE-CONTROL entry (CHKPTSEL) and FD (CHKPTFD).
+      *           Caller sets WS-CHKPT-DSN to its own default
+      *           checkpoint file name and WS-CHKPT-DSN-ENV/
+      *           WS-RESTART-ENV to its own environment-variable names
+      *           before PERFORMing CHKPT-ENV-PARA/CHKPT-LOAD-PARA, the
+      *           same way every other file DSN in this shop is
+      *           overridden. WS-CHKPT-SKIP (loaded from a prior run's
+      *           checkpoint) is compared against the caller's own
+      *           WS-RECS-READ counter to decide whether a record has
+      *           already been processed.
+      ******************************************************************
+       01 WS-CHKPT-DSN       PIC X(100) VALUE SPACES.
+       01 WS-CHKPT-DSN-ENV   PIC X(20)  VALUE SPACES.
+       01 WS-CHKPT-DSN-TEMP  PIC X(100) VALUE SPACES.
+       01 WS-CHKPT-STAT      PIC 99.
+       01 WS-CHKPT-INTERVAL  PIC 9(6)   VALUE 1000.
+       01 WS-CHKPT-SKIP      PIC 9(6)   VALUE ZERO.
+       01 WS-RESTART-ENV     PIC X(20)  VALUE SPACES.
+       01 WS-RESTART-SW      PIC X      VALUE 'N'.
+           88 WS-RESTART-REQUESTED VALUE 'Y'.
