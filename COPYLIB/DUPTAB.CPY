@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: DUPTAB
+      * Purpose : Shared working-storage for duplicate-character
+      *           scanning. Callers MOVE the text to check into
+      *           WS-TEXT (right-padded with spaces if shorter than
+      *           20 characters) and PERFORM SCAN-PARA (see DUPSCAN)
+      *           once per input record.
+      ******************************************************************
+       01 WS-TEXT PIC X(20).
+       01 WS-CNT PIC 99 VALUE 0.
+       01 WS-TABLE.
+       05 WS-CHAR-DIGITS PIC X(67) VALUE
+       'abcdefghijklmnopqrstuvwxyzABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789'.
+       05 WS-CHAR-DIG REDEFINES WS-CHAR-DIGITS OCCURS 62 TIMES INDEXED
+       BY IND PIC X.
+       05 I PIC 99 VALUE 1.
