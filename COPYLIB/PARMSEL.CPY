@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: PARMSEL
+      * Purpose : FILE-CONTROL entry for the optional JCL-style
+      *           parameter card (see PARMFD/PARMDAT/PARMPARA). A
+      *           missing or unreadable parm file is not an error -
+      *           PARM-READ-PARA simply leaves the caller's own
+      *           defaults in place.
+      ******************************************************************
+           SELECT PARM-CARD-FILE ASSIGN TO WS-PARM-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PARM-STAT.
