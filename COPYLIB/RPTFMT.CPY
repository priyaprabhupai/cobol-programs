@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: RPTFMT
+      * Purpose : DISPLAY one word/length report line in the shared
+      *           fixed-width column format (see RPTDAT for the
+      *           working-storage this paragraph needs) so output
+      *           from every word-length counter aligns in columns
+      *           regardless of how many digits the length is.
+      ******************************************************************
+       REPORT-LINE-PARA.
+           DISPLAY WS-RPT-WORD ' ' WS-RPT-LEN.
