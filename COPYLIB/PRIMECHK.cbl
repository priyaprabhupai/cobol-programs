@@ -0,0 +1,45 @@
+      ******************************************************************
+      * Program : PRIMECHK
+      * Purpose : Shared primality test, CALLed by any program that
+      *           needs a yes/no prime flag for a single number
+      *           instead of re-coding its own trial-division loop.
+      *           CALL 'PRIMECHK' USING LK-NUM LK-FLAG.
+      *           LK-FLAG comes back 'Y' if LK-NUM is prime, 'N'
+      *           otherwise.
+      * Modification History:
+      *   - Written to consolidate the trial-division primality
+      *     checks that used to be copied independently into
+      *     DIVYA/PRIME.cbl, VINAY/PRIME-DAY1[1].cbl, madhusha/
+      *     PRIME.cbl (via PRIMEFAC.CPY) and SalaiBokkisham's
+      *     sumOfPrime.cbl.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRIMECHK.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 PC-DIV  PIC 9(8).
+       01 PC-Q    PIC 9(8).
+       01 PC-REM  PIC 9(8).
+       LINKAGE SECTION.
+       01 LK-NUM  PIC 9(8).
+       01 LK-FLAG PIC X.
+           88 LK-IS-PRIME VALUE 'Y'.
+       PROCEDURE DIVISION USING LK-NUM LK-FLAG.
+       0000-MAIN-PARA.
+           IF LK-NUM < 2
+               MOVE 'N' TO LK-FLAG
+           ELSE
+               MOVE 'Y' TO LK-FLAG
+               MOVE 2 TO PC-DIV
+               PERFORM 1000-TEST-PARA
+                   UNTIL (PC-DIV * PC-DIV > LK-NUM) OR (LK-FLAG = 'N')
+           END-IF
+           GOBACK.
+       1000-TEST-PARA.
+           DIVIDE LK-NUM BY PC-DIV GIVING PC-Q REMAINDER PC-REM
+           IF PC-REM = 0
+               MOVE 'N' TO LK-FLAG
+           END-IF
+           ADD 1 TO PC-DIV.
+       END PROGRAM PRIMECHK.
