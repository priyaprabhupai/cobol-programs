@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Copybook: AUDITFD
+      * Purpose : FD for the shared AUDIT-LOG file. See AUDITSEL.
+      ******************************************************************
+       FD AUDIT-LOG.
+       01 AUDIT-LOG-REC PIC X(100).
