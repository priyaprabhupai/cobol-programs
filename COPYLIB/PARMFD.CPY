@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: PARMFD
+      * Purpose : FD/record for the shared parameter-card file. One
+      *           fixed-column card carries a run date, an input
+      *           dataset name override, an output dataset name
+      *           override and a one-character mode flag. COPY into
+      *           FILE SECTION alongside PARMSEL.
+      ******************************************************************
+       FD PARM-CARD-FILE.
+       01 PARM-CARD-REC.
+           05 PC-RUN-DATE    PIC X(08).
+           05 FILLER         PIC X VALUE SPACE.
+           05 PC-INPUT-DSN   PIC X(100).
+           05 FILLER         PIC X VALUE SPACE.
+           05 PC-OUTPUT-DSN  PIC X(100).
+           05 FILLER         PIC X VALUE SPACE.
+           05 PC-MODE-FLAG   PIC X.
