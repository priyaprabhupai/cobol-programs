@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: DUPSCAN
+      * Purpose : Report every character in WS-TEXT that occurs more
+      *           than once, checking each of the 62 letters/digits
+      *           in WS-TABLE. See DUPTAB for the working-storage
+      *           this paragraph needs.
+      ******************************************************************
+       SCAN-PARA.
+           DISPLAY 'RECORD: ' WS-TEXT
+           MOVE 1 TO I
+           PERFORM UNTIL I > 62
+               MOVE 0 TO WS-CNT
+               INSPECT WS-TEXT TALLYING WS-CNT FOR ALL WS-CHAR-DIG(I)
+               IF WS-CNT > 1
+                   DISPLAY '  DUPLICATE CHARACTER: ' WS-CHAR-DIG(I)
+               END-IF
+               ADD 1 TO I
+           END-PERFORM.
