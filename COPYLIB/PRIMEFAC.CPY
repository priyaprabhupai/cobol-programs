@@ -0,0 +1,43 @@
+      ******************************************************************
+      * Copybook: PRIMEFAC
+      * Purpose : Trial-division prime factorization of WS-N, and a
+      *           report of the result against WS-DISPNUM. See
+      *           PRIMEDAT for the working-storage this pair needs.
+      * Modification History:
+      *   - WS-PRIME-FLAG is now set by CALLing the shared PRIMECHK
+      *     subprogram against WS-DISPNUM instead of inferring it
+      *     from WS-FCNT, so every caller of this copybook gets its
+      *     prime/not-prime answer from the one shared primality test.
+      ******************************************************************
+       FACTOR-PARA.
+           MOVE ZERO TO WS-FCNT
+           MOVE WS-DISPNUM TO WS-PC-NUM
+           CALL 'PRIMECHK' USING WS-PC-NUM WS-PRIME-FLAG
+           MOVE 2 TO WS-DIV
+           PERFORM UNTIL WS-DIV * WS-DIV > WS-N
+               DIVIDE WS-N BY WS-DIV GIVING WS-Q REMAINDER WS-REM
+               PERFORM UNTIL WS-REM NOT = 0
+                   ADD 1 TO WS-FCNT
+                   MOVE WS-DIV TO WS-FACTOR(WS-FCNT)
+                   MOVE WS-Q TO WS-N
+                   DIVIDE WS-N BY WS-DIV GIVING WS-Q REMAINDER WS-REM
+               END-PERFORM
+               ADD 1 TO WS-DIV
+           END-PERFORM
+           IF WS-N > 1
+               ADD 1 TO WS-FCNT
+               MOVE WS-N TO WS-FACTOR(WS-FCNT)
+           END-IF.
+       DISPLAY-FACT-PARA.
+           IF WS-FCNT = 0
+               DISPLAY WS-DISPNUM " HAS NO PRIME FACTORS"
+           ELSE
+               DISPLAY WS-DISPNUM " = " WS-FACTOR(1) WITH NO ADVANCING
+               PERFORM VARYING WS-K FROM 2 BY 1 UNTIL WS-K > WS-FCNT
+                   DISPLAY " X " WS-FACTOR(WS-K) WITH NO ADVANCING
+               END-PERFORM
+               DISPLAY " "
+           END-IF
+           IF WS-IS-PRIME
+               DISPLAY WS-DISPNUM " IS PRIME"
+           END-IF.
