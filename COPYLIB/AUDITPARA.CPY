@@ -0,0 +1,52 @@
+      ******************************************************************
+      * Copybook: AUDITPARA
+      * Purpose : AUDIT-ENV-PARA resolves WS-AUDIT-DSN from the
+      *           environment variable named in WS-AUDIT-DSN-ENV (or
+      *           falls back to AUDITLOG.txt); AUDIT-WRITE-PARA appends
+      *           one run record (date, time, program, records read,
+      *           records written, final file status) to AUDIT-LOG.
+      *           See AUDITSEL/AUDITFD/AUDITDAT for the file and
+      *           working-storage this pair needs.
+      ******************************************************************
+       AUDIT-ENV-PARA.
+           DISPLAY WS-AUDIT-DSN-ENV UPON ENVIRONMENT-NAME
+           ACCEPT WS-AUDIT-DSN FROM ENVIRONMENT-VALUE
+           IF WS-AUDIT-DSN = SPACES
+               MOVE 'AUDITLOG.txt' TO WS-AUDIT-DSN
+           END-IF.
+       AUDIT-WRITE-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-CURR-DT
+           MOVE WS-AUDIT-CURR-DT(1:4)  TO WS-AUDIT-YY
+           MOVE WS-AUDIT-CURR-DT(5:2)  TO WS-AUDIT-MM
+           MOVE WS-AUDIT-CURR-DT(7:2)  TO WS-AUDIT-DD
+           MOVE WS-AUDIT-CURR-DT(9:2)  TO WS-AUDIT-HH
+           MOVE WS-AUDIT-CURR-DT(11:2) TO WS-AUDIT-MN
+           MOVE WS-AUDIT-CURR-DT(13:2) TO WS-AUDIT-SS
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-STAT = 05 OR WS-AUDIT-STAT = 35
+               CLOSE AUDIT-LOG
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           MOVE SPACES TO AUDIT-LOG-REC
+           STRING WS-AUDIT-YY  DELIMITED BY SIZE
+               '-'             DELIMITED BY SIZE
+               WS-AUDIT-MM     DELIMITED BY SIZE
+               '-'             DELIMITED BY SIZE
+               WS-AUDIT-DD     DELIMITED BY SIZE
+               ' '             DELIMITED BY SIZE
+               WS-AUDIT-HH     DELIMITED BY SIZE
+               ':'             DELIMITED BY SIZE
+               WS-AUDIT-MN     DELIMITED BY SIZE
+               ':'             DELIMITED BY SIZE
+               WS-AUDIT-SS     DELIMITED BY SIZE
+               ','             DELIMITED BY SIZE
+               WS-AUDIT-PGM    DELIMITED BY SPACE
+               ',READ='        DELIMITED BY SIZE
+               WS-AUDIT-RECS-READ    DELIMITED BY SIZE
+               ',WRITTEN='     DELIMITED BY SIZE
+               WS-AUDIT-RECS-WRITTEN DELIMITED BY SIZE
+               ',FS='          DELIMITED BY SIZE
+               WS-AUDIT-FS     DELIMITED BY SIZE
+               INTO AUDIT-LOG-REC
+           WRITE AUDIT-LOG-REC
+           CLOSE AUDIT-LOG.
