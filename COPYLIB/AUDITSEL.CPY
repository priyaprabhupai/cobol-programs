@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: AUDITSEL
+      * Purpose : FILE-CONTROL entry for the shared AUDIT-LOG file.
+      *           Paired with AUDITFD/AUDITDAT/AUDITPARA.
+      ******************************************************************
+           SELECT AUDIT-LOG
+           ASSIGN TO WS-AUDIT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STAT.
