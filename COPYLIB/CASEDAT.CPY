@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Copybook: CASEDAT
+      * Purpose : Shared working-storage for title/mixed-case
+      *           conversion. Callers MOVE their already-lower-cased
+      *           string into WS-CC-TEXT (right-padded with spaces),
+      *           set WS-CC-LEN to how many characters to scan, and
+      *           PERFORM CASE-CONVERT-PARA (see CASEPARA) once.
+      *           WS-CC-BOUNDARY holds the characters that mark a word
+      *           break; the first character of the string and the
+      *           first character after any boundary character is
+      *           upper-cased. Ship with space/hyphen/apostrophe as
+      *           the default boundary set; callers may MOVE a
+      *           different list to WS-CC-BOUNDARY/WS-CC-BOUNDARY-LEN
+      *           before the PERFORM to change what counts as a break.
+      ******************************************************************
+       01 WS-CC-TEXT PIC X(256).
+       01 WS-CC-LEN PIC 999.
+       01 WS-CC-I PIC 999.
+       01 WS-CC-J PIC 9.
+       01 WS-CC-AT-BREAK PIC X VALUE 'Y'.
+           88 WS-CC-IS-BREAK VALUE 'Y'.
+       01 WS-CC-BND-FLAG PIC X VALUE 'N'.
+           88 WS-CC-IS-BND VALUE 'Y'.
+       01 WS-CC-BOUNDARY PIC X(3) VALUE ' -'''.
+       01 WS-CC-BOUNDARY-LEN PIC 9 VALUE 3.
