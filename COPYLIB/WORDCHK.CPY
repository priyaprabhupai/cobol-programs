@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: WORDCHK
+      * Purpose : Tests WS-CHECK-CHAR against the WORDDELM delimiter
+      *           table and sets WS-DELIM-MATCH ('Y'/'N'). Callers
+      *           MOVE the character to WS-CHECK-CHAR, PERFORM this
+      *           paragraph, then test WS-IS-DELIM.
+      ******************************************************************
+       CHECK-DELIM-PARA.
+           MOVE 'N' TO WS-DELIM-MATCH
+           PERFORM VARYING WS-DELIM-IDX FROM 1 BY 1
+               UNTIL WS-DELIM-IDX > WS-DELIM-COUNT OR WS-IS-DELIM
+               IF WS-DELIM-CHAR(WS-DELIM-IDX) = WS-CHECK-CHAR
+                   MOVE 'Y' TO WS-DELIM-MATCH
+               END-IF
+           END-PERFORM.
